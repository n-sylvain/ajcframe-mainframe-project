@@ -1,28 +1,105 @@
-000100  IDENTIFICATION DIVISION. 
-000200  PROGRAM-ID. DATEFMT. 
-000300                                                         
-000400 ********************************************************
-000500  ENVIRONMENT DIVISION. 
-000600                                                         
-000700 ********************************************************
-000800  DATA DIVISION. 
-000900  WORKING-STORAGE SECTION. 
-000910  77 WS-CURR-DATE-21  PIC X(21). 
-001000                                                         
-001100  LINKAGE SECTION. 
-001110  77 LS-DATE-IN       PIC X(8). 
-001200  77 LS-DATE-OUT      PIC X(10). 
-001300                                                         
-001400 ********************************************************
-001500  PROCEDURE DIVISION USING LS-DATE-IN LS-DATE-OUT. 
-001510      MOVE SPACES TO LS-DATE-OUT 
-001600                                                         
-001610      IF LS-DATE-IN = SPACES OR LS-DATE-IN = '00000000' 
-001620         MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-21 
-001630         MOVE WS-CURR-DATE-21(1:8) TO LS-DATE-OUT(1:8) 
-001640      ELSE 
-001650         MOVE LS-DATE-IN            TO LS-DATE-OUT(1:8) 
-001651      END-IF 
-001660                                                         
-001900                                                         
-002000      GOBACK. 
\ No newline at end of file
+000100  IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. DATEFMT.
+000300
+000400*********************************************************
+000410* FORMATE LA DATE DE FACTURE DANS LA LANGUE DE L'ETAT DU
+000420* CLIENT (LS-STATE) PASSE EN PARAMETRE : 'QC' = FRANCAIS,
+000430* TOUT AUTRE ETAT = ANGLAIS PAR DEFAUT
+000500  ENVIRONMENT DIVISION.
+000600
+000700*********************************************************
+000800  DATA DIVISION.
+000900  WORKING-STORAGE SECTION.
+000910  EXEC SQL INCLUDE SQLCA END-EXEC.
+000920  77 WS-CURR-DATE-21  PIC X(21).
+000930  77 WS-DATE-ISO      PIC X(10).
+000940  77 WS-DATE-TXT      PIC X(40).
+001000
+001100  LINKAGE SECTION.
+001110  77 LS-DATE-IN       PIC X(8).
+001120  77 LS-STATE         PIC X(2).
+001200  77 LS-DATE-OUT      PIC X(40).
+001300
+001400*********************************************************
+001500  PROCEDURE DIVISION USING LS-DATE-IN LS-STATE LS-DATE-OUT.
+001510      MOVE SPACES TO LS-DATE-OUT
+001600
+001610      IF LS-DATE-IN = SPACES OR LS-DATE-IN = '00000000'
+001620         MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-21
+001630         STRING WS-CURR-DATE-21(1:4) DELIMITED BY SIZE
+001631                '-'                  DELIMITED BY SIZE
+001632                WS-CURR-DATE-21(5:2)  DELIMITED BY SIZE
+001633                '-'                  DELIMITED BY SIZE
+001634                WS-CURR-DATE-21(7:2)  DELIMITED BY SIZE
+001635             INTO WS-DATE-ISO
+001636         END-STRING
+001640      ELSE
+001650         STRING LS-DATE-IN(1:4)       DELIMITED BY SIZE
+001651                '-'                  DELIMITED BY SIZE
+001652                LS-DATE-IN(5:2)       DELIMITED BY SIZE
+001653                '-'                  DELIMITED BY SIZE
+001654                LS-DATE-IN(7:2)       DELIMITED BY SIZE
+001655             INTO WS-DATE-ISO
+001656         END-STRING
+001660      END-IF
+001700
+001710      EVALUATE LS-STATE
+001720          WHEN 'QC'
+001730             PERFORM FORMATER-DATE-FRANCAIS
+001740          WHEN OTHER
+001750             PERFORM FORMATER-DATE-ANGLAIS
+001760      END-EVALUATE
+001770
+001780      MOVE WS-DATE-TXT TO LS-DATE-OUT
+001900
+002000      GOBACK.
+002100
+002110*********************************************************
+002120  FORMATER-DATE-ANGLAIS.
+002130      EXEC SQL
+002140          SELECT VARCHAR_FORMAT(DATE(:WS-DATE-ISO),
+002150                                'Day, Month DD, YYYY')
+002160          INTO :WS-DATE-TXT
+002170          FROM SYSIBM.SYSDUMMY1
+002180      END-EXEC
+002190      IF SQLCODE NOT = 0
+002200          MOVE WS-DATE-ISO TO WS-DATE-TXT
+002210      END-IF
+002220      .
+002300
+002310*********************************************************
+002320  FORMATER-DATE-FRANCAIS.
+002330      EXEC SQL
+002340          SELECT
+002350              CASE DAYOFWEEK(DATE(:WS-DATE-ISO))
+002360                  WHEN 1 THEN 'dimanche'
+002370                  WHEN 2 THEN 'lundi'
+002380                  WHEN 3 THEN 'mardi'
+002390                  WHEN 4 THEN 'mercredi'
+002400                  WHEN 5 THEN 'jeudi'
+002410                  WHEN 6 THEN 'vendredi'
+002420                  WHEN 7 THEN 'samedi'
+002430              END || ' le ' ||
+002440              VARCHAR(DAY(DATE(:WS-DATE-ISO))) || ' ' ||
+002450              CASE MONTH(DATE(:WS-DATE-ISO))
+002460                  WHEN 1 THEN 'janvier'
+002470                  WHEN 2 THEN 'fevrier'
+002480                  WHEN 3 THEN 'mars'
+002490                  WHEN 4 THEN 'avril'
+002500                  WHEN 5 THEN 'mai'
+002510                  WHEN 6 THEN 'juin'
+002520                  WHEN 7 THEN 'juillet'
+002530                  WHEN 8 THEN 'aout'
+002540                  WHEN 9 THEN 'septembre'
+002550                  WHEN 10 THEN 'octobre'
+002560                  WHEN 11 THEN 'novembre'
+002570                  WHEN 12 THEN 'decembre'
+002580              END || ' ' ||
+002590              VARCHAR(YEAR(DATE(:WS-DATE-ISO)))
+002600          INTO :WS-DATE-TXT
+002610          FROM SYSIBM.SYSDUMMY1
+002620      END-EXEC
+002630      IF SQLCODE NOT = 0
+002640          MOVE WS-DATE-ISO TO WS-DATE-TXT
+002650      END-IF
+002660      .
