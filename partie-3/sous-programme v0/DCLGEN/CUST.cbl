@@ -17,7 +17,8 @@
              STATE                          CHAR(2) NOT NULL,
              ZIP                            CHAR(5) NOT NULL,
              PHONE                          CHAR(10),
-             BALANCE                        DECIMAL(10, 2)
+             BALANCE                        DECIMAL(10, 2),
+             CREDIT_LIMIT                   DECIMAL(10, 2)
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE API6.CUSTOMERS                     *
@@ -48,11 +49,13 @@
            10 CUST-PHONE           PIC X(10).
       *                       BALANCE
            10 CUST-BALANCE         PIC S9(8)V9(2) USAGE COMP-3.
+      *                       CREDIT_LIMIT
+           10 CUST-CREDIT-LIMIT    PIC S9(8)V9(2) USAGE COMP-3.
       ******************************************************************
       * INDICATOR VARIABLE STRUCTURE                                   *
       ******************************************************************
        01  ICUSTOMERS.
-           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 8 TIMES.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 9 TIMES.
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 9       *
       ******************************************************************
