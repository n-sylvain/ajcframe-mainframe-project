@@ -0,0 +1,355 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGECLI.
+
+      * RAPPORT DE BALANCE AGEE (ACCOUNTS-RECEIVABLE AGING) : REPARTIT
+      * LE MONTANT DES COMMANDES DE CHAQUE CLIENT ENTRE LES TRANCHES
+      * COURANT / 30 / 60 / 90+ JOURS, D'APRES ORDERS.O_DATE, POUR QUE
+      * LE RECOUVREMENT VOIE QUI EST EN RETARD SANS INTERROGER DB2
+      * DIRECTEMENT. LE SYSTEME NE PORTE PAS DE STATUT PAYE/IMPAYE PAR
+      * COMMANDE, DONC LES 4 TRANCHES SONT LE CUMUL BRUT DES MONTANTS
+      * DE COMMANDE PAR AGE, ET NON UNE VENTILATION DE
+      * CUSTOMERS.BALANCE : LA BALANCE DU CLIENT (CUMUL GLOBAL MIS A
+      * JOUR PAR MAJ-BALANCE-CLIENT DANS MAJDB.cbl) EST IMPRIMEE EN
+      * COLONNE FINALE DE CHAQUE LIGNE A TITRE DE REFERENCE POUR LE
+      * RAPPROCHEMENT, PAS COMME BASE DE CALCUL DES TRANCHES
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RAPPORT-AGECLI ASSIGN TO RAPAGE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-RAPAGE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RAPPORT-AGECLI
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS.
+       01  ENR-RAPAGE                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE CUST
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE ORD
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE ITEM
+           END-EXEC.
+
+      * UNE LIGNE PAR COMMANDE DE CHAQUE CLIENT, AVEC SON MONTANT ET
+      * SON NOMBRE DE JOURS ECOULES DEPUIS O_DATE, POUR LA REPARTITION
+      * EN TRANCHES D'AGE FAITE COTE COBOL
+           EXEC SQL
+               DECLARE CAGECLI CURSOR
+               FOR
+               SELECT
+                   C.C_NO,
+                   C.COMPANY,
+                   C.BALANCE,
+                   O.O_NO,
+                   DECIMAL(SUM(I.QUANTITY * I.PRICE), 9, 2) AS O_TOTAL,
+                   (DAYS(:WS-AS-OF-DATE) - DAYS(O.O_DATE)) AS AGE_JOURS
+               FROM
+                   API6.CUSTOMERS C
+               INNER JOIN API6.ORDERS O ON O.C_NO = C.C_NO
+               INNER JOIN API6.ITEMS I ON I.O_NO = O.O_NO
+               GROUP BY
+                   C.C_NO, C.COMPANY, C.BALANCE, O.O_NO, O.O_DATE
+               ORDER BY
+                   C.C_NO, O.O_DATE
+           END-EXEC.
+
+      * VARIABLES DE TRAVAIL POUR LES RESULTATS DU CURSEUR
+        77 WS-C-NO           PIC S9(4)V USAGE COMP-3.
+        77 WS-COMPANY        PIC X(30).
+        77 WS-BALANCE        PIC S9(8)V9(2) USAGE COMP-3.
+        77 WS-O-NO           PIC S9(3)V USAGE COMP-3.
+        77 WS-O-TOTAL        PIC S9(7)V9(2) USAGE COMP-3.
+        77 WS-AGE-JOURS      PIC S9(5) USAGE COMP-3.
+
+      * DATE DE REFERENCE DU RAPPORT, LUE DEPUIS SYSIN AU FORMAT
+      * 'AAAA-MM-JJ' ; A DEFAUT DE SAISIE VALIDE, LA DATE DU JOUR EST
+      * UTILISEE
+        77 WS-AS-OF-SAISIE   PIC X(10).
+        77 WS-AS-OF-DATE     PIC X(10).
+        77 WS-AS-OF-VALIDE   PIC X VALUE 'N'.
+            88 AS-OF-VALIDE  VALUE 'O'.
+        77 WS-SYSTEM-DATE    PIC X(8).
+
+      * VARIABLES DE CONTROLE DES FICHIERS
+        77 WS-RAPAGE-STATUS  PIC XX.
+        77 WS-COUNTER        PIC 9(4) VALUE ZERO.
+        77 WS-NB-CLIENTS     PIC 9(4) VALUE ZERO.
+
+      * RUPTURE DE CLIENT, POUR CUMULER LES 4 TRANCHES D'AGE DU
+      * CLIENT EN COURS AVANT D'ECRIRE SA LIGNE DE RAPPORT
+        77 WS-CURRENT-C-NO   PIC S9(4)V USAGE COMP-3 VALUE ZERO.
+        77 WS-HDR-COMPANY    PIC X(30).
+        77 WS-HDR-BALANCE    PIC S9(8)V9(2) USAGE COMP-3.
+        77 WS-TR-COURANT     PIC S9(8)V9(2) USAGE COMP-3 VALUE ZERO.
+        77 WS-TR-30          PIC S9(8)V9(2) USAGE COMP-3 VALUE ZERO.
+        77 WS-TR-60          PIC S9(8)V9(2) USAGE COMP-3 VALUE ZERO.
+        77 WS-TR-90-PLUS     PIC S9(8)V9(2) USAGE COMP-3 VALUE ZERO.
+
+      * CUMULS GENERAUX DES 4 TRANCHES, TOUS CLIENTS CONFONDUS
+        77 WS-TOTAL-COURANT  PIC S9(9)V9(2) USAGE COMP-3 VALUE ZERO.
+        77 WS-TOTAL-30       PIC S9(9)V9(2) USAGE COMP-3 VALUE ZERO.
+        77 WS-TOTAL-60       PIC S9(9)V9(2) USAGE COMP-3 VALUE ZERO.
+        77 WS-TOTAL-90-PLUS  PIC S9(9)V9(2) USAGE COMP-3 VALUE ZERO.
+
+      * ZONES DE TRAVAIL EDITEES POUR L'IMPRESSION
+        77 WS-ED-COURANT     PIC Z(6).ZZZ,99.
+        77 WS-ED-30          PIC Z(6).ZZZ,99.
+        77 WS-ED-60          PIC Z(6).ZZZ,99.
+        77 WS-ED-90-PLUS     PIC Z(6).ZZZ,99.
+        77 WS-ED-BALANCE     PIC Z(6).ZZZ,99.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY '=== DEBUT RAPPORT DE BALANCE AGEE CLIENTS ==='
+
+           PERFORM LIRE-AS-OF-DATE
+
+           OPEN OUTPUT RAPPORT-AGECLI
+           IF WS-RAPAGE-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE RAPAGE : ', WS-RAPAGE-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+
+           PERFORM ECRIRE-ENTETE-AGECLI
+
+           EXEC SQL
+               OPEN CAGECLI
+           END-EXEC
+           PERFORM TEST-SQLCODE
+
+           PERFORM FETCH-COMMANDE
+
+           PERFORM UNTIL SQLCODE = +100
+               IF WS-C-NO NOT = WS-CURRENT-C-NO
+                   IF WS-CURRENT-C-NO NOT = ZERO
+                       PERFORM ECRIRE-LIGNE-AGECLI
+                   END-IF
+                   PERFORM DEMARRER-NOUVEAU-CLIENT
+               END-IF
+
+               PERFORM VENTILER-COMMANDE
+
+               ADD 1 TO WS-COUNTER
+               PERFORM FETCH-COMMANDE
+           END-PERFORM
+
+           IF WS-CURRENT-C-NO NOT = ZERO
+               PERFORM ECRIRE-LIGNE-AGECLI
+           END-IF
+
+           PERFORM ECRIRE-TOTAUX-AGECLI
+
+           EXEC SQL
+               CLOSE CAGECLI
+           END-EXEC
+           PERFORM TEST-SQLCODE
+
+           CLOSE RAPPORT-AGECLI
+           IF WS-RAPAGE-STATUS NOT = '00'
+               DISPLAY 'ERREUR FERMETURE RAPAGE : ', WS-RAPAGE-STATUS
+           END-IF
+
+           DISPLAY '=== NOMBRE DE CLIENTS TRAITES : ', WS-NB-CLIENTS,
+                   ' ==='
+           DISPLAY '=== NOMBRE DE COMMANDES TRAITEES : ', WS-COUNTER,
+                   ' ==='
+           DISPLAY '=== FIN RAPPORT DE BALANCE AGEE CLIENTS ==='
+
+           GOBACK.
+
+      * LECTURE DE LA DATE DE REFERENCE DEPUIS SYSIN, AU FORMAT
+      * 'AAAA-MM-JJ' ; A DEFAUT DE SAISIE VALIDE, LA DATE SYSTEME EST
+      * UTILISEE COMME DATE DE REFERENCE
+       LIRE-AS-OF-DATE.
+           ACCEPT WS-AS-OF-SAISIE FROM SYSIN
+           DISPLAY "DATE DE REFERENCE LUE DEPUIS SYSIN : '",
+                   WS-AS-OF-SAISIE, "'"
+
+           MOVE 'N' TO WS-AS-OF-VALIDE
+           IF WS-AS-OF-SAISIE (1:4) IS NUMERIC
+               AND WS-AS-OF-SAISIE (5:1) = '-'
+               AND WS-AS-OF-SAISIE (6:2) IS NUMERIC
+               AND WS-AS-OF-SAISIE (8:1) = '-'
+               AND WS-AS-OF-SAISIE (9:2) IS NUMERIC
+               MOVE 'O' TO WS-AS-OF-VALIDE
+           END-IF
+
+           IF AS-OF-VALIDE
+               MOVE WS-AS-OF-SAISIE TO WS-AS-OF-DATE
+           ELSE
+               ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+               STRING WS-SYSTEM-DATE (1:4) DELIMITED BY SIZE
+                      '-' DELIMITED BY SIZE
+                      WS-SYSTEM-DATE (5:2) DELIMITED BY SIZE
+                      '-' DELIMITED BY SIZE
+                      WS-SYSTEM-DATE (7:2) DELIMITED BY SIZE
+                   INTO WS-AS-OF-DATE
+               END-STRING
+               DISPLAY 'DATE DE REFERENCE ABSENTE OU INVALIDE - ',
+                       'DATE SYSTEME UTILISEE : ', WS-AS-OF-DATE
+           END-IF
+           .
+
+       FETCH-COMMANDE.
+           EXEC SQL
+               FETCH CAGECLI
+               INTO :WS-C-NO,
+                    :WS-COMPANY,
+                    :WS-BALANCE,
+                    :WS-O-NO,
+                    :WS-O-TOTAL,
+                    :WS-AGE-JOURS
+           END-EXEC
+           PERFORM TEST-SQLCODE
+           .
+
+      * PREND UNE COPIE DE L'EN-TETE CLIENT ET REINITIALISE LES 4
+      * TRANCHES DU CLIENT EN COURS
+       DEMARRER-NOUVEAU-CLIENT.
+           ADD 1 TO WS-NB-CLIENTS
+           MOVE WS-C-NO TO WS-CURRENT-C-NO
+           MOVE WS-COMPANY TO WS-HDR-COMPANY
+           MOVE WS-BALANCE TO WS-HDR-BALANCE
+           MOVE ZERO TO WS-TR-COURANT
+           MOVE ZERO TO WS-TR-30
+           MOVE ZERO TO WS-TR-60
+           MOVE ZERO TO WS-TR-90-PLUS
+           .
+
+      * REPARTIT LE MONTANT DE LA COMMANDE COURANTE DANS LA TRANCHE
+      * D'AGE CORRESPONDANTE
+       VENTILER-COMMANDE.
+           EVALUATE TRUE
+               WHEN WS-AGE-JOURS <= 30
+                   ADD WS-O-TOTAL TO WS-TR-COURANT
+                   ADD WS-O-TOTAL TO WS-TOTAL-COURANT
+               WHEN WS-AGE-JOURS <= 60
+                   ADD WS-O-TOTAL TO WS-TR-30
+                   ADD WS-O-TOTAL TO WS-TOTAL-30
+               WHEN WS-AGE-JOURS <= 90
+                   ADD WS-O-TOTAL TO WS-TR-60
+                   ADD WS-O-TOTAL TO WS-TOTAL-60
+               WHEN OTHER
+                   ADD WS-O-TOTAL TO WS-TR-90-PLUS
+                   ADD WS-O-TOTAL TO WS-TOTAL-90-PLUS
+           END-EVALUATE
+           .
+
+       ECRIRE-ENTETE-AGECLI.
+           MOVE SPACES TO ENR-RAPAGE
+           STRING '=== BALANCE AGEE CLIENTS - REFERENCE : '
+                   DELIMITED BY SIZE
+                  WS-AS-OF-DATE DELIMITED BY SIZE
+                  ' ===' DELIMITED BY SIZE
+               INTO ENR-RAPAGE
+           END-STRING
+           WRITE ENR-RAPAGE
+
+           MOVE SPACES TO ENR-RAPAGE
+           STRING 'CLIENT                          COURANT      '
+                   DELIMITED BY SIZE
+                  '31-60J       61-90J       90J+       BALANCE'
+                   DELIMITED BY SIZE
+               INTO ENR-RAPAGE
+           END-STRING
+           WRITE ENR-RAPAGE
+           IF WS-RAPAGE-STATUS NOT = '00'
+               DISPLAY 'ERREUR ECRITURE RAPAGE : ', WS-RAPAGE-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+           .
+
+       ECRIRE-LIGNE-AGECLI.
+           MOVE WS-TR-COURANT TO WS-ED-COURANT
+           MOVE WS-TR-30 TO WS-ED-30
+           MOVE WS-TR-60 TO WS-ED-60
+           MOVE WS-TR-90-PLUS TO WS-ED-90-PLUS
+           MOVE WS-HDR-BALANCE TO WS-ED-BALANCE
+
+           MOVE SPACES TO ENR-RAPAGE
+           STRING WS-HDR-COMPANY DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-ED-COURANT DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-ED-30 DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-ED-60 DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-ED-90-PLUS DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-ED-BALANCE DELIMITED BY SIZE
+               INTO ENR-RAPAGE
+           END-STRING
+           WRITE ENR-RAPAGE
+           IF WS-RAPAGE-STATUS NOT = '00'
+               DISPLAY 'ERREUR ECRITURE RAPAGE : ', WS-RAPAGE-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+           .
+
+       ECRIRE-TOTAUX-AGECLI.
+           MOVE WS-TOTAL-COURANT TO WS-ED-COURANT
+           MOVE WS-TOTAL-30 TO WS-ED-30
+           MOVE WS-TOTAL-60 TO WS-ED-60
+           MOVE WS-TOTAL-90-PLUS TO WS-ED-90-PLUS
+
+           MOVE SPACES TO ENR-RAPAGE
+           STRING 'TOTAL GENERAL                   ' DELIMITED BY SIZE
+                  WS-ED-COURANT DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-ED-30 DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-ED-60 DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-ED-90-PLUS DELIMITED BY SIZE
+               INTO ENR-RAPAGE
+           END-STRING
+           WRITE ENR-RAPAGE
+           IF WS-RAPAGE-STATUS NOT = '00'
+               DISPLAY 'ERREUR ECRITURE RAPAGE : ', WS-RAPAGE-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+           .
+
+       TEST-SQLCODE.
+           EVALUATE TRUE
+               WHEN SQLCODE = ZERO
+                   CONTINUE
+               WHEN SQLCODE > ZERO
+                   IF SQLCODE = +100 THEN
+                       DISPLAY "JEU DE DONNEES VIDE OU FINI"
+                   ELSE
+                       DISPLAY "WARNING : ", SQLCODE
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "ERREUR SQL : ", SQLCODE
+                   DISPLAY "SQLERRMC : ", SQLERRMC
+                   PERFORM ABEND-PROG
+           END-EVALUATE
+           .
+
+      * CODE RETOUR NON NUL EN LIEU D'UN ABEND, PAR COHERENCE AVEC LE
+      * RESTE DE LA SUITE BATCH
+       ABEND-PROG.
+           DISPLAY '---- ABEND-PROG ----'
+           MOVE 16 TO RETURN-CODE
+           GOBACK
+           .
