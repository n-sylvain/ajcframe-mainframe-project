@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTPERF.
+
+      * RAPPORT DE PERFORMANCE COMMERCIALE PAR DEPARTEMENT : REGROUPE
+      * DEPTS, EMPLOYEES, ORDERS ET ITEMS POUR DONNER, POUR CHAQUE
+      * DEPARTEMENT, LE CHIFFRE DE VENTES TOTAL ET LA COMMISSION
+      * PAYABLE AUX COMMERCIAUX DE CE DEPARTEMENT, CE QUI N'EXISTAIT
+      * SOUS AUCUNE FORME CONSOLIDEE JUSQU'ICI (DNAME N'ETAIT QU'UN
+      * LIBELLE IMPRIME SUR LA FACTURE). LE GROUPEMENT EST FAIT
+      * ENTIEREMENT EN SQL (UNE LIGNE PAR DEPARTEMENT EN SORTIE DE
+      * CURSEUR), DONC AUCUNE RUPTURE COTE COBOL N'EST NECESSAIRE ICI,
+      * A LA DIFFERENCE DE RELEVE/AGECLI QUI REGROUPENT PAR CLIENT SUR
+      * PLUSIEURS COMMANDES
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RAPPORT-DEPTPERF ASSIGN TO RAPDEPT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-RAPDEPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RAPPORT-DEPTPERF
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS.
+       01  ENR-RAPDEPT               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE DEPT
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE EMP
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE ORD
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE ITEM
+           END-EXEC.
+
+      * UNE LIGNE PAR DEPARTEMENT : VENTES TOTALES ET COMMISSION
+      * PAYABLE, AGREGEES EN SQL SUR TOUTES LES COMMANDES DE TOUS LES
+      * COMMERCIAUX DU DEPARTEMENT
+           EXEC SQL
+               DECLARE CDEPTPERF CURSOR
+               FOR
+               SELECT
+                   D.DEPT,
+                   D.DNAME,
+                   D.MANAGER,
+                   DECIMAL(SUM(I.QUANTITY * I.PRICE), 9, 2)
+                       AS SALES_TOTAL,
+                   DECIMAL(SUM(I.QUANTITY * I.PRICE * E.COM), 9, 2)
+                       AS COMMISSION_TOTAL
+               FROM
+                   API6.DEPTS D
+               INNER JOIN API6.EMPLOYEES E ON E.DEPT = D.DEPT
+               INNER JOIN API6.ORDERS O ON O.S_NO = E.E_NO
+               INNER JOIN API6.ITEMS I ON I.O_NO = O.O_NO
+               GROUP BY
+                   D.DEPT, D.DNAME, D.MANAGER
+               ORDER BY
+                   D.DEPT
+           END-EXEC.
+
+      * VARIABLES DE TRAVAIL POUR LES RESULTATS DU CURSEUR
+        77 WS-DEPT            PIC S9(4)V USAGE COMP-3.
+        77 WS-DNAME           PIC X(20).
+        77 WS-MANAGER         PIC X(20).
+        77 WS-SALES-TOTAL     PIC S9(9)V9(2) USAGE COMP-3.
+        77 WS-COMMISSION-TOTAL PIC S9(7)V9(2) USAGE COMP-3.
+
+      * VARIABLES DE CONTROLE DES FICHIERS ET CUMULS GENERAUX
+        77 WS-RAPDEPT-STATUS  PIC XX.
+        77 WS-NB-DEPTS        PIC 9(4) VALUE ZERO.
+        77 WS-TOTAL-VENTES    PIC S9(10)V9(2) USAGE COMP-3 VALUE ZERO.
+        77 WS-TOTAL-COMMISSION PIC S9(8)V9(2) USAGE COMP-3 VALUE ZERO.
+
+      * ZONES DE TRAVAIL EDITEES POUR L'IMPRESSION
+        77 WS-ED-DEPT         PIC Z(3)9.
+        77 WS-ED-SALES        PIC Z(7)ZZZ,99.
+        77 WS-ED-COMMISSION   PIC Z(6)ZZZ,99.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY '=== DEBUT RAPPORT PERFORMANCE PAR DEPARTEMENT ==='
+
+           OPEN OUTPUT RAPPORT-DEPTPERF
+           IF WS-RAPDEPT-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE RAPDEPT : ', WS-RAPDEPT-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+
+           PERFORM ECRIRE-ENTETE-DEPTPERF
+
+           EXEC SQL
+               OPEN CDEPTPERF
+           END-EXEC
+           PERFORM TEST-SQLCODE
+
+           PERFORM FETCH-DEPARTEMENT
+
+           PERFORM UNTIL SQLCODE = +100
+               PERFORM ECRIRE-LIGNE-DEPTPERF
+               ADD 1 TO WS-NB-DEPTS
+               ADD WS-SALES-TOTAL TO WS-TOTAL-VENTES
+               ADD WS-COMMISSION-TOTAL TO WS-TOTAL-COMMISSION
+               PERFORM FETCH-DEPARTEMENT
+           END-PERFORM
+
+           PERFORM ECRIRE-TOTAUX-DEPTPERF
+
+           EXEC SQL
+               CLOSE CDEPTPERF
+           END-EXEC
+           PERFORM TEST-SQLCODE
+
+           CLOSE RAPPORT-DEPTPERF
+           IF WS-RAPDEPT-STATUS NOT = '00'
+               DISPLAY 'ERREUR FERMETURE RAPDEPT : ', WS-RAPDEPT-STATUS
+           END-IF
+
+           DISPLAY '=== NOMBRE DE DEPARTEMENTS TRAITES : ',
+                   WS-NB-DEPTS, ' ==='
+           DISPLAY '=== FIN RAPPORT PERFORMANCE PAR DEPARTEMENT ==='
+
+           GOBACK.
+
+       FETCH-DEPARTEMENT.
+           EXEC SQL
+               FETCH CDEPTPERF
+               INTO :WS-DEPT,
+                    :WS-DNAME,
+                    :WS-MANAGER,
+                    :WS-SALES-TOTAL,
+                    :WS-COMMISSION-TOTAL
+           END-EXEC
+           PERFORM TEST-SQLCODE
+           .
+
+       ECRIRE-ENTETE-DEPTPERF.
+           MOVE SPACES TO ENR-RAPDEPT
+           STRING '=== PERFORMANCE COMMERCIALE PAR DEPARTEMENT ==='
+               DELIMITED BY SIZE
+               INTO ENR-RAPDEPT
+           END-STRING
+           WRITE ENR-RAPDEPT
+
+           MOVE SPACES TO ENR-RAPDEPT
+           STRING 'DEPT DNAME                MANAGER             '
+                   DELIMITED BY SIZE
+                  '   VENTES       COMMISSION'
+                   DELIMITED BY SIZE
+               INTO ENR-RAPDEPT
+           END-STRING
+           WRITE ENR-RAPDEPT
+           IF WS-RAPDEPT-STATUS NOT = '00'
+               DISPLAY 'ERREUR ECRITURE RAPDEPT : ',
+                       WS-RAPDEPT-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+           .
+
+       ECRIRE-LIGNE-DEPTPERF.
+           MOVE WS-DEPT TO WS-ED-DEPT
+           MOVE WS-SALES-TOTAL TO WS-ED-SALES
+           MOVE WS-COMMISSION-TOTAL TO WS-ED-COMMISSION
+
+           MOVE SPACES TO ENR-RAPDEPT
+           STRING WS-ED-DEPT DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-DNAME DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-MANAGER DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-ED-SALES DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-ED-COMMISSION DELIMITED BY SIZE
+               INTO ENR-RAPDEPT
+           END-STRING
+           WRITE ENR-RAPDEPT
+           IF WS-RAPDEPT-STATUS NOT = '00'
+               DISPLAY 'ERREUR ECRITURE RAPDEPT : ',
+                       WS-RAPDEPT-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+           .
+
+       ECRIRE-TOTAUX-DEPTPERF.
+           MOVE WS-TOTAL-VENTES TO WS-ED-SALES
+           MOVE WS-TOTAL-COMMISSION TO WS-ED-COMMISSION
+
+           MOVE SPACES TO ENR-RAPDEPT
+           STRING 'TOTAL GENERAL                                    '
+                   DELIMITED BY SIZE
+                  WS-ED-SALES DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-ED-COMMISSION DELIMITED BY SIZE
+               INTO ENR-RAPDEPT
+           END-STRING
+           WRITE ENR-RAPDEPT
+           IF WS-RAPDEPT-STATUS NOT = '00'
+               DISPLAY 'ERREUR ECRITURE RAPDEPT : ',
+                       WS-RAPDEPT-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+           .
+
+       TEST-SQLCODE.
+           EVALUATE TRUE
+               WHEN SQLCODE = ZERO
+                   CONTINUE
+               WHEN SQLCODE > ZERO
+                   IF SQLCODE = +100 THEN
+                       DISPLAY "JEU DE DONNEES VIDE OU FINI"
+                   ELSE
+                       DISPLAY "WARNING : ", SQLCODE
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "ERREUR SQL : ", SQLCODE
+                   DISPLAY "SQLERRMC : ", SQLERRMC
+                   PERFORM ABEND-PROG
+           END-EVALUATE
+           .
+
+      * CODE RETOUR NON NUL EN LIEU D'UN ABEND, PAR COHERENCE AVEC LE
+      * RESTE DE LA SUITE BATCH
+       ABEND-PROG.
+           DISPLAY '---- ABEND-PROG ----'
+           MOVE 16 TO RETURN-CODE
+           GOBACK
+           .
