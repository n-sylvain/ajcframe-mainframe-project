@@ -0,0 +1,601 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELEVE.
+
+      * RELEVE MENSUEL PAR CLIENT : REGROUPE TOUTES LES COMMANDES D'UN
+      * MEME CLIENT SUR LA PERIODE SAISIE EN UN SEUL DOCUMENT, AVEC LE
+      * SOLDE COURANT DU COMPTE (CUSTOMERS.BALANCE), POUR LES CLIENTS
+      * QUI PREFERENT UNE FACTURATION CONSOLIDEE A UNE FACTURE PAR
+      * COMMANDE (VOIR FACTURE.cbl)
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELEVE-FILE ASSIGN TO RELEVES
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-RELEVE-STATUS.
+
+      * SORTIE STRUCTUREE/DELIMITEE, EN COMPLEMENT DU LISTING
+      * IMPRIMANTE, SUR LE MEME PRINCIPE QUE FACTURE-STRUCT
+           SELECT RELEVE-STRUCT ASSIGN TO RELSTRU
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STRUCT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RELEVE-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 119 CHARACTERS.
+       01  RELEVE-RECORD             PIC X(119).
+
+      * UN ENREGISTREMENT PAR CLIENT (TYPE 'H') ET UN PAR COMMANDE DU
+      * RELEVE (TYPE 'O'), CHAMPS SEPARES PAR ';'
+       FD  RELEVE-STRUCT
+           RECORDING MODE IS F
+           RECORD CONTAINS 150 CHARACTERS.
+       01  ENR-RELEVE-STRUCT         PIC X(150).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      * INCLUSION DES DCLGEN DEJA UTILISES PAR EXTRACT
+           EXEC SQL
+               INCLUDE CUST
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE ORD
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE ITEM
+           END-EXEC.
+
+      * UN RELEVE PAR COMMANDE DU CLIENT, TOTAL DE LA COMMANDE DEJA
+      * AGREGE PAR LA REQUETE, SUR LA PERIODE SAISIE EN SYSIN
+           EXEC SQL
+               DECLARE CRELEVE CURSOR
+               FOR
+               SELECT
+                   C.C_NO,
+                   C.COMPANY,
+                   C.ADDRESS,
+                   C.CITY,
+                   C.STATE,
+                   C.ZIP,
+                   C.BALANCE,
+                   O.O_NO,
+                   CHAR(O.O_DATE) AS ODATE_ISO,
+                   DECIMAL(SUM(I.QUANTITY * I.PRICE), 9, 2) AS O_TOTAL
+               FROM
+                   API6.CUSTOMERS C
+               INNER JOIN API6.ORDERS O ON O.C_NO = C.C_NO
+               INNER JOIN API6.ITEMS I ON I.O_NO = O.O_NO
+               WHERE
+                   O.O_DATE >= :WS-PERIODE-DEBUT
+                   AND O.O_DATE < :WS-PERIODE-FIN
+               GROUP BY
+                   C.C_NO, C.COMPANY, C.ADDRESS, C.CITY, C.STATE,
+                   C.ZIP, C.BALANCE, O.O_NO, O.O_DATE
+               ORDER BY
+                   C.C_NO, O.O_DATE
+           END-EXEC.
+
+      * VARIABLES DE TRAVAIL POUR LES RESULTATS DU CURSEUR
+        77 WS-C-NO           PIC S9(4)V USAGE COMP-3.
+        77 WS-COMPANY        PIC X(30).
+        77 WS-ADDRESS        PIC X(100).
+        77 WS-CITY           PIC X(20).
+        77 WS-STATE          PIC X(2).
+        77 WS-ZIP            PIC X(5).
+        77 WS-BALANCE        PIC S9(8)V9(2) USAGE COMP-3.
+        77 WS-O-NO           PIC S9(3)V USAGE COMP-3.
+        77 WS-ODATE-ISO      PIC X(10).
+        77 WS-O-TOTAL        PIC S9(7)V9(2) USAGE COMP-3.
+
+      * VARIABLES DE CONTROLE DES FICHIERS
+        77 WS-RELEVE-STATUS  PIC XX.
+        77 WS-STRUCT-STATUS  PIC XX.
+        77 WS-COUNTER        PIC 9(4) VALUE ZERO.
+        77 WS-NB-CLIENTS     PIC 9(4) VALUE ZERO.
+
+      * PERIODE DU RELEVE, LUE DEPUIS SYSIN AU FORMAT 'AAAA-MM' ;
+      * A DEFAUT DE SAISIE VALIDE, LE RELEVE PORTE SUR TOUT
+      * L'HISTORIQUE, COMME LE FAIT LA MARQUE D'EAU VIDE DANS
+      * EXTRACT_anouar.cbl
+        77 WS-PERIODE-SAISIE PIC X(7).
+        77 WS-PERIODE-ANNEE  PIC 9(4).
+        77 WS-PERIODE-MOIS   PIC 99.
+        77 WS-PERIODE-DEBUT  PIC X(10) VALUE '0001-01-01'.
+        77 WS-PERIODE-FIN    PIC X(10) VALUE '9999-12-31'.
+        77 WS-PERIODE-VALIDE PIC X VALUE 'N'.
+            88 PERIODE-VALIDE VALUE 'O'.
+        77 WS-ANNEE-SUIVANTE PIC 9(4).
+        77 WS-MOIS-SUIVANT   PIC 99.
+
+      * RUPTURE DE CLIENT, POUR CUMULER LES COMMANDES DU RELEVE EN
+      * COURS AVANT D'ECRIRE L'EN-TETE ET LE TOTAL
+        77 WS-CURRENT-C-NO   PIC S9(4)V USAGE COMP-3 VALUE ZERO.
+        77 WS-RELEVE-TOTAL   PIC S9(9)V9(2) USAGE COMP-3 VALUE ZERO.
+        77 WS-RELEVE-NB-CMDE PIC 9(3) VALUE ZERO.
+
+      * COPIE DE L'EN-TETE CLIENT EN COURS, PRISE AU PREMIER FETCH DE
+      * CE CLIENT, SUR LE MEME PRINCIPE QUE WS-STRUCT-COMPANY DANS
+      * FACTURE.cbl
+        77 WS-HDR-COMPANY    PIC X(30).
+        77 WS-HDR-ADDRESS    PIC X(100).
+        77 WS-HDR-CITY       PIC X(20).
+        77 WS-HDR-STATE      PIC X(2).
+        77 WS-HDR-ZIP        PIC X(5).
+        77 WS-HDR-BALANCE    PIC S9(8)V9(2) USAGE COMP-3.
+
+      * ZONES DE TRAVAIL EDITEES POUR L'IMPRESSION ET LA SORTIE
+      * STRUCTUREE
+        77 ED-O-NO           PIC 999.
+        77 WS-O-TOTAL-ED     PIC Z(6).ZZZ,99.
+        77 WS-RELEVE-TOTAL-ED PIC Z(7).ZZZ,99.
+        77 WS-BALANCE-ED      PIC Z(6).ZZZ,99.
+
+      * LIGNES DE SORTIE FORMATEES - LARGEUR 119, SUR LE MEME MODELE
+      * QUE FACTURE.cbl
+       01 LIGNE-VIDE                PIC X(119) VALUE SPACES.
+
+       01 LIGNE-CADRE-HAUT.
+           05 FILLER                PIC X(1) VALUE '+'.
+           05 FILLER                PIC X(117) VALUE ALL '-'.
+           05 FILLER                PIC X(1) VALUE '+'.
+
+       01 LIGNE-CADRE-BAS.
+           05 FILLER                PIC X(1) VALUE '+'.
+           05 FILLER                PIC X(117) VALUE ALL '-'.
+           05 FILLER                PIC X(1) VALUE '+'.
+
+       01 LIGNE-TITRE.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(30) VALUE
+                                      'RELEVE MENSUEL DE COMPTE'.
+           05 FILLER                PIC X(83) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '|'.
+
+       01 LIGNE-COMPANY.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 LC-COMPANY            PIC X(30).
+           05 FILLER                PIC X(83) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '|'.
+
+       01 LIGNE-ADRESSE.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 LA-ADDRESS            PIC X(40).
+           05 FILLER                PIC X(73) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '|'.
+
+       01 LIGNE-VILLE.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 LV-CITY               PIC X(20).
+           05 FILLER                PIC X(2) VALUE ', '.
+           05 LV-STATE              PIC X(2).
+           05 FILLER                PIC X(1) VALUE SPACES.
+           05 LV-ZIP                PIC X(5).
+           05 FILLER                PIC X(85) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '|'.
+
+       01 LIGNE-PERIODE.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(10) VALUE 'PERIODE : '.
+           05 LP-DEBUT              PIC X(10).
+           05 FILLER                PIC X(4) VALUE ' AU '.
+           05 LP-FIN                PIC X(10).
+           05 FILLER                PIC X(88) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '|'.
+
+       01 LIGNE-TABLEAU-HAUT.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '+'.
+           05 FILLER                PIC X(109) VALUE ALL '-'.
+           05 FILLER                PIC X(1) VALUE '+'.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '|'.
+
+       01 LIGNE-TABLEAU-BAS.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '+'.
+           05 FILLER                PIC X(109) VALUE ALL '-'.
+           05 FILLER                PIC X(1) VALUE '+'.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '|'.
+
+       01 LIGNE-HEADER.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(10) VALUE ' COMMANDE '.
+           05 FILLER                PIC X(15) VALUE ' DATE          '.
+           05 FILLER                PIC X(80) VALUE
+                                      ' TOTAL DE LA COMMANDE (USD)'.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '|'.
+
+       01 LIGNE-COMMANDE.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(1) VALUE SPACES.
+           05 LCMD-O-NO             PIC 999.
+           05 FILLER                PIC X(6) VALUE SPACES.
+           05 LCMD-DATE             PIC X(10).
+           05 FILLER                PIC X(5) VALUE SPACES.
+           05 LCMD-TOTAL            PIC Z(6).ZZZ,99.
+           05 FILLER                PIC X(73) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '|'.
+
+       01 LIGNE-TOTAL-RELEVE.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(65) VALUE SPACES.
+           05 FILLER                PIC X(22) VALUE
+                                      'TOTAL DES COMMANDES : '.
+           05 LTR-AMOUNT            PIC Z(7).ZZZ,99.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(3) VALUE 'USD'.
+           05 FILLER                PIC X(5) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '|'.
+
+       01 LIGNE-SOLDE.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(65) VALUE SPACES.
+           05 FILLER                PIC X(22) VALUE
+                                      'SOLDE DU COMPTE    : '.
+           05 LS-AMOUNT             PIC Z(6).ZZZ,99.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(3) VALUE 'USD'.
+           05 FILLER                PIC X(6) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '|'.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY '=== DEBUT RELEVE MENSUEL PAR CLIENT ==='
+
+           PERFORM LIRE-PERIODE
+
+           OPEN OUTPUT RELEVE-FILE
+           IF WS-RELEVE-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE RELEVES : ', WS-RELEVE-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+
+           OPEN OUTPUT RELEVE-STRUCT
+           IF WS-STRUCT-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE RELSTRU : ', WS-STRUCT-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+
+           EXEC SQL
+               OPEN CRELEVE
+           END-EXEC
+           PERFORM TEST-SQLCODE
+
+           PERFORM FETCH-COMMANDE
+
+           PERFORM UNTIL SQLCODE = +100
+               IF WS-C-NO NOT = WS-CURRENT-C-NO
+                   IF WS-CURRENT-C-NO NOT = ZERO
+                       PERFORM ECRIRE-RELEVE-CLIENT
+                   END-IF
+                   PERFORM DEMARRER-NOUVEAU-RELEVE
+               END-IF
+
+               ADD 1 TO WS-RELEVE-NB-CMDE
+               ADD WS-O-TOTAL TO WS-RELEVE-TOTAL
+               PERFORM EMPILER-LIGNE-COMMANDE
+
+               ADD 1 TO WS-COUNTER
+               PERFORM FETCH-COMMANDE
+           END-PERFORM
+
+           IF WS-CURRENT-C-NO NOT = ZERO
+               PERFORM ECRIRE-RELEVE-CLIENT
+           END-IF
+
+           EXEC SQL
+               CLOSE CRELEVE
+           END-EXEC
+           PERFORM TEST-SQLCODE
+
+           CLOSE RELEVE-FILE
+           IF WS-RELEVE-STATUS NOT = '00'
+               DISPLAY 'ERREUR FERMETURE RELEVES : ', WS-RELEVE-STATUS
+           END-IF
+
+           CLOSE RELEVE-STRUCT
+           IF WS-STRUCT-STATUS NOT = '00'
+               DISPLAY 'ERREUR FERMETURE RELSTRU : ', WS-STRUCT-STATUS
+           END-IF
+
+           DISPLAY '=== NOMBRE DE RELEVES EMIS : ', WS-NB-CLIENTS,
+                   ' ==='
+           DISPLAY '=== NOMBRE DE COMMANDES TRAITEES : ', WS-COUNTER,
+                   ' ==='
+           DISPLAY '=== FIN RELEVE MENSUEL PAR CLIENT ==='
+
+           GOBACK.
+
+      * LECTURE DE LA PERIODE DEPUIS SYSIN, AU FORMAT 'AAAA-MM' ; EN
+      * CAS DE SAISIE ABSENTE OU INVALIDE, LE RELEVE PORTE SUR TOUT
+      * L'HISTORIQUE
+       LIRE-PERIODE.
+           ACCEPT WS-PERIODE-SAISIE FROM SYSIN
+           DISPLAY "PERIODE LUE DEPUIS SYSIN : '", WS-PERIODE-SAISIE,
+                   "'"
+
+           MOVE 'N' TO WS-PERIODE-VALIDE
+           IF WS-PERIODE-SAISIE (1:4) IS NUMERIC
+               AND WS-PERIODE-SAISIE (5:1) = '-'
+               AND WS-PERIODE-SAISIE (6:2) IS NUMERIC
+               MOVE WS-PERIODE-SAISIE (1:4) TO WS-PERIODE-ANNEE
+               MOVE WS-PERIODE-SAISIE (6:2) TO WS-PERIODE-MOIS
+               IF WS-PERIODE-MOIS >= 1 AND WS-PERIODE-MOIS <= 12
+                   MOVE 'O' TO WS-PERIODE-VALIDE
+               END-IF
+           END-IF
+
+           IF PERIODE-VALIDE
+               STRING WS-PERIODE-SAISIE (1:4) DELIMITED BY SIZE
+                      '-' DELIMITED BY SIZE
+                      WS-PERIODE-SAISIE (6:2) DELIMITED BY SIZE
+                      '-01' DELIMITED BY SIZE
+                   INTO WS-PERIODE-DEBUT
+               END-STRING
+
+               IF WS-PERIODE-MOIS = 12
+                   ADD 1 TO WS-PERIODE-ANNEE GIVING WS-ANNEE-SUIVANTE
+                   MOVE 1 TO WS-MOIS-SUIVANT
+               ELSE
+                   MOVE WS-PERIODE-ANNEE TO WS-ANNEE-SUIVANTE
+                   ADD 1 TO WS-PERIODE-MOIS GIVING WS-MOIS-SUIVANT
+               END-IF
+
+               STRING WS-ANNEE-SUIVANTE DELIMITED BY SIZE
+                      '-' DELIMITED BY SIZE
+                      WS-MOIS-SUIVANT DELIMITED BY SIZE
+                      '-01' DELIMITED BY SIZE
+                   INTO WS-PERIODE-FIN
+               END-STRING
+
+               DISPLAY 'RELEVE DU ', WS-PERIODE-DEBUT, ' AU (EXCLU) ',
+                       WS-PERIODE-FIN
+           ELSE
+               DISPLAY 'PERIODE ABSENTE OU INVALIDE - RELEVE SUR TOUT',
+                       ' L HISTORIQUE'
+           END-IF
+           .
+
+       FETCH-COMMANDE.
+           EXEC SQL
+               FETCH CRELEVE
+               INTO :WS-C-NO,
+                    :WS-COMPANY,
+                    :WS-ADDRESS,
+                    :WS-CITY,
+                    :WS-STATE,
+                    :WS-ZIP,
+                    :WS-BALANCE,
+                    :WS-O-NO,
+                    :WS-ODATE-ISO,
+                    :WS-O-TOTAL
+           END-EXEC
+           PERFORM TEST-SQLCODE
+           .
+
+      * PREND UNE COPIE DE L'EN-TETE CLIENT ET REINITIALISE LES
+      * CUMULS DU RELEVE EN COURS, SUR LE MEME PRINCIPE QUE
+      * GENERER-FACTURE DANS FACTURE.cbl
+       DEMARRER-NOUVEAU-RELEVE.
+           MOVE WS-C-NO TO WS-CURRENT-C-NO
+           MOVE WS-COMPANY TO WS-HDR-COMPANY
+           MOVE WS-ADDRESS TO WS-HDR-ADDRESS
+           MOVE WS-CITY TO WS-HDR-CITY
+           MOVE WS-STATE TO WS-HDR-STATE
+           MOVE WS-ZIP TO WS-HDR-ZIP
+           MOVE WS-BALANCE TO WS-HDR-BALANCE
+           MOVE ZERO TO WS-RELEVE-TOTAL
+           MOVE ZERO TO WS-RELEVE-NB-CMDE
+           PERFORM ECRIRE-ENTETE-RELEVE
+           .
+
+       EMPILER-LIGNE-COMMANDE.
+           MOVE SPACES TO LIGNE-COMMANDE
+           MOVE WS-O-NO TO ED-O-NO
+           MOVE ED-O-NO TO LCMD-O-NO
+           MOVE WS-ODATE-ISO TO LCMD-DATE
+           MOVE WS-O-TOTAL TO LCMD-TOTAL
+           MOVE LIGNE-COMMANDE TO RELEVE-RECORD
+           WRITE RELEVE-RECORD
+           IF WS-RELEVE-STATUS NOT = '00'
+               DISPLAY 'ERREUR ECRITURE RELEVES : ', WS-RELEVE-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+
+           PERFORM ECRIRE-LIGNE-STRUCT-COMMANDE
+           .
+
+       ECRIRE-ENTETE-RELEVE.
+           ADD 1 TO WS-NB-CLIENTS
+
+           MOVE LIGNE-CADRE-HAUT TO RELEVE-RECORD
+           WRITE RELEVE-RECORD
+
+           MOVE LIGNE-TITRE TO RELEVE-RECORD
+           WRITE RELEVE-RECORD
+
+           MOVE SPACES TO LIGNE-COMPANY
+           MOVE WS-HDR-COMPANY TO LC-COMPANY
+           MOVE LIGNE-COMPANY TO RELEVE-RECORD
+           WRITE RELEVE-RECORD
+
+           MOVE SPACES TO LIGNE-ADRESSE
+           MOVE WS-HDR-ADDRESS (1:40) TO LA-ADDRESS
+           MOVE LIGNE-ADRESSE TO RELEVE-RECORD
+           WRITE RELEVE-RECORD
+
+           MOVE SPACES TO LIGNE-VILLE
+           MOVE WS-HDR-CITY TO LV-CITY
+           MOVE WS-HDR-STATE TO LV-STATE
+           MOVE WS-HDR-ZIP TO LV-ZIP
+           MOVE LIGNE-VILLE TO RELEVE-RECORD
+           WRITE RELEVE-RECORD
+
+           MOVE SPACES TO LIGNE-PERIODE
+           MOVE WS-PERIODE-DEBUT TO LP-DEBUT
+           MOVE WS-PERIODE-FIN TO LP-FIN
+           MOVE LIGNE-PERIODE TO RELEVE-RECORD
+           WRITE RELEVE-RECORD
+
+           MOVE LIGNE-VIDE TO RELEVE-RECORD
+           WRITE RELEVE-RECORD
+
+           MOVE LIGNE-TABLEAU-HAUT TO RELEVE-RECORD
+           WRITE RELEVE-RECORD
+
+           MOVE LIGNE-HEADER TO RELEVE-RECORD
+           WRITE RELEVE-RECORD
+
+           IF WS-RELEVE-STATUS NOT = '00'
+               DISPLAY 'ERREUR ECRITURE RELEVES : ', WS-RELEVE-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+
+           PERFORM ECRIRE-LIGNE-STRUCT-ENTETE
+           .
+
+      * CUMULS, LIGNE DE TOTAL ET SOLDE DU COMPTE DU RELEVE DU CLIENT
+      * EN COURS
+       ECRIRE-RELEVE-CLIENT.
+           MOVE LIGNE-TABLEAU-BAS TO RELEVE-RECORD
+           WRITE RELEVE-RECORD
+
+           MOVE LIGNE-VIDE TO RELEVE-RECORD
+           WRITE RELEVE-RECORD
+
+           MOVE SPACES TO LIGNE-TOTAL-RELEVE
+           MOVE WS-RELEVE-TOTAL TO LTR-AMOUNT
+           MOVE LIGNE-TOTAL-RELEVE TO RELEVE-RECORD
+           WRITE RELEVE-RECORD
+
+           MOVE SPACES TO LIGNE-SOLDE
+           MOVE WS-HDR-BALANCE TO LS-AMOUNT
+           MOVE LIGNE-SOLDE TO RELEVE-RECORD
+           WRITE RELEVE-RECORD
+
+           MOVE LIGNE-CADRE-BAS TO RELEVE-RECORD
+           WRITE RELEVE-RECORD
+
+           MOVE LIGNE-VIDE TO RELEVE-RECORD
+           WRITE RELEVE-RECORD
+
+           IF WS-RELEVE-STATUS NOT = '00'
+               DISPLAY 'ERREUR ECRITURE RELEVES : ', WS-RELEVE-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+
+           PERFORM ECRIRE-LIGNE-STRUCT-TOTAL
+           .
+
+      * RECORD 'H' DE LA SORTIE STRUCTUREE : UN PAR CLIENT
+       ECRIRE-LIGNE-STRUCT-ENTETE.
+           MOVE SPACES TO ENR-RELEVE-STRUCT
+           STRING 'H;' DELIMITED BY SIZE
+                  WS-HDR-COMPANY DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-HDR-CITY DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-HDR-STATE DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-PERIODE-DEBUT DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-PERIODE-FIN DELIMITED BY SIZE
+               INTO ENR-RELEVE-STRUCT
+           END-STRING
+           WRITE ENR-RELEVE-STRUCT
+           IF WS-STRUCT-STATUS NOT = '00'
+               DISPLAY 'ERREUR ECRITURE RELSTRU : ', WS-STRUCT-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+           .
+
+      * RECORD 'O' DE LA SORTIE STRUCTUREE : UN PAR COMMANDE DU
+      * RELEVE
+       ECRIRE-LIGNE-STRUCT-COMMANDE.
+           MOVE WS-O-NO TO ED-O-NO
+           MOVE WS-O-TOTAL TO WS-O-TOTAL-ED
+           MOVE SPACES TO ENR-RELEVE-STRUCT
+           STRING 'O;' DELIMITED BY SIZE
+                  ED-O-NO DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-ODATE-ISO DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-O-TOTAL-ED DELIMITED BY SIZE
+               INTO ENR-RELEVE-STRUCT
+           END-STRING
+           WRITE ENR-RELEVE-STRUCT
+           IF WS-STRUCT-STATUS NOT = '00'
+               DISPLAY 'ERREUR ECRITURE RELSTRU : ', WS-STRUCT-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+           .
+
+      * RECORD 'T' DE LA SORTIE STRUCTUREE : TOTAL ET SOLDE DU
+      * RELEVE DU CLIENT EN COURS
+       ECRIRE-LIGNE-STRUCT-TOTAL.
+           MOVE WS-RELEVE-TOTAL TO WS-RELEVE-TOTAL-ED
+           MOVE WS-HDR-BALANCE TO WS-BALANCE-ED
+           MOVE SPACES TO ENR-RELEVE-STRUCT
+           STRING 'T;' DELIMITED BY SIZE
+                  WS-RELEVE-TOTAL-ED DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-BALANCE-ED DELIMITED BY SIZE
+               INTO ENR-RELEVE-STRUCT
+           END-STRING
+           WRITE ENR-RELEVE-STRUCT
+           IF WS-STRUCT-STATUS NOT = '00'
+               DISPLAY 'ERREUR ECRITURE RELSTRU : ', WS-STRUCT-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+           .
+
+       TEST-SQLCODE.
+           EVALUATE TRUE
+               WHEN SQLCODE = ZERO
+                   CONTINUE
+               WHEN SQLCODE > ZERO
+                   IF SQLCODE = +100 THEN
+                       DISPLAY "JEU DE DONNEES VIDE OU FINI"
+                   ELSE
+                       DISPLAY "WARNING : ", SQLCODE
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "ERREUR SQL : ", SQLCODE
+                   DISPLAY "SQLERRMC : ", SQLERRMC
+                   PERFORM ABEND-PROG
+           END-EVALUATE
+           .
+
+      * CODE RETOUR NON NUL EN LIEU D'UN ABEND, PAR COHERENCE AVEC LE
+      * RESTE DE LA SUITE BATCH
+       ABEND-PROG.
+           DISPLAY '---- ABEND-PROG ----'
+           MOVE 16 TO RETURN-CODE
+           GOBACK
+           .
