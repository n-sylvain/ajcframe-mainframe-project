@@ -14,6 +14,20 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-FILE-STATUS.
 
+      * RAPPORT D'EXCEPTION DES COMMANDES EXCLUES PAR LES INNER JOINS
+      * DU CURSEUR CORDERS
+           SELECT RAPPORT-EXCLUS ASSIGN TO RAPEXCLU
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-RAPEXCLU-STATUS.
+
+      * MARQUE D'EAU (DERNIER O_DATE TRAITE) POUR L'EXTRACTION
+      * INCREMENTALE
+           SELECT WATERMARK-FILE ASSIGN TO WATERMRK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-WATERMARK-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EXTRACT-FILE
@@ -38,6 +52,16 @@
            05 EXT-LINE-TOTAL        PIC 9(5)V99.
            05 FILLER                PIC X(1).
 
+      * RAPPORT D'EXCEPTION - COMMANDES EXCLUES DU CURSEUR CORDERS
+       FD  RAPPORT-EXCLUS.
+       01  ENR-RAPEXCLU             PIC X(60).
+
+      * MARQUE D'EAU - DERNIER O_DATE TRAITE AVEC SUCCES
+       FD  WATERMARK-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 10 CHARACTERS.
+       01  ENR-WATERMARK            PIC X(10).
+
        WORKING-STORAGE SECTION.
            EXEC SQL
                INCLUDE SQLCA
@@ -96,10 +120,136 @@
                INNER JOIN API6.DEPTS D ON E.DEPT = D.DEPT
                INNER JOIN API6.ITEMS I ON O.O_NO = I.O_NO
                INNER JOIN API6.PRODUCTS P ON I.P_NO = P.P_NO
+               WHERE
+                   O.O_DATE > :WS-WATERMARK-DATE
                ORDER BY
                    O.O_NO, I.P_NO
            END-EXEC.
 
+      * MEME REQUETE QUE CORDERS, REGROUPEE PAR DEPARTEMENT, POUR LES
+      * RESPONSABLES REGIONAUX QUI NE VEULENT QUE LES FACTURES DE LEUR
+      * EQUIPE DANS UN MEME BLOC
+           EXEC SQL
+               DECLARE CORDERS-DEPT CURSOR
+               FOR
+               SELECT
+                   C.COMPANY,
+                   C.ADDRESS,
+                   C.CITY,
+                   C.ZIP,
+                   C.STATE,
+                   O.O_NO,
+                   CHAR(O.O_DATE) AS ODATE_ISO,
+                   D.DNAME,
+                   E.LNAME,
+                   E.FNAME,
+                   E.COM,
+                   I.P_NO,
+                   P.DESCRIPTION,
+                   I.QUANTITY,
+                   I.PRICE,
+                   DECIMAL(I.QUANTITY * I.PRICE, 7, 2) AS LINE_TOTAL
+               FROM
+                   API6.ORDERS O
+               INNER JOIN API6.CUSTOMERS C ON O.C_NO = C.C_NO
+               INNER JOIN API6.EMPLOYEES E ON O.S_NO = E.E_NO
+               INNER JOIN API6.DEPTS D ON E.DEPT = D.DEPT
+               INNER JOIN API6.ITEMS I ON O.O_NO = I.O_NO
+               INNER JOIN API6.PRODUCTS P ON I.P_NO = P.P_NO
+               WHERE
+                   O.O_DATE > :WS-WATERMARK-DATE
+               ORDER BY
+                   D.DNAME, O.O_NO, I.P_NO
+           END-EXEC.
+
+      * MEME REQUETE QUE CORDERS, REGROUPEE PAR COMMERCIAL
+           EXEC SQL
+               DECLARE CORDERS-REP CURSOR
+               FOR
+               SELECT
+                   C.COMPANY,
+                   C.ADDRESS,
+                   C.CITY,
+                   C.ZIP,
+                   C.STATE,
+                   O.O_NO,
+                   CHAR(O.O_DATE) AS ODATE_ISO,
+                   D.DNAME,
+                   E.LNAME,
+                   E.FNAME,
+                   E.COM,
+                   I.P_NO,
+                   P.DESCRIPTION,
+                   I.QUANTITY,
+                   I.PRICE,
+                   DECIMAL(I.QUANTITY * I.PRICE, 7, 2) AS LINE_TOTAL
+               FROM
+                   API6.ORDERS O
+               INNER JOIN API6.CUSTOMERS C ON O.C_NO = C.C_NO
+               INNER JOIN API6.EMPLOYEES E ON O.S_NO = E.E_NO
+               INNER JOIN API6.DEPTS D ON E.DEPT = D.DEPT
+               INNER JOIN API6.ITEMS I ON O.O_NO = I.O_NO
+               INNER JOIN API6.PRODUCTS P ON I.P_NO = P.P_NO
+               WHERE
+                   O.O_DATE > :WS-WATERMARK-DATE
+               ORDER BY
+                   E.LNAME, E.FNAME, O.O_NO, I.P_NO
+           END-EXEC.
+
+      * CURSEUR D'EXCEPTION : COMMANDES NON RENVOYEES PAR CORDERS,
+      * AVEC LA RAISON DE L'EXCLUSION
+           EXEC SQL
+               DECLARE CEXCEPT CURSOR
+               FOR
+               SELECT
+                   O.O_NO,
+                   CASE
+                       WHEN NOT EXISTS
+                           (SELECT 1 FROM API6.CUSTOMERS C
+                            WHERE C.C_NO = O.C_NO)
+                           THEN 'PAS DE CLIENT POUR C_NO'
+                       WHEN NOT EXISTS
+                           (SELECT 1 FROM API6.EMPLOYEES E
+                            WHERE E.E_NO = O.S_NO)
+                           THEN 'PAS D EMPLOYE POUR S_NO'
+                       WHEN NOT EXISTS
+                           (SELECT 1 FROM API6.DEPTS D
+                            WHERE D.DEPT =
+                                (SELECT E2.DEPT FROM API6.EMPLOYEES E2
+                                 WHERE E2.E_NO = O.S_NO))
+                           THEN 'DEPT EMPLOYE ABSENT DE DEPTS'
+                       WHEN NOT EXISTS
+                           (SELECT 1 FROM API6.ITEMS I
+                            WHERE I.O_NO = O.O_NO)
+                           THEN 'AUCUN ITEM POUR LA COMMANDE'
+                       WHEN NOT EXISTS
+                           (SELECT 1 FROM API6.ITEMS I
+                            INNER JOIN API6.PRODUCTS P
+                                ON I.P_NO = P.P_NO
+                            WHERE I.O_NO = O.O_NO)
+                           THEN 'PRODUIT DE L ITEM ABSENT'
+                       ELSE 'RAISON INCONNUE'
+                   END
+               FROM
+                   API6.ORDERS O
+               WHERE
+                   O.O_NO NOT IN
+                       (SELECT DISTINCT O2.O_NO
+                        FROM API6.ORDERS O2
+                        INNER JOIN API6.CUSTOMERS C
+                            ON O2.C_NO = C.C_NO
+                        INNER JOIN API6.EMPLOYEES E
+                            ON O2.S_NO = E.E_NO
+                        INNER JOIN API6.DEPTS D
+                            ON E.DEPT = D.DEPT
+                        INNER JOIN API6.ITEMS I
+                            ON O2.O_NO = I.O_NO
+                        INNER JOIN API6.PRODUCTS P
+                            ON I.P_NO = P.P_NO)
+               ORDER BY
+                   O.O_NO
+           END-EXEC.
+
       * VARIABLES DE TRAVAIL POUR LES RESULTATS
         77 WS-COMPANY        PIC X(30).
         77 WS-ADDRESS        PIC X(100).
@@ -119,10 +269,26 @@
         77 WS-LINE-TOTAL     PIC S9(5)V9(2) USAGE COMP-3.
 
       * VARIABLES DE CONTROLE
-        77 WS-ANO            PIC 99 VALUE ZERO.
         77 WS-COUNTER        PIC 999 VALUE ZERO.
         77 WS-FILE-STATUS    PIC XX.
 
+      * VARIABLES POUR LE RAPPORT D'EXCEPTION
+        77 WS-RAPEXCLU-STATUS PIC XX.
+        77 WS-EXC-O-NO        PIC S9(3)V USAGE COMP-3.
+        77 WS-EXC-REASON      PIC X(40).
+        77 WS-EXC-COUNTER     PIC 999 VALUE ZERO.
+        77 ED-EXC-O-NO        PIC 999.
+
+      * VARIABLES POUR L'EXTRACTION INCREMENTALE
+        77 WS-WATERMARK-STATUS PIC XX.
+        77 WS-WATERMARK-DATE  PIC X(10) VALUE '0001-01-01'.
+        77 WS-MAX-ODATE       PIC X(10) VALUE '0001-01-01'.
+
+      * OPTION DE TRI/REGROUPEMENT DU CURSEUR D'EXTRACTION, LUE DEPUIS
+      * SYSIN : 'O' = PAR COMMANDE (DEFAUT), 'D' = PAR DEPARTEMENT,
+      * 'S' = PAR COMMERCIAL
+        77 WS-SORT-MODE       PIC X VALUE 'O'.
+
       * VARIABLES D'EDITION POUR CONVERSION
         77 ED-O-NO           PIC 999.
         77 ED-QUANTITY       PIC 99.
@@ -134,6 +300,12 @@
 
            DISPLAY "=== DEBUT EXTRACTION VERS FICHIER ==="
 
+      * LECTURE DE L'OPTION DE TRI/REGROUPEMENT DEPUIS SYSIN
+           PERFORM LIRE-SORT-MODE
+
+      * LECTURE DE LA MARQUE D'EAU POUR L'EXTRACTION INCREMENTALE
+           PERFORM LIRE-WATERMARK
+
       * OUVERTURE DU FICHIER D'EXTRACTION
            OPEN OUTPUT EXTRACT-FILE
            IF WS-FILE-STATUS NOT = '00'
@@ -142,10 +314,7 @@
            END-IF
 
       * OUVERTURE DU CURSEUR
-           EXEC SQL
-               OPEN CORDERS
-           END-EXEC
-           PERFORM TEST-SQLCODE
+           PERFORM OUVRIR-CURSEUR-PRINCIPAL
 
       * PREMIER FETCH
            PERFORM FETCH-ORDER
@@ -158,10 +327,7 @@
            END-PERFORM
 
       * FERMETURE DU CURSEUR
-           EXEC SQL
-               CLOSE CORDERS
-           END-EXEC
-           PERFORM TEST-SQLCODE
+           PERFORM FERMER-CURSEUR-PRINCIPAL
 
       * FERMETURE DU FICHIER
            CLOSE EXTRACT-FILE
@@ -169,35 +335,148 @@
                DISPLAY "ERREUR FERMETURE FICHIER : ", WS-FILE-STATUS
            END-IF
 
+      * RAPPORT D'EXCEPTION DES COMMANDES EXCLUES
+           PERFORM TRAITER-EXCEPTIONS
+
+      * MISE A JOUR DE LA MARQUE D'EAU AVEC LE DERNIER O_DATE TRAITE
+           PERFORM ECRIRE-WATERMARK
+
            DISPLAY "=== NOMBRE TOTAL DE LIGNES EXTRAITES : ", WS-COUNTER, " ==="
+           DISPLAY "=== NOMBRE DE COMMANDES EXCLUES : ", WS-EXC-COUNTER,
+                   " ==="
            DISPLAY "=== FIN EXTRACTION ==="
 
            GOBACK.
 
+      * LECTURE DE L'OPTION DE TRI/REGROUPEMENT DU CURSEUR D'EXTRACTION
+       LIRE-SORT-MODE.
+           ACCEPT WS-SORT-MODE FROM SYSIN
+           DISPLAY "OPTION DE TRI LUE DEPUIS SYSIN : '", WS-SORT-MODE,
+                   "'"
+           IF WS-SORT-MODE NOT = 'D' AND WS-SORT-MODE NOT = 'S'
+               MOVE 'O' TO WS-SORT-MODE
+           END-IF
+           EVALUATE WS-SORT-MODE
+               WHEN 'D'
+                   DISPLAY "EXTRACTION REGROUPEE PAR DEPARTEMENT"
+               WHEN 'S'
+                   DISPLAY "EXTRACTION REGROUPEE PAR COMMERCIAL"
+               WHEN OTHER
+                   DISPLAY "EXTRACTION PAR NUMERO DE COMMANDE (DEFAUT)"
+           END-EVALUATE
+           .
+
+      * OUVRE LE CURSEUR CORRESPONDANT A L'OPTION DE TRI/REGROUPEMENT
+      * CHOISIE
+       OUVRIR-CURSEUR-PRINCIPAL.
+           EVALUATE WS-SORT-MODE
+               WHEN 'D'
+                   EXEC SQL
+                       OPEN CORDERS-DEPT
+                   END-EXEC
+               WHEN 'S'
+                   EXEC SQL
+                       OPEN CORDERS-REP
+                   END-EXEC
+               WHEN OTHER
+                   EXEC SQL
+                       OPEN CORDERS
+                   END-EXEC
+           END-EVALUATE
+           PERFORM TEST-SQLCODE
+           .
+
+       FERMER-CURSEUR-PRINCIPAL.
+           EVALUATE WS-SORT-MODE
+               WHEN 'D'
+                   EXEC SQL
+                       CLOSE CORDERS-DEPT
+                   END-EXEC
+               WHEN 'S'
+                   EXEC SQL
+                       CLOSE CORDERS-REP
+                   END-EXEC
+               WHEN OTHER
+                   EXEC SQL
+                       CLOSE CORDERS
+                   END-EXEC
+           END-EVALUATE
+           PERFORM TEST-SQLCODE
+           .
+
        FETCH-ORDER.
-           EXEC SQL
-               FETCH CORDERS
-               INTO :WS-COMPANY,
-                    :WS-ADDRESS,
-                    :WS-CITY,
-                    :WS-ZIP,
-                    :WS-STATE,
-                    :WS-O-NO,
-                    :WS-ODATE-ISO,
-                    :WS-DNAME,
-                    :WS-LNAME,
-                    :WS-FNAME,
-                    :WS-COM,
-                    :WS-P-NO,
-                    :WS-DESCRIPTION,
-                    :WS-QUANTITY,
-                    :WS-PRICE,
-                    :WS-LINE-TOTAL
-           END-EXEC
+           EVALUATE WS-SORT-MODE
+               WHEN 'D'
+                   EXEC SQL
+                       FETCH CORDERS-DEPT
+                       INTO :WS-COMPANY,
+                            :WS-ADDRESS,
+                            :WS-CITY,
+                            :WS-ZIP,
+                            :WS-STATE,
+                            :WS-O-NO,
+                            :WS-ODATE-ISO,
+                            :WS-DNAME,
+                            :WS-LNAME,
+                            :WS-FNAME,
+                            :WS-COM,
+                            :WS-P-NO,
+                            :WS-DESCRIPTION,
+                            :WS-QUANTITY,
+                            :WS-PRICE,
+                            :WS-LINE-TOTAL
+                   END-EXEC
+               WHEN 'S'
+                   EXEC SQL
+                       FETCH CORDERS-REP
+                       INTO :WS-COMPANY,
+                            :WS-ADDRESS,
+                            :WS-CITY,
+                            :WS-ZIP,
+                            :WS-STATE,
+                            :WS-O-NO,
+                            :WS-ODATE-ISO,
+                            :WS-DNAME,
+                            :WS-LNAME,
+                            :WS-FNAME,
+                            :WS-COM,
+                            :WS-P-NO,
+                            :WS-DESCRIPTION,
+                            :WS-QUANTITY,
+                            :WS-PRICE,
+                            :WS-LINE-TOTAL
+                   END-EXEC
+               WHEN OTHER
+                   EXEC SQL
+                       FETCH CORDERS
+                       INTO :WS-COMPANY,
+                            :WS-ADDRESS,
+                            :WS-CITY,
+                            :WS-ZIP,
+                            :WS-STATE,
+                            :WS-O-NO,
+                            :WS-ODATE-ISO,
+                            :WS-DNAME,
+                            :WS-LNAME,
+                            :WS-FNAME,
+                            :WS-COM,
+                            :WS-P-NO,
+                            :WS-DESCRIPTION,
+                            :WS-QUANTITY,
+                            :WS-PRICE,
+                            :WS-LINE-TOTAL
+                   END-EXEC
+           END-EVALUATE
            PERFORM TEST-SQLCODE
            .
 
        WRITE-EXTRACT-RECORD.
+      * SUIVI DU O_DATE LE PLUS RECENT VU DANS CETTE EXTRACTION, POUR
+      * LA MARQUE D'EAU DU PROCHAIN RUN INCREMENTAL
+           IF WS-ODATE-ISO > WS-MAX-ODATE
+               MOVE WS-ODATE-ISO TO WS-MAX-ODATE
+           END-IF
+
       * PREPARATION DE L'ENREGISTREMENT
            MOVE WS-COMPANY TO EXT-COMPANY
            MOVE WS-ADDRESS TO EXT-ADDRESS
@@ -235,6 +514,100 @@
            END-IF
            .
 
+      * LIT LA MARQUE D'EAU (DERNIER O_DATE TRAITE AVEC SUCCES) ECRITE
+      * PAR LE RUN PRECEDENT ; S'IL N'Y EN A PAS ENCORE (PREMIER RUN),
+      * L'EXTRACTION RESTE COMPLETE GRACE A LA VALEUR PAR DEFAUT
+      * '0001-01-01'
+       LIRE-WATERMARK.
+           OPEN INPUT WATERMARK-FILE
+           IF WS-WATERMARK-STATUS = '00'
+               READ WATERMARK-FILE INTO WS-WATERMARK-DATE
+               IF WS-WATERMARK-STATUS = '00'
+                   DISPLAY "MARQUE D'EAU LUE : ", WS-WATERMARK-DATE
+               ELSE
+                   DISPLAY "MARQUE D'EAU VIDE - EXTRACTION COMPLETE"
+               END-IF
+               CLOSE WATERMARK-FILE
+           ELSE
+               DISPLAY "PAS DE MARQUE D'EAU (FS=", WS-WATERMARK-STATUS,
+                       ") - EXTRACTION COMPLETE"
+           END-IF
+
+           MOVE WS-WATERMARK-DATE TO WS-MAX-ODATE
+           .
+
+      * ECRIT LE O_DATE LE PLUS RECENT TRAITE DANS CETTE EXTRACTION
+      * COMME NOUVELLE MARQUE D'EAU POUR LE PROCHAIN RUN
+       ECRIRE-WATERMARK.
+           OPEN OUTPUT WATERMARK-FILE
+           IF WS-WATERMARK-STATUS NOT = '00'
+               DISPLAY "ERREUR OUVERTURE WATERMRK : ",
+                       WS-WATERMARK-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+
+           MOVE WS-MAX-ODATE TO ENR-WATERMARK
+           WRITE ENR-WATERMARK
+
+           CLOSE WATERMARK-FILE
+           .
+
+      * PARCOURT LE CURSEUR CEXCEPT ET ECRIT UNE LIGNE PAR COMMANDE
+      * EXCLUE DE CORDERS, AVEC LA RAISON DE L'EXCLUSION
+       TRAITER-EXCEPTIONS.
+           OPEN OUTPUT RAPPORT-EXCLUS
+           IF WS-RAPEXCLU-STATUS NOT = '00'
+               DISPLAY "ERREUR OUVERTURE RAPEXCLU : ",
+                       WS-RAPEXCLU-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+
+           STRING 'O_NO' DELIMITED BY SIZE
+                  '   RAISON DE L EXCLUSION' DELIMITED BY SIZE
+               INTO ENR-RAPEXCLU
+           END-STRING
+           WRITE ENR-RAPEXCLU
+
+           EXEC SQL
+               OPEN CEXCEPT
+           END-EXEC
+           PERFORM TEST-SQLCODE
+
+           PERFORM FETCH-EXCEPTION
+           PERFORM UNTIL SQLCODE = +100
+               ADD 1 TO WS-EXC-COUNTER
+               PERFORM ECRIRE-LIGNE-EXCEPTION
+               PERFORM FETCH-EXCEPTION
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CEXCEPT
+           END-EXEC
+           PERFORM TEST-SQLCODE
+
+           CLOSE RAPPORT-EXCLUS
+           .
+
+       FETCH-EXCEPTION.
+           EXEC SQL
+               FETCH CEXCEPT
+               INTO :WS-EXC-O-NO,
+                    :WS-EXC-REASON
+           END-EXEC
+           PERFORM TEST-SQLCODE
+           .
+
+       ECRIRE-LIGNE-EXCEPTION.
+           MOVE WS-EXC-O-NO TO ED-EXC-O-NO
+           MOVE SPACES TO ENR-RAPEXCLU
+           STRING ED-EXC-O-NO DELIMITED BY SIZE
+                  '   ' DELIMITED BY SIZE
+                  WS-EXC-REASON DELIMITED BY SIZE
+               INTO ENR-RAPEXCLU
+           END-STRING
+           WRITE ENR-RAPEXCLU
+           .
+
        TEST-SQLCODE.
            EVALUATE TRUE
                WHEN SQLCODE = ZERO
@@ -250,7 +623,12 @@
            END-EVALUATE
            .
 
+      * CODE RETOUR NON NUL EN LIEU D'UN ABEND S0C7 PAR DIVISION PAR
+      * ZERO, POUR QUE L'ORDONNANCEUR PUISSE DETECTER L'ANOMALIE SUR
+      * UNE VRAIE CONDITION CODE PLUTOT QUE SUR UN PATTERN-MATCHING
+      * DU JOBLOG
        ABEND-PROG.
            DISPLAY "ANOMALIE GRAVE : ", SQLCODE
-           COMPUTE WS-ANO = 1 / WS-ANO
+           MOVE 16 TO RETURN-CODE
+           GOBACK
            .
