@@ -14,11 +14,45 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-EXTRACT-STATUS.
       
-           SELECT FACTURE-FILE ASSIGN TO FACTURES
+      * NOM DE FICHIER DYNAMIQUE : 'FACTURES' POUR TOUT LE
+      * RUN EN MODE FICHIER UNIQUE (DEFAUT), OU UN NOM PAR CLIENT EN
+      * MODE PAQUET
+           SELECT FACTURE-FILE ASSIGN TO WS-FACTURE-FILENAME
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-FACTURE-STATUS.
-      
+
+      * TAUX DE TAXE PAR ETAT
+           SELECT FICHIER-TAXES ASSIGN TO TAXRATE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-TAXES-STATUS.
+
+      * SORTIE STRUCTUREE/DELIMITEE, EN COMPLEMENT DU LISTING
+      * IMPRIMANTE, POUR ALIMENTER UN RENDU PDF OU UN ENVOI PAR
+      * COURRIEL
+      * NOM DE FICHIER DYNAMIQUE, MEME PRINCIPE QUE
+      * FACTURE-FILE CI-DESSUS
+           SELECT FACTURE-STRUCT ASSIGN TO WS-STRUCT-FILENAME
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STRUCT-STATUS.
+
+      * RAPPORT DE REMISE DE TAXE PAR ETAT
+           SELECT RAPPORT-TAXE ASSIGN TO RAPTAXE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-RAPTAXE-STATUS.
+
+      * POINT DE REPRISE : NOMBRE DE FACTURES DEJA GENEREES AVEC SUCCES
+      * LORS D'UN RUN ANTERIEUR SUR CE MEME EXTRACT-FILE, POUR POUVOIR
+      * REDEMARRER SANS REGENERER DE FACTURES EN DOUBLE APRES UN ABEND
+      * PARTIEL
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKFACT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CHKFACT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EXTRACT-FILE
@@ -47,13 +81,98 @@
            RECORDING MODE IS F
            RECORD CONTAINS 132 CHARACTERS.
        01  FACTURE-RECORD           PIC X(132).
-      
+
+       FD  FICHIER-TAXES
+           RECORDING MODE IS F
+           RECORD CONTAINS 5 CHARACTERS.
+       01  ENR-TAXE.
+           05 TAXE-STATE             PIC X(2).
+           05 TAXE-TAUX              PIC 9(2)V9.
+
+      * SORTIE STRUCTUREE/DELIMITEE - UN ENREGISTREMENT PAR
+      * FACTURE (TYPE 'H') ET UN PAR LIGNE DE PRODUIT (TYPE 'L'),
+      * CHAMPS SEPARES PAR ';'
+       FD  FACTURE-STRUCT
+           RECORDING MODE IS F
+           RECORD CONTAINS 200 CHARACTERS.
+       01  ENR-FACT-STRUCT           PIC X(200).
+
+      * RAPPORT DE REMISE DE TAXE PAR ETAT
+       FD  RAPPORT-TAXE
+           RECORDING MODE IS F
+           RECORD CONTAINS 60 CHARACTERS.
+       01  ENR-RAPTAXE               PIC X(60).
+
+      * POINT DE REPRISE
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 5 CHARACTERS.
+       01  ENR-CHKFACT                PIC 9(5).
+
        WORKING-STORAGE SECTION.
       * VARIABLES DE CONTROLE DES FICHIERS
        77 WS-EXTRACT-STATUS         PIC XX.
        77 WS-FACTURE-STATUS         PIC XX.
        77 WS-EOF-EXTRACT            PIC X VALUE 'N'.
            88 EOF-EXTRACT           VALUE 'Y'.
+       77 WS-STRUCT-STATUS          PIC XX.
+       77 WS-RAPTAXE-STATUS         PIC XX.
+
+      * POINT DE REPRISE
+       77 WS-CHKFACT-STATUS         PIC XX.
+       77 WS-NB-FACTURES-TRAITEES   PIC 9(5) VALUE ZERO.
+
+      * OPTION DE MISE EN PAGE DE LA FACTURE, LUE DEPUIS SYSIN :
+      * 'B' = FACTURE ENCADREE (DEFAUT, FORMAT HISTORIQUE DE CE
+      * PROGRAMME), 'C' = FACTURE COMPACTE (FORMAT DE L'ANCIEN
+      * GENEFACT.cbl/EXTRACT.cbl VSAM, CONSERVE ICI COMME SIMPLE
+      * OPTION DE SORTIE PLUTOT QUE COMME PROGRAMME SEPARE, POUR NE
+      * GARDER QU'UNE SEULE SOURCE DE VERITE POUR LA GENERATION DES
+      * FACTURES
+       77 WS-LAYOUT-MODE             PIC X VALUE 'B'.
+
+      * OPTION DE REGROUPEMENT DE LA SORTIE, LUE DEPUIS SYSIN : 'G' =
+      * FICHIER UNIQUE POUR TOUT LE RUN (DEFAUT, FORMAT HISTORIQUE),
+      * 'P' = UN FICHIER PAR CLIENT (PAQUET INDIVIDUEL INDEXE PAR
+      * COMPANY, POUR ENVOI/TELECHARGEMENT PAR CLIENT AU LIEU D'UN
+      * SEUL LISTING CONTINU)
+       77 WS-MODE-ENVOI              PIC X VALUE 'G'.
+
+      * NOMS DE FICHIERS DYNAMIQUES POUR FACTURE-FILE/FACTURE-STRUCT :
+      * LES DD HISTORIQUES 'FACTURES'/'FACTSTRU' EN MODE 'G', OU UN
+      * NOM PAR CLIENT CONSTRUIT A PARTIR DE SON RANG D'APPARITION
+      * DANS LE RUN EN MODE 'P'
+       77 WS-FACTURE-FILENAME        PIC X(20) VALUE 'FACTURES'.
+       77 WS-STRUCT-FILENAME         PIC X(20) VALUE 'FACTSTRU'.
+       77 ED-CLI-SEQ                 PIC 999.
+
+      * SUIVI DES CLIENTS DEJA RENCONTRES CE RUN EN MODE PAQUET, POUR
+      * POUVOIR REOUVRIR (OPEN EXTEND) LE FICHIER D'UN CLIENT DONT LES
+      * COMMANDES NE SONT PAS FORCEMENT CONSECUTIVES DANS EXTRACT-FILE
+       01 TAB-CLIENTS-PAQUET.
+           05 NB-CLIENTS-PAQUET      PIC 999 VALUE ZERO.
+           05 CLIENT-PAQUET OCCURS 200 TIMES INDEXED BY IDX-CLI-PAQUET.
+               10 CP-COMPANY         PIC X(30).
+               10 CP-SEQ             PIC 999.
+       77 WS-IDX-CLI-PAQUET-TROUVE   PIC 999 VALUE ZERO.
+       77 WS-CLI-PAQUET-COURANT      PIC 999 VALUE ZERO.
+
+      * ZONES DE TRAVAIL EDITEES POUR LA SORTIE STRUCTUREE
+       77 WS-STRUCT-PRICE-ED        PIC Z(4).ZZZ,99.
+       77 WS-STRUCT-QUANTITY-ED     PIC ZZ9.
+       77 WS-STRUCT-SOUSTOTAL-ED    PIC Z(6).ZZZ,99.
+       77 WS-STRUCT-TVA-PCT-ED      PIC Z9,9.
+       77 WS-STRUCT-TVA-MONTANT-ED  PIC Z(6).ZZZ,99.
+       77 WS-STRUCT-COMMISSION-ED   PIC Z(6).ZZZ,99.
+       77 WS-STRUCT-TOTAL-ED        PIC Z(6).ZZZ,99.
+       77 WS-STRUCT-LINE-TOTAL-ED   PIC Z(4).ZZZ,99.
+
+      * COPIE DE L'EN-TETE DE LA COMMANDE EN COURS, PRISE AVANT QUE LA
+      * LECTURE DES LIGNES DE PRODUITS N'AVANCE LE TAMPON EXTRACT VERS
+      * LA COMMANDE SUIVANTE, POUR LE RECORD H ECRIT APRES LES TOTAUX
+       77 WS-STRUCT-COMPANY         PIC X(30).
+       77 WS-STRUCT-STATE           PIC X(2).
+       77 WS-STRUCT-ODATE           PIC X(10).
       
       * VARIABLES POUR LA FACTURE EN COURS
        77 WS-CURRENT-ORDER          PIC 9(3) VALUE ZERO.
@@ -64,13 +183,63 @@
        77 WS-COMMISSION-RATE        PIC 9V99 VALUE 0,05.
        77 WS-COMMISSION-AMOUNT      PIC 9(7)V99 VALUE ZERO.
        77 WS-TOTAL-WITH-TAXES       PIC 9(7)V99 VALUE ZERO.
-      
+
+      * BORNE HAUTE RAISONNABLE POUR UN TAUX DE COMMISSION (50%) ; EN
+      * DESSOUS DE ZERO EST IMPOSSIBLE PUISQU'EXT-COM EST UN CHAMP NON
+      * SIGNE, MAIS LA BORNE HAUTE EST VERIFIEE AVANT TOUT CALCUL POUR
+      * QU'UNE VALEUR EMPLOYEES.COM ABERRANTE NE GONFLE PAS LA FACTURE
+       77 WS-COMMISSION-RATE-MAX    PIC 9V99 VALUE 0,50.
+       77 WS-NB-COMMISSIONS-INVALIDES PIC 9(5) VALUE ZERO.
+
+      * CUMULS POUR LE RECAPITULATIF GENERAL DE FIN DE BATCH
+       77 WS-GRAND-TOTAL-NB         PIC 9(5) VALUE ZERO.
+       77 WS-GRAND-TOTAL-FACTURE    PIC 9(9)V99 VALUE ZERO.
+       77 WS-GRAND-TOTAL-TAXE       PIC 9(9)V99 VALUE ZERO.
+       77 WS-GRAND-TOTAL-COMMISSION PIC 9(9)V99 VALUE ZERO.
+
+      * CUMUL DES VENTES TAXABLES ET DE LA TAXE COLLECTEE PAR ETAT,
+      * POUR LE RAPPORT DE REMISE DE TAXE
+       01 TAB-TAXE-RECAP.
+           05 WS-NB-TAXE-RECAP      PIC 999 VALUE ZERO.
+           05 TAXE-RECAP-ENTRY OCCURS 60 TIMES INDEXED BY IDX-TXR.
+               10 TXR-STATE         PIC X(2).
+               10 TXR-VENTES-TAXABLES PIC 9(9)V99 VALUE ZERO.
+               10 TXR-TAXE-COLLECTEE  PIC 9(9)V99 VALUE ZERO.
+       77 WS-STATE-CHERCHE-TXR      PIC X(2).
+       77 WS-IDX-TXR-TROUVE         PIC 999 VALUE ZERO.
+       77 WS-TXR-TROUVE             PIC X VALUE 'N'.
+           88 TXR-TROUVE            VALUE 'O'.
+           88 TXR-NON-TROUVE        VALUE 'N'.
+       77 WS-RAPTAXE-VENTES-ED      PIC Z(7).ZZZ,99.
+       77 WS-RAPTAXE-TAXE-ED        PIC Z(7).ZZZ,99.
+
       * VARIABLES POUR LIRE LE TAUX DE TVA
        77 WS-TVA-INPUT              PIC X(10).
        77 WS-TVA-NUMERIC            PIC 9(2)V9.
        77 WS-ERROR-FLAG             PIC X VALUE 'N'.
            88 ERROR-OCCURRED        VALUE 'Y'.
        77 WS-TVA-PERCENT            PIC 9(2)V9.
+
+      * TAUX TVA SYSIN, UTILISE COMME REPLI POUR LES ETATS SANS
+      * TAUX SPECIFIQUE DANS TAB-TAXE-ETAT
+       77 WS-TVA-RATE-DEFAULT       PIC 9V999 VALUE 0,200.
+       77 WS-TVA-PERCENT-DEFAULT    PIC 9(2)V9 VALUE 20,0.
+
+      * VARIABLES POUR LE TAUX DE TAXE PAR ETAT
+       77 WS-TAXES-STATUS           PIC XX.
+       77 WS-EOF-TAXES              PIC X VALUE 'N'.
+           88 EOF-TAXES             VALUE 'Y'.
+       01 TAB-TAXE-ETAT.
+           05 WS-NB-TAXE-ETAT       PIC 999 VALUE ZERO.
+           05 TAXE-ETAT-ENTRY OCCURS 60 TIMES INDEXED BY IDX-TAXE.
+               10 TE-STATE          PIC X(2).
+               10 TE-TAUX-PERCENT   PIC 9(2)V9.
+               10 TE-TAUX           PIC 9V999.
+       77 WS-STATE-CHERCHE          PIC X(2).
+       77 WS-IDX-TAXE-TROUVE        PIC 999 VALUE ZERO.
+       77 WS-ETAT-TAXE-TROUVE       PIC X VALUE 'N'.
+           88 ETAT-TAXE-TROUVE      VALUE 'O'.
+           88 ETAT-TAXE-NON-TROUVE  VALUE 'N'.
       
       * VARIABLES DE TRAVAIL POUR LES CALCULS
        77 WS-LINE-TOTAL-WORK        PIC 9(7)V99.
@@ -80,6 +249,10 @@
       * VARIABLES POUR LE FORMATAGE DE LA DATE
        77 WS-DATE-IN                PIC X(8) VALUE SPACES.
        77 WS-DATE-FORMATEE          PIC X(40).
+
+      * ETAT DU CLIENT PASSE A DATEFMT POUR LE CHOIX DE LA LANGUE DE LA
+      * DATE
+       77 WS-LOCALE-ETAT            PIC X(2) VALUE SPACES.
       
       * LIGNES DE SORTIE FORMATEES - LARGEUR 119
        01 LIGNE-VIDE                PIC X(119) VALUE SPACES.
@@ -302,52 +475,442 @@
            05 FILLER                PIC X(3) VALUE 'USD'.
            05 FILLER                PIC X(5) VALUE SPACES.
            05 FILLER                PIC X(1) VALUE '|'.
-      
+
+      * LIGNES DU RECAPITULATIF GENERAL DE FIN DE BATCH
+       01 LIGNE-RECAP-TITRE.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(36) VALUE
+                               'RECAPITULATIF GENERAL DU TRAITEMENT'.
+           05 FILLER                PIC X(91) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '|'.
+
+       01 LIGNE-RECAP-NB-FACTURES.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(31) VALUE
+                                    'NOMBRE DE FACTURES TRAITEES : '.
+           05 LRN-NOMBRE            PIC ZZ.ZZ9.
+           05 FILLER                PIC X(93) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '|'.
+
+       01 LIGNE-RECAP-FACTURE.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(31) VALUE
+                                    'TOTAL FACTURE (HT + TAXES)  : '.
+           05 LRF-AMOUNT            PIC Z(6).ZZZ,99.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(3) VALUE 'USD'.
+           05 FILLER                PIC X(81) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '|'.
+
+       01 LIGNE-RECAP-TAXE.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(31) VALUE
+                                    'TOTAL TAXES COLLECTEES      : '.
+           05 LRT-AMOUNT            PIC Z(6).ZZZ,99.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(3) VALUE 'USD'.
+           05 FILLER                PIC X(81) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '|'.
+
+       01 LIGNE-RECAP-COMMISSION.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(31) VALUE
+                                    'TOTAL COMMISSIONS ACCUMULEES: '.
+           05 LRC-AMOUNT            PIC Z(6).ZZZ,99.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(3) VALUE 'USD'.
+           05 FILLER                PIC X(81) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '|'.
+
+      * NOMBRE DE FACTURES DONT LE TAUX DE COMMISSION (EXT-COM, ISSU
+      * DE EMPLOYEES.COM) ETAIT HORS BORNES ET A ETE REMPLACE PAR LE
+      * TAUX PAR DEFAUT
+       01 LIGNE-RECAP-COM-INVALIDE.
+           05 FILLER                PIC X(1) VALUE '|'.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(31) VALUE
+                                    'TAUX DE COMMISSION INVALIDES: '.
+           05 LRCI-NOMBRE           PIC ZZ.ZZ9.
+           05 FILLER                PIC X(93) VALUE SPACES.
+           05 FILLER                PIC X(1) VALUE '|'.
+
+      * LIGNES DE LA MISE EN PAGE COMPACTE, REPRISES A
+      * L'IDENTIQUE DE L'ANCIEN GENEFACT.cbl
+       01 LIGNE-COMPACTE-COMPANY    PIC X(80).
+       01 LIGNE-COMPACTE-ADDRESS    PIC X(80).
+       01 LIGNE-COMPACTE-VILLE      PIC X(80).
+       01 LIGNE-COMPACTE-STATE      PIC X(80).
+       01 LIGNE-COMPACTE-DATE       PIC X(80).
+
+       01 LIGNE-COMPACTE-COMMANDE.
+           05 FILLER                PIC X(5) VALUE SPACES.
+           05 LCC-O-NO              PIC 999.
+
+       01 LIGNE-COMPACTE-DATE-CMD.
+           05 FILLER                PIC X(5) VALUE SPACES.
+           05 LCC-O-DATE            PIC X(10).
+
+       01 LIGNE-COMPACTE-CONTACT.
+           05 FILLER                PIC X(36) VALUE
+              'Your contact within the department '.
+           05 LCC-DNAME             PIC X(20).
+           05 FILLER                PIC X(3) VALUE ' : '.
+           05 LCC-LNAME             PIC X(20).
+           05 FILLER                PIC X(2) VALUE ', '.
+           05 LCC-FNAME             PIC X(20).
+
+       01 LIGNE-COMPACTE-HEADER-PRODUIT PIC X(80) VALUE
+           'P_NO   DESCRIPTION         QUANTITY   PRICE      LINE TOT
+      -    'AL'.
+
+       01 LIGNE-COMPACTE-SEPARATEUR PIC X(80) VALUE
+           '----   -----------         --------   -----      -------
+      -    '--'.
+
+       01 LIGNE-COMPACTE-PRODUIT.
+           05 LCP-P-NO              PIC X(3).
+           05 FILLER                PIC X(4) VALUE SPACES.
+           05 LCP-DESCRIPTION       PIC X(20).
+           05 FILLER                PIC X(7) VALUE SPACES.
+           05 LCP-QTY               PIC ZZ9.
+           05 FILLER                PIC X(6) VALUE SPACES.
+           05 LCP-PRICE             PIC ZZ9,99.
+           05 FILLER                PIC X(8) VALUE SPACES.
+           05 LCP-LTOTAL            PIC ZZZ,99.
+
+       01 LIGNE-COMPACTE-SEP-TOTAUX.
+           05 FILLER                PIC X(45) VALUE SPACES.
+           05 FILLER                PIC X(10) VALUE ALL '-'.
+           05 FILLER                PIC X(25) VALUE SPACES.
+
+       01 LIGNE-COMPACTE-SOUS-TOTAL.
+           05 FILLER                PIC X(36) VALUE SPACES.
+           05 FILLER                PIC X(9) VALUE 'SUB TOTAL'.
+           05 FILLER                PIC X(4) VALUE SPACES.
+           05 LCST-MONTANT          PIC ZZZZ,99.
+
+       01 LIGNE-COMPACTE-TAXE.
+           05 FILLER                PIC X(36) VALUE SPACES.
+           05 FILLER                PIC X(9) VALUE 'SALES TAX'.
+           05 FILLER                PIC X(5) VALUE SPACES.
+           05 LCTX-MONTANT          PIC ZZZ,99.
+
+       01 LIGNE-COMPACTE-COMMISSION.
+           05 FILLER                PIC X(36) VALUE SPACES.
+           05 FILLER                PIC X(10) VALUE 'COMMISSION'.
+           05 FILLER                PIC X(5) VALUE SPACES.
+           05 LCCOM-MONTANT         PIC ZZ,99.
+
+       01 LIGNE-COMPACTE-TOTAL.
+           05 FILLER                PIC X(36) VALUE SPACES.
+           05 FILLER                PIC X(5) VALUE 'TOTAL'.
+           05 FILLER                PIC X(8) VALUE SPACES.
+           05 LCTOT-MONTANT         PIC ZZZZ,99.
+
        PROCEDURE DIVISION.
-      
+
            DISPLAY "=== DEBUT GENERATION FACTURES ==="
       
       * OBTENIR LA DATE COURANTE FORMATEE
            PERFORM OBTENIR-DATE
       
+      * OPTION DE MISE EN PAGE DE LA FACTURE
+           PERFORM LIRE-LAYOUT-MODE
+
+      * OPTION DE REGROUPEMENT DE LA SORTIE PAR CLIENT
+           PERFORM LIRE-MODE-ENVOI
+
       * LECTURE DU TAUX DE TVA DEPUIS SYSIN
            PERFORM LIRE-TAUX-TVA
-      
+
+      * CHARGEMENT DES TAUX DE TAXE PAR ETAT
+           PERFORM CHARGER-TAXES-MEMOIRE
+
+      * POINT DE REPRISE D'UN RUN ANTERIEUR INTERROMPU
+           PERFORM LIRE-CHECKPOINT
+
+      * LE POINT DE REPRISE NE S'APPLIQUE QU'AU MODE FICHIER UNIQUE :
+      * EN MODE PAQUET PAR CLIENT, "LA DERNIERE FACTURE ECRITE" N'A
+      * PLUS DE SENS PUISQUE CHAQUE CLIENT A SON PROPRE FICHIER
+           IF WS-MODE-ENVOI = 'P'
+               MOVE ZERO TO WS-NB-FACTURES-TRAITEES
+           END-IF
+
       * OUVERTURE DES FICHIERS
            OPEN INPUT EXTRACT-FILE
            IF WS-EXTRACT-STATUS NOT = '00'
                DISPLAY "ERREUR OUVERTURE EXTRACT : ", WS-EXTRACT-STATUS
                PERFORM ABEND-PROG
            END-IF
-      
-           OPEN OUTPUT FACTURE-FILE
-           IF WS-FACTURE-STATUS NOT = '00'
-               DISPLAY "ERREUR OUVERTURE FACTURES : ", WS-FACTURE-STATUS
+
+      * EN MODE PAQUET PAR CLIENT, FACTURE-FILE ET FACTURE-STRUCT SONT
+      * OUVERTS/FERMES DYNAMIQUEMENT PAR CLIENT DANS GERER-FICHIER-
+      * CLIENT, PAS ICI
+           IF WS-MODE-ENVOI NOT = 'P'
+      * EN REPRISE, ON POURSUIT LE LISTING ET LA SORTIE STRUCTUREE DU
+      * RUN INTERROMPU AU LIEU DE LES ECRASER, POUR NE PERDRE AUCUNE
+      * DES FACTURES DEJA IMPRIMEES
+               IF WS-NB-FACTURES-TRAITEES > ZERO
+                   OPEN EXTEND FACTURE-FILE
+               ELSE
+                   OPEN OUTPUT FACTURE-FILE
+               END-IF
+               IF WS-FACTURE-STATUS NOT = '00'
+                   DISPLAY "ERREUR OUVERTURE FACTURES : ",
+                           WS-FACTURE-STATUS
+                   PERFORM ABEND-PROG
+               END-IF
+
+      * SORTIE STRUCTUREE/DELIMITEE, EN COMPLEMENT DU LISTING
+               IF WS-NB-FACTURES-TRAITEES > ZERO
+                   OPEN EXTEND FACTURE-STRUCT
+               ELSE
+                   OPEN OUTPUT FACTURE-STRUCT
+               END-IF
+               IF WS-STRUCT-STATUS NOT = '00'
+                   DISPLAY "ERREUR OUVERTURE FACTSTRU : ",
+                           WS-STRUCT-STATUS
+                   PERFORM ABEND-PROG
+               END-IF
+           END-IF
+
+      * RAPPORT DE REMISE DE TAXE PAR ETAT
+           OPEN OUTPUT RAPPORT-TAXE
+           IF WS-RAPTAXE-STATUS NOT = '00'
+               DISPLAY "ERREUR OUVERTURE RAPTAXE : ", WS-RAPTAXE-STATUS
                PERFORM ABEND-PROG
            END-IF
-      
+
       * LECTURE DU PREMIER ENREGISTREMENT
            PERFORM LIRE-EXTRACT
-      
+
+      * EN REPRISE, ON SAUTE LES FACTURES DEJA GENEREES AVEC SUCCES
+      * LORS DU RUN PRECEDENT, TOUT EN RECALCULANT LEURS CUMULS POUR
+      * QUE LE RECAPITULATIF ET LE RAPPORT DE TAXE RESTENT COMPLETS
+           IF WS-NB-FACTURES-TRAITEES > ZERO
+               DISPLAY "REPRISE APRES ", WS-NB-FACTURES-TRAITEES,
+                       " FACTURE(S) DEJA GENEREE(S)"
+               PERFORM SAUTER-FACTURES-DEJA-TRAITEES
+           END-IF
+
       * TRAITEMENT PRINCIPAL
            PERFORM UNTIL EOF-EXTRACT
                PERFORM GENERER-FACTURE
+               ADD 1 TO WS-NB-FACTURES-TRAITEES
+               PERFORM ECRIRE-CHECKPOINT
            END-PERFORM
-      
+
+      * EN MODE PAQUET, LE RECAPITULATIF ET LE RAPPORT DE TAXE SONT
+      * DES ARTEFACTS DE L'ENSEMBLE DU RUN ET NE DOIVENT PAS ATTERRIR
+      * DANS LE FICHIER DU DERNIER CLIENT TRAITE : ON FERME LE
+      * FICHIER CLIENT COURANT ET ON ROUVRE FACTURE-FILE SOUS SON NOM
+      * HISTORIQUE POUR LES RECEVOIR
+           IF WS-MODE-ENVOI = 'P'
+               PERFORM FERMER-FICHIERS-CLIENT
+               MOVE 'FACTURES' TO WS-FACTURE-FILENAME
+               OPEN OUTPUT FACTURE-FILE
+               IF WS-FACTURE-STATUS NOT = '00'
+                   DISPLAY "ERREUR OUVERTURE FACTURES : ",
+                           WS-FACTURE-STATUS
+                   PERFORM ABEND-PROG
+               END-IF
+           END-IF
+
+      * RECAPITULATIF GENERAL DE LA BATCH
+           PERFORM ECRIRE-RECAP-GENERALE
+
+      * RAPPORT DE REMISE DE TAXE PAR ETAT
+           PERFORM ECRIRE-RAPPORT-TAXE
+
+      * RUN TERMINE SANS ABEND : LE POINT DE REPRISE EST REMIS A ZERO
+      * POUR QUE LE PROCHAIN RUN PARTE D'UN EXTRACT-FILE NEUF SANS
+      * SAUTER DE FACTURES A TORT
+           PERFORM EFFACER-CHECKPOINT
+
       * FERMETURE DES FICHIERS
            CLOSE EXTRACT-FILE
            CLOSE FACTURE-FILE
+           IF WS-MODE-ENVOI NOT = 'P'
+               CLOSE FACTURE-STRUCT
+           END-IF
+           CLOSE RAPPORT-TAXE
       
            DISPLAY "=== FIN GENERATION FACTURES ==="
            GOBACK.
       
        OBTENIR-DATE.
+           MOVE SPACES TO WS-LOCALE-ETAT
            CALL 'DATEFMT' USING BY REFERENCE WS-DATE-IN
+                                BY REFERENCE WS-LOCALE-ETAT
                                 BY REFERENCE WS-DATE-FORMATEE
            MOVE 'N' TO WS-ERROR-FLAG
            DISPLAY 'Date facture   : ' WS-DATE-FORMATEE
            .
-      
+
+      * REFORMATE LA DATE DE FACTURE DANS LA LANGUE DE L'ETAT DU CLIENT
+      * DE LA COMMANDE EN COURS, POUR QUE LES CLIENTS D'ETATS
+      * FRANCOPHONES (QC) NE RECOIVENT PAS UNE DATE EN ANGLAIS EN
+      * HAUT DE LEUR FACTURE
+       FORMATER-DATE-FACTURE.
+           MOVE EXT-STATE TO WS-LOCALE-ETAT
+           CALL 'DATEFMT' USING BY REFERENCE WS-DATE-IN
+                                BY REFERENCE WS-LOCALE-ETAT
+                                BY REFERENCE WS-DATE-FORMATEE
+           .
+
+      * LECTURE DE L'OPTION DE MISE EN PAGE DEPUIS SYSIN : 'B' = FACTURE
+      * ENCADREE (DEFAUT), 'C' = FACTURE COMPACTE (ANCIEN GENEFACT.cbl)
+       LIRE-LAYOUT-MODE.
+           ACCEPT WS-LAYOUT-MODE FROM SYSIN
+           IF WS-LAYOUT-MODE NOT = 'C'
+               MOVE 'B' TO WS-LAYOUT-MODE
+           END-IF
+           EVALUATE WS-LAYOUT-MODE
+               WHEN 'C'
+                   DISPLAY 'FACTURES EN MISE EN PAGE COMPACTE (ANCIEN',
+                           ' GENEFACT)'
+               WHEN OTHER
+                   DISPLAY 'FACTURES EN MISE EN PAGE ENCADREE (DEFAUT)'
+           END-EVALUATE
+           .
+
+      * LECTURE DE L'OPTION DE REGROUPEMENT DEPUIS SYSIN : 'G' =
+      * FICHIER UNIQUE POUR TOUT LE RUN (DEFAUT), 'P' = UN FICHIER PAR
+      * CLIENT
+       LIRE-MODE-ENVOI.
+           ACCEPT WS-MODE-ENVOI FROM SYSIN
+           IF WS-MODE-ENVOI NOT = 'P'
+               MOVE 'G' TO WS-MODE-ENVOI
+           END-IF
+           EVALUATE WS-MODE-ENVOI
+               WHEN 'P'
+                   DISPLAY 'FACTURES REGROUPEES EN UN FICHIER PAR ',
+                           'CLIENT'
+               WHEN OTHER
+                   DISPLAY 'FACTURES DANS UN SEUL FICHIER POUR LE ',
+                           'RUN (DEFAUT)'
+           END-EVALUATE
+           .
+
+      * EN MODE PAQUET, S'ASSURE QUE FACTURE-FILE/FACTURE-STRUCT
+      * POINTENT VERS LE FICHIER DU CLIENT DE LA FACTURE COURANTE,
+      * EN OUVRANT UN NOUVEAU FICHIER POUR UN CLIENT JAMAIS VU, OU EN
+      * REOUVRANT CELUI D'UN CLIENT DEJA VU DONT LES COMMANDES NE SONT
+      * PAS CONSECUTIVES DANS EXTRACT-FILE
+       GERER-FICHIER-CLIENT.
+           IF WS-MODE-ENVOI = 'P'
+               PERFORM RECHERCHE-CLIENT-PAQUET
+               IF WS-IDX-CLI-PAQUET-TROUVE = ZERO
+                   IF NB-CLIENTS-PAQUET < 200
+                       ADD 1 TO NB-CLIENTS-PAQUET
+                       MOVE EXT-COMPANY TO
+                           CP-COMPANY(NB-CLIENTS-PAQUET)
+                       MOVE NB-CLIENTS-PAQUET TO
+                           CP-SEQ(NB-CLIENTS-PAQUET)
+                       PERFORM OUVRIR-FICHIERS-CLIENT
+                   ELSE
+                       DISPLAY 'NOMBRE MAXIMUM DE CLIENTS PAR RUN ',
+                               'ATTEINT (200) - FACTURE DE ',
+                               EXT-COMPANY,
+                               ' AJOUTEE AU FICHIER CLIENT COURANT'
+                   END-IF
+               ELSE
+                   IF WS-IDX-CLI-PAQUET-TROUVE NOT =
+                       WS-CLI-PAQUET-COURANT
+                       PERFORM REOUVRIR-FICHIERS-CLIENT
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      * RECHERCHE LINEAIRE DE EXT-COMPANY DANS TAB-CLIENTS-PAQUET ;
+      * POSITIONNE WS-IDX-CLI-PAQUET-TROUVE A L'INDICE TROUVE, OU A
+      * ZERO SI LE CLIENT N'A PAS ENCORE ETE VU CE RUN
+       RECHERCHE-CLIENT-PAQUET.
+           MOVE ZERO TO WS-IDX-CLI-PAQUET-TROUVE
+           IF NB-CLIENTS-PAQUET > ZERO
+               SET IDX-CLI-PAQUET TO 1
+               SEARCH CLIENT-PAQUET
+                   VARYING IDX-CLI-PAQUET
+                   AT END
+                       CONTINUE
+                   WHEN CP-COMPANY(IDX-CLI-PAQUET) = EXT-COMPANY
+                       SET WS-IDX-CLI-PAQUET-TROUVE TO IDX-CLI-PAQUET
+               END-SEARCH
+           END-IF
+           .
+
+      * OUVRE UN FICHIER NEUF POUR LE CLIENT QUI VIENT D'ETRE AJOUTE A
+      * TAB-CLIENTS-PAQUET, APRES AVOIR FERME CELUI DU CLIENT PRECEDENT
+       OUVRIR-FICHIERS-CLIENT.
+           PERFORM FERMER-FICHIERS-CLIENT
+           MOVE NB-CLIENTS-PAQUET TO ED-CLI-SEQ
+           MOVE SPACES TO WS-FACTURE-FILENAME
+           STRING 'FACT' ED-CLI-SEQ DELIMITED BY SIZE
+               INTO WS-FACTURE-FILENAME
+           END-STRING
+           MOVE SPACES TO WS-STRUCT-FILENAME
+           STRING 'FSTR' ED-CLI-SEQ DELIMITED BY SIZE
+               INTO WS-STRUCT-FILENAME
+           END-STRING
+           OPEN OUTPUT FACTURE-FILE
+           IF WS-FACTURE-STATUS NOT = '00'
+               DISPLAY "ERREUR OUVERTURE ", WS-FACTURE-FILENAME, " : ",
+                       WS-FACTURE-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+           OPEN OUTPUT FACTURE-STRUCT
+           IF WS-STRUCT-STATUS NOT = '00'
+               DISPLAY "ERREUR OUVERTURE ", WS-STRUCT-FILENAME, " : ",
+                       WS-STRUCT-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+           MOVE NB-CLIENTS-PAQUET TO WS-CLI-PAQUET-COURANT
+           .
+
+      * REOUVRE EN EXTEND LE FICHIER D'UN CLIENT DEJA RENCONTRE CE RUN
+      * MAIS DONT LES COMMANDES NE SONT PAS CONSECUTIVES DANS
+      * EXTRACT-FILE, APRES AVOIR FERME LE FICHIER CLIENT COURANT
+       REOUVRIR-FICHIERS-CLIENT.
+           PERFORM FERMER-FICHIERS-CLIENT
+           MOVE CP-SEQ(WS-IDX-CLI-PAQUET-TROUVE) TO ED-CLI-SEQ
+           MOVE SPACES TO WS-FACTURE-FILENAME
+           STRING 'FACT' ED-CLI-SEQ DELIMITED BY SIZE
+               INTO WS-FACTURE-FILENAME
+           END-STRING
+           MOVE SPACES TO WS-STRUCT-FILENAME
+           STRING 'FSTR' ED-CLI-SEQ DELIMITED BY SIZE
+               INTO WS-STRUCT-FILENAME
+           END-STRING
+           OPEN EXTEND FACTURE-FILE
+           IF WS-FACTURE-STATUS NOT = '00'
+               DISPLAY "ERREUR OUVERTURE ", WS-FACTURE-FILENAME, " : ",
+                       WS-FACTURE-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+           OPEN EXTEND FACTURE-STRUCT
+           IF WS-STRUCT-STATUS NOT = '00'
+               DISPLAY "ERREUR OUVERTURE ", WS-STRUCT-FILENAME, " : ",
+                       WS-STRUCT-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+           MOVE WS-IDX-CLI-PAQUET-TROUVE TO WS-CLI-PAQUET-COURANT
+           .
+
+      * FERME LE FICHIER CLIENT COURANT, S'IL Y EN A UN D'OUVERT
+       FERMER-FICHIERS-CLIENT.
+           IF WS-CLI-PAQUET-COURANT NOT = ZERO
+               CLOSE FACTURE-FILE
+               CLOSE FACTURE-STRUCT
+               MOVE ZERO TO WS-CLI-PAQUET-COURANT
+           END-IF
+           .
+
        LIRE-TAUX-TVA.
       * LECTURE DU TAUX DE TVA DEPUIS SYSIN
            ACCEPT WS-TVA-INPUT FROM SYSIN
@@ -365,17 +928,121 @@
                SET ERROR-OCCURRED TO TRUE
                DISPLAY "ERREUR: TAUX HORS LIMITES (0-100%)"
            END-IF
-      
+
       * EN CAS D'ERREUR, UTILISER 20% PAR DEFAUT
            IF ERROR-OCCURRED
                MOVE 0,200 TO WS-TVA-RATE
                MOVE 20 TO WS-TVA-PERCENT
                DISPLAY "UTILISATION DU TAUX PAR DEFAUT : 20%"
            END-IF
-      
+
+      * CE TAUX SERT DE REPLI PAR ETAT
+           MOVE WS-TVA-RATE TO WS-TVA-RATE-DEFAULT
+           MOVE WS-TVA-PERCENT TO WS-TVA-PERCENT-DEFAULT
+
            DISPLAY "TAUX TVA FINAL UTILISE : ", WS-TVA-RATE
            .
-      
+
+      * Chargement en memoire des taux de taxe par etat, lus dans le
+      * fichier TAXRATE ; les etats absents de ce fichier continuent
+      * a utiliser le taux SYSIN
+       CHARGER-TAXES-MEMOIRE.
+           DISPLAY "CHARGEMENT DES TAUX DE TAXE PAR ETAT..."
+           MOVE ZERO TO WS-NB-TAXE-ETAT
+
+           OPEN INPUT FICHIER-TAXES
+           IF WS-TAXES-STATUS = '00'
+               PERFORM LIRE-TAXE
+               PERFORM UNTIL EOF-TAXES
+                   IF WS-NB-TAXE-ETAT < 60
+                       ADD 1 TO WS-NB-TAXE-ETAT
+                       MOVE TAXE-STATE TO TE-STATE(WS-NB-TAXE-ETAT)
+                       MOVE TAXE-TAUX
+                           TO TE-TAUX-PERCENT(WS-NB-TAXE-ETAT)
+                       COMPUTE TE-TAUX(WS-NB-TAXE-ETAT) =
+                               TAXE-TAUX / 100
+                   ELSE
+                       DISPLAY "TAB-TAXE-ETAT PLEINE - ETAT IGNORE : "
+                               TAXE-STATE
+                   END-IF
+                   PERFORM LIRE-TAXE
+               END-PERFORM
+               CLOSE FICHIER-TAXES
+           ELSE
+               DISPLAY "PAS DE FICHIER DE TAUX PAR ETAT (FS="
+                       WS-TAXES-STATUS
+                       ") - TAUX SYSIN UTILISE POUR TOUS LES ETATS"
+           END-IF
+
+           DISPLAY "NOMBRE DE TAUX PAR ETAT CHARGES : "
+                   WS-NB-TAXE-ETAT
+           .
+
+       LIRE-TAXE.
+           READ FICHIER-TAXES
+               AT END SET EOF-TAXES TO TRUE
+           END-READ.
+
+      * Determine le taux de taxe a appliquer a la facture en cours a
+      * partir de l'etat du client (EXT-STATE), avec repli sur le
+      * taux SYSIN si l'etat n'a pas de taux specifique
+       DETERMINER-TAUX-TAXE.
+           MOVE EXT-STATE TO WS-STATE-CHERCHE
+           MOVE WS-TVA-RATE-DEFAULT TO WS-TVA-RATE
+           MOVE WS-TVA-PERCENT-DEFAULT TO WS-TVA-PERCENT
+           MOVE 'N' TO WS-ETAT-TAXE-TROUVE
+           MOVE ZERO TO WS-IDX-TAXE-TROUVE
+
+           PERFORM VARYING IDX-TAXE FROM 1 BY 1
+               UNTIL IDX-TAXE > WS-NB-TAXE-ETAT
+                  OR ETAT-TAXE-TROUVE
+
+               IF TE-STATE(IDX-TAXE) = WS-STATE-CHERCHE THEN
+                   MOVE 'O' TO WS-ETAT-TAXE-TROUVE
+                   MOVE IDX-TAXE TO WS-IDX-TAXE-TROUVE
+               END-IF
+           END-PERFORM
+
+           IF ETAT-TAXE-TROUVE THEN
+               MOVE TE-TAUX(WS-IDX-TAXE-TROUVE) TO WS-TVA-RATE
+               MOVE TE-TAUX-PERCENT(WS-IDX-TAXE-TROUVE)
+                   TO WS-TVA-PERCENT
+           END-IF
+           .
+
+      * RECHERCHE DANS TAB-TAXE-RECAP L'ENTREE DE L'ETAT DE LA FACTURE
+      * EN COURS (WS-STRUCT-STATE), OU LA CREE SI C'EST LE PREMIER
+      * ETAT RENCONTRE
+       TROUVER-OU-CREER-ETAT-RECAP.
+           MOVE WS-STRUCT-STATE TO WS-STATE-CHERCHE-TXR
+           MOVE 'N' TO WS-TXR-TROUVE
+           MOVE ZERO TO WS-IDX-TXR-TROUVE
+
+           PERFORM VARYING IDX-TXR FROM 1 BY 1
+               UNTIL IDX-TXR > WS-NB-TAXE-RECAP
+                  OR TXR-TROUVE
+
+               IF TXR-STATE(IDX-TXR) = WS-STATE-CHERCHE-TXR THEN
+                   MOVE 'O' TO WS-TXR-TROUVE
+                   MOVE IDX-TXR TO WS-IDX-TXR-TROUVE
+               END-IF
+           END-PERFORM
+
+           IF TXR-NON-TROUVE THEN
+               IF WS-NB-TAXE-RECAP < 60 THEN
+                   ADD 1 TO WS-NB-TAXE-RECAP
+                   MOVE WS-NB-TAXE-RECAP TO WS-IDX-TXR-TROUVE
+                   MOVE WS-STATE-CHERCHE-TXR
+                       TO TXR-STATE(WS-IDX-TXR-TROUVE)
+                   MOVE ZERO TO TXR-VENTES-TAXABLES(WS-IDX-TXR-TROUVE)
+                   MOVE ZERO TO TXR-TAXE-COLLECTEE(WS-IDX-TXR-TROUVE)
+               ELSE
+                   DISPLAY "TAB-TAXE-RECAP PLEINE - ETAT IGNORE : "
+                           WS-STATE-CHERCHE-TXR
+               END-IF
+           END-IF
+           .
+
        LIRE-EXTRACT.
            READ EXTRACT-FILE
                AT END
@@ -384,35 +1051,110 @@
                    CONTINUE
            END-READ
            .
-      
+
+      * AVANCE SUR LES FACTURES DEJA GENEREES PAR LE RUN PRECEDENT,
+      * SANS RIEN REIMPRIMER, MAIS EN RECALCULANT LEURS CUMULS POUR
+      * QUE LE RECAPITULATIF ET LE RAPPORT DE TAXE DE FIN DE BATCH
+      * RESTENT EXACTS
+       SAUTER-FACTURES-DEJA-TRAITEES.
+           PERFORM WS-NB-FACTURES-TRAITEES TIMES
+               IF NOT EOF-EXTRACT
+                   PERFORM RECALCULER-FACTURE-SAUTEE
+               END-IF
+           END-PERFORM
+           .
+
+       RECALCULER-FACTURE-SAUTEE.
+           MOVE EXT-O-NO TO WS-CURRENT-ORDER
+           MOVE ZERO TO WS-ORDER-TOTAL
+
+      * MEME PRECAUTION QUE DANS GENERER-FACTURE : FIXER L'ETAT AVANT
+      * QUE LA LECTURE DES LIGNES DE PRODUITS N'AVANCE EXT-STATE, POUR
+      * QUE TROUVER-OU-CREER-ETAT-RECAP CUMULE CETTE FACTURE SAUTEE
+      * SOUS LE BON ETAT DANS LE RECAP DE TAXE PAR ETAT
+           MOVE EXT-STATE TO WS-STRUCT-STATE
+
+           PERFORM DETERMINER-TAUX-TAXE
+
+           PERFORM UNTIL EOF-EXTRACT OR EXT-O-NO NOT = WS-CURRENT-ORDER
+               MOVE EXT-LINE-TOTAL TO WS-LINE-TOTAL-WORK
+               ADD WS-LINE-TOTAL-WORK TO WS-ORDER-TOTAL
+               PERFORM LIRE-EXTRACT
+           END-PERFORM
+
+           PERFORM CALCULER-TOTAUX
+           .
+
        GENERER-FACTURE.
       * INITIALISATION POUR UNE NOUVELLE FACTURE
            MOVE EXT-O-NO TO WS-CURRENT-ORDER
            MOVE ZERO TO WS-ORDER-TOTAL
-      
-      * EN-TETE DE LA FACTURE AVEC CADRE
-           MOVE LIGNE-CADRE-HAUT TO FACTURE-RECORD
-           PERFORM ECRIRE-LIGNE-FACTURE
-      
-           PERFORM ECRIRE-ENTETE-FACTURE
-      
+
+      * EN MODE PAQUET PAR CLIENT, ON S'ASSURE QUE FACTURE-FILE ET
+      * FACTURE-STRUCT SONT OUVERTS SUR LE FICHIER DE CE CLIENT AVANT
+      * D'ECRIRE QUOI QUE CE SOIT POUR CETTE FACTURE
+           PERFORM GERER-FICHIER-CLIENT
+
+      * TAUX DE TAXE DE L'ETAT DU CLIENT DE CETTE COMMANDE, AVANT
+      * QUE LA LECTURE DES LIGNES DE PRODUITS N'AVANCE EXT-STATE
+      * VERS LA COMMANDE SUIVANTE
+           PERFORM DETERMINER-TAUX-TAXE
+
+      * COPIE DES CHAMPS D'EN-TETE POUR LE RECORD H DE LA SORTIE
+      * STRUCTUREE, ECRIT PLUS TARD UNE FOIS LES TOTAUX CONNUS
+           MOVE EXT-COMPANY TO WS-STRUCT-COMPANY
+           MOVE EXT-STATE TO WS-STRUCT-STATE
+           MOVE EXT-ODATE-ISO TO WS-STRUCT-ODATE
+
+      * DATE DE FACTURE REFORMATEE SELON LA LANGUE DE L'ETAT DU CLIENT
+      * DE CETTE COMMANDE, AVANT QUE LA LECTURE DES LIGNES DE PRODUITS
+      * N'AVANCE EXT-STATE VERS LA COMMANDE SUIVANTE
+           PERFORM FORMATER-DATE-FACTURE
+
+      * EN-TETE DE LA FACTURE, ENCADREE OU COMPACTE SELON L'OPTION DE
+      * MISE EN PAGE LUE EN SYSIN
+           EVALUATE WS-LAYOUT-MODE
+               WHEN 'C'
+                   PERFORM ECRIRE-ENTETE-FACTURE-COMPACTE
+               WHEN OTHER
+                   MOVE LIGNE-CADRE-HAUT TO FACTURE-RECORD
+                   PERFORM ECRIRE-LIGNE-FACTURE
+                   PERFORM ECRIRE-ENTETE-FACTURE
+           END-EVALUATE
+
       * LIGNES DE PRODUITS POUR CETTE COMMANDE
            PERFORM UNTIL EOF-EXTRACT OR EXT-O-NO NOT = WS-CURRENT-ORDER
-               PERFORM ECRIRE-LIGNE-PRODUIT
+               EVALUATE WS-LAYOUT-MODE
+                   WHEN 'C'
+                       PERFORM ECRIRE-LIGNE-PRODUIT-COMPACTE
+                   WHEN OTHER
+                       PERFORM ECRIRE-LIGNE-PRODUIT
+               END-EVALUATE
+               PERFORM ECRIRE-LIGNE-STRUCT
       * CONVERSION DU CHAMP EDITE VERS NUMERIQUE POUR LE CALCUL
                MOVE EXT-LINE-TOTAL TO WS-LINE-TOTAL-WORK
                ADD WS-LINE-TOTAL-WORK TO WS-ORDER-TOTAL
                PERFORM LIRE-EXTRACT
            END-PERFORM
-      
-      * CALCULS ET TOTAUX
+
+      * CALCULS ET TOTAUX (LE TAUX A DEJA ETE DETERMINE CI-DESSUS,
+      * AVANT QUE LA LECTURE DES LIGNES DE PRODUITS N'AVANCE EXT-STATE
+      * VERS LA COMMANDE SUIVANTE)
            PERFORM CALCULER-TOTAUX
-           PERFORM ECRIRE-TOTAUX
-      
-      * FERMETURE DU CADRE
-           MOVE LIGNE-CADRE-BAS TO FACTURE-RECORD
-           PERFORM ECRIRE-LIGNE-FACTURE
-      
+           EVALUATE WS-LAYOUT-MODE
+               WHEN 'C'
+                   PERFORM ECRIRE-TOTAUX-COMPACTE
+               WHEN OTHER
+                   PERFORM ECRIRE-TOTAUX
+           END-EVALUATE
+           PERFORM ECRIRE-ENTETE-STRUCT
+
+      * FERMETURE DU CADRE (FACTURE ENCADREE UNIQUEMENT)
+           IF WS-LAYOUT-MODE NOT = 'C'
+               MOVE LIGNE-CADRE-BAS TO FACTURE-RECORD
+               PERFORM ECRIRE-LIGNE-FACTURE
+           END-IF
+
       * SAUT DE PAGE
            PERFORM ECRIRE-SAUT-PAGE
            .
@@ -500,7 +1242,82 @@
            MOVE LIGNE-PRODUIT TO FACTURE-RECORD
            PERFORM ECRIRE-LIGNE-FACTURE
            .
-      
+
+      * EN-TETE DE FACTURE AU FORMAT COMPACT DE L'ANCIEN GENEFACT.cbl
+       ECRIRE-ENTETE-FACTURE-COMPACTE.
+           MOVE EXT-COMPANY TO LIGNE-COMPACTE-COMPANY
+           MOVE LIGNE-COMPACTE-COMPANY TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE EXT-ADDRESS TO LIGNE-COMPACTE-ADDRESS
+           MOVE LIGNE-COMPACTE-ADDRESS TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE SPACES TO LIGNE-COMPACTE-VILLE
+           STRING EXT-CITY DELIMITED BY SPACE
+                  ', ' DELIMITED BY SIZE
+                  EXT-ZIP DELIMITED BY SIZE
+               INTO LIGNE-COMPACTE-VILLE
+           END-STRING
+           MOVE LIGNE-COMPACTE-VILLE TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE EXT-STATE TO LIGNE-COMPACTE-STATE
+           MOVE LIGNE-COMPACTE-STATE TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE LIGNE-VIDE TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE WS-DATE-FORMATEE TO LIGNE-COMPACTE-DATE
+           MOVE LIGNE-COMPACTE-DATE TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE LIGNE-VIDE TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE EXT-O-NO TO LCC-O-NO
+           MOVE LIGNE-COMPACTE-COMMANDE TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE EXT-ODATE-ISO TO LCC-O-DATE
+           MOVE LIGNE-COMPACTE-DATE-CMD TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE LIGNE-VIDE TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE EXT-DNAME TO LCC-DNAME
+           MOVE EXT-LNAME TO LCC-LNAME
+           MOVE EXT-FNAME TO LCC-FNAME
+           MOVE LIGNE-COMPACTE-CONTACT TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE LIGNE-VIDE TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE LIGNE-COMPACTE-HEADER-PRODUIT TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE LIGNE-COMPACTE-SEPARATEUR TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+           .
+
+      * LIGNE DE PRODUIT AU FORMAT COMPACT DE L'ANCIEN GENEFACT.cbl
+       ECRIRE-LIGNE-PRODUIT-COMPACTE.
+           MOVE EXT-P-NO TO LCP-P-NO
+           MOVE EXT-DESCRIPTION TO LCP-DESCRIPTION
+           MOVE EXT-QUANTITY TO WS-QUANTITY-WORK
+           MOVE WS-QUANTITY-WORK TO LCP-QTY
+           MOVE EXT-PRICE TO WS-PRICE-WORK
+           MOVE WS-PRICE-WORK TO LCP-PRICE
+           MOVE EXT-LINE-TOTAL TO WS-LINE-TOTAL-WORK
+           MOVE WS-LINE-TOTAL-WORK TO LCP-LTOTAL
+
+           MOVE LIGNE-COMPACTE-PRODUIT TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+           .
+
        CALCULER-TOTAUX.
       * CALCUL DE LA TVA
            COMPUTE WS-TVA-AMOUNT = WS-ORDER-TOTAL * WS-TVA-RATE
@@ -508,7 +1325,19 @@
       * UTILISER FUNCTION NUMVAL POUR CONVERTIR CHAINE COM EN NUMERIQUE
       *    COMPUTE WS-COMMISSION-RATE = FUNCTION NUMVAL(EXT-COM)
            MOVE EXT-COM TO WS-COMMISSION-RATE
-      
+
+      * VALIDATION DU TAUX DE COMMISSION (ISSU DE EMPLOYEES.COM) AVANT
+      * DE L'UTILISER : UNE VALEUR HORS BORNES NE DOIT PAS GONFLER OU
+      * INVALIDER LE TOTAL DE LA FACTURE, ON LA REMPLACE DONC PAR LE
+      * TAUX PAR DEFAUT ET ON LE SIGNALE
+           IF WS-COMMISSION-RATE > WS-COMMISSION-RATE-MAX
+               DISPLAY 'TAUX DE COMMISSION INVALIDE POUR LA ',
+                       'COMMANDE ', EXT-O-NO, ' : ', WS-COMMISSION-RATE,
+                       ' - TAUX PAR DEFAUT APPLIQUE'
+               ADD 1 TO WS-NB-COMMISSIONS-INVALIDES
+               MOVE 0,05 TO WS-COMMISSION-RATE
+           END-IF
+
       * CALCUL DE LA COMMISSION
            COMPUTE WS-COMMISSION-AMOUNT = WS-ORDER-TOTAL
                                                   * WS-COMMISSION-RATE
@@ -516,8 +1345,24 @@
       * CALCUL DU TOTAL AVEC TAXES
            COMPUTE WS-TOTAL-WITH-TAXES = WS-ORDER-TOTAL
                                 + WS-TVA-AMOUNT
+
+      * CUMUL DES TOTAUX GENERAUX DE LA BATCH
+           ADD 1 TO WS-GRAND-TOTAL-NB
+           ADD WS-TOTAL-WITH-TAXES TO WS-GRAND-TOTAL-FACTURE
+           ADD WS-TVA-AMOUNT TO WS-GRAND-TOTAL-TAXE
+           ADD WS-COMMISSION-AMOUNT TO WS-GRAND-TOTAL-COMMISSION
+
+      * CUMUL DES VENTES TAXABLES ET DE LA TAXE COLLECTEE PAR ETAT,
+      * POUR LE RAPPORT DE REMISE DE TAXE
+           PERFORM TROUVER-OU-CREER-ETAT-RECAP
+           IF WS-IDX-TXR-TROUVE > ZERO
+               ADD WS-ORDER-TOTAL
+                   TO TXR-VENTES-TAXABLES(WS-IDX-TXR-TROUVE)
+               ADD WS-TVA-AMOUNT
+                   TO TXR-TAXE-COLLECTEE(WS-IDX-TXR-TROUVE)
+           END-IF
            .
-      
+
        ECRIRE-TOTAUX.
       * CADRE FERMETURE TABLEAU
            MOVE LIGNE-TABLEAU-BAS TO FACTURE-RECORD
@@ -551,7 +1396,166 @@
            MOVE LIGNE-TOTAL TO FACTURE-RECORD
            PERFORM ECRIRE-LIGNE-FACTURE
            .
-      
+
+      * TOTAUX AU FORMAT COMPACT DE L'ANCIEN GENEFACT.cbl, A PARTIR DES
+      * MEMES MONTANTS QUE CALCULER-TOTAUX : UN SEUL MOTEUR
+      * DE CALCUL POUR LES DEUX MISES EN PAGE
+       ECRIRE-TOTAUX-COMPACTE.
+           MOVE LIGNE-COMPACTE-SEP-TOTAUX TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE WS-ORDER-TOTAL TO LCST-MONTANT
+           MOVE LIGNE-COMPACTE-SOUS-TOTAL TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE WS-TVA-AMOUNT TO LCTX-MONTANT
+           MOVE LIGNE-COMPACTE-TAXE TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE WS-COMMISSION-AMOUNT TO LCCOM-MONTANT
+           MOVE LIGNE-COMPACTE-COMMISSION TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE WS-TOTAL-WITH-TAXES TO LCTOT-MONTANT
+           MOVE LIGNE-COMPACTE-TOTAL TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE LIGNE-VIDE TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+           PERFORM ECRIRE-LIGNE-FACTURE
+           .
+
+      * ENREGISTREMENT STRUCTURE/DELIMITE DE TYPE 'H' (UN PAR FACTURE),
+      * AVEC LES TOTAUX, POUR ALIMENTER UN RENDU PDF OU UN ENVOI PAR
+      * COURRIEL EN COMPLEMENT DU LISTING IMPRIMANTE
+       ECRIRE-ENTETE-STRUCT.
+           MOVE WS-ORDER-TOTAL TO WS-STRUCT-SOUSTOTAL-ED
+           MOVE WS-TVA-PERCENT TO WS-STRUCT-TVA-PCT-ED
+           MOVE WS-TVA-AMOUNT TO WS-STRUCT-TVA-MONTANT-ED
+           MOVE WS-COMMISSION-AMOUNT TO WS-STRUCT-COMMISSION-ED
+           MOVE WS-TOTAL-WITH-TAXES TO WS-STRUCT-TOTAL-ED
+           STRING 'H' DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-CURRENT-ORDER DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-STRUCT-ODATE DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-STRUCT-COMPANY DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-STRUCT-STATE DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-STRUCT-SOUSTOTAL-ED DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-STRUCT-TVA-PCT-ED DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-STRUCT-TVA-MONTANT-ED DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-STRUCT-COMMISSION-ED DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-STRUCT-TOTAL-ED DELIMITED BY SIZE
+              INTO ENR-FACT-STRUCT
+           END-STRING
+           PERFORM ECRIRE-LIGNE-FACT-STRUCT
+           .
+
+      * ENREGISTREMENT STRUCTURE/DELIMITE DE TYPE 'L' (UNE PAR LIGNE DE
+      * PRODUIT DE LA COMMANDE EN COURS)
+       ECRIRE-LIGNE-STRUCT.
+           MOVE EXT-QUANTITY TO WS-STRUCT-QUANTITY-ED
+           MOVE EXT-PRICE TO WS-STRUCT-PRICE-ED
+           MOVE EXT-LINE-TOTAL TO WS-STRUCT-LINE-TOTAL-ED
+           STRING 'L' DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-CURRENT-ORDER DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  EXT-P-NO DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  EXT-DESCRIPTION DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-STRUCT-QUANTITY-ED DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-STRUCT-PRICE-ED DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-STRUCT-LINE-TOTAL-ED DELIMITED BY SIZE
+              INTO ENR-FACT-STRUCT
+           END-STRING
+           PERFORM ECRIRE-LIGNE-FACT-STRUCT
+           .
+
+       ECRIRE-LIGNE-FACT-STRUCT.
+           WRITE ENR-FACT-STRUCT
+           IF WS-STRUCT-STATUS NOT = '00'
+               DISPLAY "ERREUR ECRITURE FACTSTRU : ", WS-STRUCT-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+           .
+
+      * PAGE DE RECAPITULATIF GENERAL ECRITE UNE SEULE FOIS APRES LA
+      * DERNIERE FACTURE, AVEC LES TOTAUX CUMULES DE TOUTE LA BATCH
+       ECRIRE-RECAP-GENERALE.
+           PERFORM ECRIRE-SAUT-PAGE
+
+           MOVE LIGNE-CADRE-HAUT TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE LIGNE-RECAP-TITRE TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE LIGNE-CADRE-VIDE TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE WS-GRAND-TOTAL-NB TO LRN-NOMBRE
+           MOVE LIGNE-RECAP-NB-FACTURES TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE WS-GRAND-TOTAL-FACTURE TO LRF-AMOUNT
+           MOVE LIGNE-RECAP-FACTURE TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE WS-GRAND-TOTAL-TAXE TO LRT-AMOUNT
+           MOVE LIGNE-RECAP-TAXE TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE WS-GRAND-TOTAL-COMMISSION TO LRC-AMOUNT
+           MOVE LIGNE-RECAP-COMMISSION TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE WS-NB-COMMISSIONS-INVALIDES TO LRCI-NOMBRE
+           MOVE LIGNE-RECAP-COM-INVALIDE TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+
+           MOVE LIGNE-CADRE-BAS TO FACTURE-RECORD
+           PERFORM ECRIRE-LIGNE-FACTURE
+           .
+
+      * RAPPORT DE REMISE DE TAXE, UNE LIGNE PAR ETAT, AVEC LE TOTAL
+      * DES VENTES TAXABLES ET DE LA TAXE COLLECTEE, ECRIT UNE SEULE
+      * FOIS APRES LA DERNIERE FACTURE
+       ECRIRE-RAPPORT-TAXE.
+           MOVE SPACES TO ENR-RAPTAXE
+           STRING 'ETAT  VENTES TAXABLES      TAXE COLLECTEE'
+               DELIMITED BY SIZE
+               INTO ENR-RAPTAXE
+           END-STRING
+           WRITE ENR-RAPTAXE
+
+           PERFORM VARYING IDX-TXR FROM 1 BY 1
+               UNTIL IDX-TXR > WS-NB-TAXE-RECAP
+
+               MOVE TXR-VENTES-TAXABLES(IDX-TXR) TO WS-RAPTAXE-VENTES-ED
+               MOVE TXR-TAXE-COLLECTEE(IDX-TXR) TO WS-RAPTAXE-TAXE-ED
+               MOVE SPACES TO ENR-RAPTAXE
+               STRING TXR-STATE(IDX-TXR) DELIMITED BY SIZE
+                      '    ' DELIMITED BY SIZE
+                      WS-RAPTAXE-VENTES-ED DELIMITED BY SIZE
+                      '    ' DELIMITED BY SIZE
+                      WS-RAPTAXE-TAXE-ED DELIMITED BY SIZE
+                  INTO ENR-RAPTAXE
+               END-STRING
+               WRITE ENR-RAPTAXE
+           END-PERFORM
+           .
+
        ECRIRE-LIGNE-FACTURE.
            WRITE FACTURE-RECORD
            IF WS-FACTURE-STATUS NOT = '00'
@@ -572,6 +1576,51 @@
            PERFORM ECRIRE-LIGNE-FACTURE
            .
       
+      * LIT LE NOMBRE DE FACTURES DEJA GENEREES AVEC SUCCES PAR LE RUN
+      * PRECEDENT ; S'IL N'Y EN A PAS ENCORE (PREMIER RUN OU RUN
+      * PRECEDENT TERMINE NORMALEMENT), LE TRAITEMENT REPART DE ZERO
+       LIRE-CHECKPOINT.
+           MOVE ZERO TO WS-NB-FACTURES-TRAITEES
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKFACT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO WS-NB-FACTURES-TRAITEES
+               IF WS-CHKFACT-STATUS = '00'
+                   DISPLAY "POINT DE REPRISE LU : ",
+                           WS-NB-FACTURES-TRAITEES
+               ELSE
+                   MOVE ZERO TO WS-NB-FACTURES-TRAITEES
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      * ENREGISTRE LE NOMBRE DE FACTURES GENEREES AVEC SUCCES JUSQU'ICI,
+      * APRES CHAQUE FACTURE, POUR QU'UN ABEND EN COURS DE BATCH (PAR
+      * EXEMPLE SUR UN EXT-COM INVALIDE DANS CALCULER-TOTAUX) PUISSE
+      * REPRENDRE SANS REGENERER DE FACTURE EN DOUBLE
+       ECRIRE-CHECKPOINT.
+           MOVE WS-NB-FACTURES-TRAITEES TO ENR-CHKFACT
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKFACT-STATUS NOT = '00'
+               DISPLAY "ERREUR OUVERTURE CHKFACT : ", WS-CHKFACT-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+           WRITE ENR-CHKFACT
+           IF WS-CHKFACT-STATUS NOT = '00'
+               DISPLAY "ERREUR ECRITURE CHKFACT : ", WS-CHKFACT-STATUS
+               PERFORM ABEND-PROG
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           .
+
+      * REMET LE POINT DE REPRISE A VIDE APRES UN RUN TERMINE SANS
+      * ABEND, POUR QUE LE PROCHAIN RUN SUR UN NOUVEL EXTRACT-FILE NE
+      * SAUTE AUCUNE FACTURE A TORT
+       EFFACER-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+
        ABEND-PROG.
            DISPLAY "ARRET ANORMAL DU PROGRAMME"
            MOVE 16 TO RETURN-CODE
