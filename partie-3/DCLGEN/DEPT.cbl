@@ -11,7 +11,8 @@
       ******************************************************************
            EXEC SQL DECLARE API6.DEPTS TABLE
            ( DEPT                           DECIMAL(4, 0) NOT NULL,
-             DNAME                          VARCHAR(20) NOT NULL
+             DNAME                          VARCHAR(20) NOT NULL,
+             MANAGER                        VARCHAR(20) NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE API6.DEPTS                         *
@@ -24,11 +25,16 @@
               49 DEPT-DNAME-LEN    PIC S9(4) USAGE COMP.
       *                       DNAME
               49 DEPT-DNAME-TEXT   PIC X(20).
+           10 DEPT-MANAGER.
+      *                       MANAGER LENGTH
+              49 DEPT-MANAGER-LEN  PIC S9(4) USAGE COMP.
+      *                       MANAGER
+              49 DEPT-MANAGER-TEXT PIC X(20).
       ******************************************************************
       * INDICATOR VARIABLE STRUCTURE                                   *
       ******************************************************************
        01  IDEPTS.
-           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 2 TIMES.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 3 TIMES.
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
       ******************************************************************
