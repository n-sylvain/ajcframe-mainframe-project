@@ -0,0 +1,46 @@
+      ******************************************************************
+      * DCLGEN TABLE(API6.EMPLOYEES)                                   *
+      *        LIBRARY(API6.SOURCE.DCLGEN(EMP))                        *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(EMP-)                                             *
+      *        STRUCTURE(ST-EMP)                                       *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE API6.EMPLOYEES TABLE
+           ( E_NO                           DECIMAL(2, 0) NOT NULL,
+             LNAME                          VARCHAR(20) NOT NULL,
+             FNAME                          VARCHAR(20) NOT NULL,
+             DEPT                           DECIMAL(4, 0) NOT NULL,
+             COM                            DECIMAL(3, 2) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE API6.EMPLOYEES                     *
+      ******************************************************************
+       01  ST-EMP.
+      *                       E_NO
+           10 EMP-E-NO             PIC S9(2)V USAGE COMP-3.
+           10 EMP-LNAME.
+      *                       LNAME LENGTH
+              49 EMP-LNAME-LEN     PIC S9(4) USAGE COMP.
+      *                       LNAME
+              49 EMP-LNAME-TEXT    PIC X(20).
+           10 EMP-FNAME.
+      *                       FNAME LENGTH
+              49 EMP-FNAME-LEN     PIC S9(4) USAGE COMP.
+      *                       FNAME
+              49 EMP-FNAME-TEXT    PIC X(20).
+      *                       DEPT
+           10 EMP-DEPT             PIC S9(4)V USAGE COMP-3.
+      *                       COM
+           10 EMP-COM              PIC S9(1)V9(2) USAGE COMP-3.
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  IEMPLOYEES.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 5 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
