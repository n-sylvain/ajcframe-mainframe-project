@@ -14,7 +14,38 @@
       
             SELECT VENTESAS ASSIGN TO VENTESAS
             ORGANIZATION IS SEQUENTIAL.
-      
+
+            SELECT VENTESAM ASSIGN TO VENTESAM
+            ORGANIZATION IS SEQUENTIAL.
+
+            SELECT VENTES-SUSPENS ASSIGN TO SUSPENS
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS FS-SUSPENS.
+
+            SELECT RAPPORT-RECON ASSIGN TO RAPRECON
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS FS-RAPRECON.
+
+            SELECT TAUX ASSIGN TO TAUX
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS FS-TAUX.
+
+            SELECT RAPPORT-COMMISSION ASSIGN TO RAPCOM
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS FS-RAPCOM.
+
+            SELECT CREDIT-HOLD ASSIGN TO CREDHOLD
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS FS-CREDHOLD.
+
+            SELECT RAPPORT-BESTSELL ASSIGN TO BESTSELL
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS FS-BESTSELL.
+
+            SELECT RAPPORT-DOUBLONS ASSIGN TO RAPDOUBL
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS FS-RAPDOUBL.
+
       ********************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -27,8 +58,9 @@
           05 VEU-NUM-PROD    PIC X(3).
           05 VEU-PRIX        PIC X(5).
           05 VEU-QTE         PIC 9(2).
-          05 VEU-RESERVE     PIC X(6).
-      
+          05 VEU-DEVISE      PIC X(3).
+          05 VEU-RESERVE     PIC X(3).
+
        FD VENTESAS.
        01 ENR-VENTESAS.
           05 VAS-NUM-CMD     PIC 9(3).
@@ -38,7 +70,48 @@
           05 VAS-NUM-PROD    PIC X(3).
           05 VAS-PRIX        PIC X(5).
           05 VAS-QTE         PIC 9(2).
-          05 VAS-RESERVE     PIC X(6).
+          05 VAS-DEVISE      PIC X(3).
+          05 VAS-RESERVE     PIC X(3).
+
+       FD VENTESAM.
+       01 ENR-VENTESAM.
+          05 VAM-NUM-CMD     PIC 9(3).
+          05 VAM-DATE-CMD    PIC X(10).
+          05 VAM-NUM-EMP     PIC 9(2).
+          05 VAM-NUM-CLI     PIC 9(4).
+          05 VAM-NUM-PROD    PIC X(3).
+          05 VAM-PRIX        PIC X(5).
+          05 VAM-QTE         PIC 9(2).
+          05 VAM-DEVISE      PIC X(3).
+          05 VAM-RESERVE     PIC X(3).
+
+       FD TAUX.
+       01 LIGNE-TAUX         PIC X(30).
+
+       FD RAPPORT-COMMISSION.
+       01 ENR-RAPCOM         PIC X(60).
+
+       FD CREDIT-HOLD.
+       01 ENR-CREDHOLD       PIC X(60).
+
+       FD RAPPORT-BESTSELL.
+       01 ENR-BESTSELL       PIC X(60).
+
+       FD RAPPORT-DOUBLONS.
+       01 ENR-DOUBLON        PIC X(60).
+
+       FD VENTES-SUSPENS.
+       01 ENR-SUSPENS.
+          05 SUSP-SOURCE     PIC X(3).
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 SUSP-PROD       PIC X(3).
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 SUSP-RAISON     PIC X(30).
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 SUSP-LIGNE      PIC X(35).
+
+       FD RAPPORT-RECON.
+       01 ENR-RAPRECON          PIC X(60).
 
        WORKING-STORAGE SECTION.
        
@@ -63,6 +136,10 @@
                INCLUDE ORD
            END-EXEC.
 
+           EXEC SQL
+               INCLUDE EMP
+           END-EXEC.
+
       * Variables de travail pour la conversion de la date
        01 WS-DATE-TEMP.
           05 WS-DAY    PIC 9(2).
@@ -73,22 +150,48 @@
 
        01 WS-DATE-FORMATTED PIC X(10).
 
+      * MEME DATE DE COMMANDE QUE WS-DATE-FORMATTED, MAIS AU FORMAT
+      * AAAAMMJJ SANS SEPARATEUR, POUR ETRE COMPARABLE A
+      * DATE-EFFET-TAUX LORS DE LA RECHERCHE DU TAUX EN VIGUEUR A LA
+      * DATE DE LA COMMANDE (ET NON A LA DATE DU JOUR DE TRAITEMENT)
+       01 WS-DATE-CMD-YYYYMMDD PIC X(8).
+
+      * Validation de la date de commande
+       01 WS-DATE-VALIDE     PIC X VALUE 'O'.
+          88 DATE-VALIDE     VALUE 'O'.
+          88 DATE-INVALIDE   VALUE 'N'.
+       01 WS-NB-JOURS-MOIS   PIC 9(2) VALUE ZERO.
+       01 WS-LIGNE-VEU-OK    PIC X VALUE 'N'.
+          88 LIGNE-VEU-OK    VALUE 'O'.
+       01 WS-LIGNE-VAS-OK    PIC X VALUE 'N'.
+          88 LIGNE-VAS-OK    VALUE 'O'.
+       01 WS-LIGNE-VAM-OK    PIC X VALUE 'N'.
+          88 LIGNE-VAM-OK    VALUE 'O'.
+
        01 WS-FF-VEU PIC 9 VALUE ZERO.
            88 NFF-VEU VALUE 0.
            88 FF-VEU  VALUE 1.
        01 WS-FF-VAS PIC 9 VALUE ZERO.
            88 NFF-VAS VALUE 0.
            88 FF-VAS  VALUE 1.
-      
+       01 WS-FF-VAM PIC 9 VALUE ZERO.
+           88 NFF-VAM VALUE 0.
+           88 FF-VAM  VALUE 1.
+
        01 WS-CLE-VEU.
           05 WS-CMD-VEU       PIC 9(3).
           05 WS-CLI-VEU       PIC 9(4).
           05 WS-EMP-VEU       PIC 9(2).
-      
+
        01 WS-CLE-VAS.
           05 WS-CMD-VAS       PIC 9(3).
           05 WS-CLI-VAS       PIC 9(4).
           05 WS-EMP-VAS       PIC 9(2).
+
+       01 WS-CLE-VAM.
+          05 WS-CMD-VAM       PIC 9(3).
+          05 WS-CLI-VAM       PIC 9(4).
+          05 WS-EMP-VAM       PIC 9(2).
       
        01 WS-CLE-COURANTE.
           05 WS-CMD-COUR      PIC 9(3).
@@ -102,7 +205,124 @@
        01 WS-PRIX-RECUP      PIC S9(7)V99 USAGE COMP-3.
        01 WS-PROD-NO         PIC X(3).
        01 WS-CHIFFRE-AFF     PIC 9(5)V99.
-       
+
+      * VARIABLES POUR LA CONVERSION DE DEVISE
+       01 FS-TAUX            PIC 99.
+       01 FF-TAUX             PIC 9 VALUE ZERO.
+           88 NFF-TAUX        VALUE 0.
+           88 EOF-TAUX        VALUE 1.
+
+      * HISTORIQUE COMPLET DES TAUX, UNE ENTREE PAR COUPLE
+      * (DEVISE, DATE D'EFFET) LU DANS LE FICHIER TAUX -- ON NE GARDE
+      * PLUS UNE SEULE VALEUR "COURANTE" PAR DEVISE, POUR POUVOIR
+      * RETROUVER LE TAUX EN VIGUEUR A LA DATE DE CHAQUE COMMANDE
+       01 TAB-TAUX.
+           05 NB-TAUX          PIC 999 VALUE ZERO.
+           05 DEVISE-TAUX OCCURS 200 TIMES INDEXED BY IDX-TAUX.
+               10 CODE-DEVISE     PIC X(3).
+               10 TAUX-CHANGE     PIC 9(3)V9(5).
+               10 DATE-EFFET-TAUX PIC X(8).
+
+       01 WS-CODE-DEV-LU      PIC X(3).
+       01 WS-TAUX-LU          PIC X(10).
+       01 WS-DATE-EFFET-LU    PIC X(8).
+       01 WS-IDX-TROUVE       PIC 999 VALUE ZERO.
+       01 WS-DATE-EFFET-TROUVE PIC X(8).
+       01 WS-POSITION-TAUX    PIC 99.
+       01 WS-DEBUT-TAUX       PIC 99.
+       01 WS-LONGUEUR-TAUX    PIC 99.
+
+       01 WS-DEVISE           PIC X(3).
+       01 WS-TAUX-NUM         PIC 9(3)V9(5).
+       01 WS-DEVISE-TROUVE    PIC X VALUE 'N'.
+           88 DEVISE-TROUVEE     VALUE 'O'.
+           88 DEVISE-NON-TROUVEE VALUE 'N'.
+
+      * VARIABLES POUR LE FICHIER EN SUSPENS (PRIX PRODUIT INTROUVABLE)
+       01 FS-SUSPENS         PIC 99.
+       01 WS-NB-SUSPENS      PIC 999 VALUE ZERO.
+       01 ED-WS-NB-SUSPENS   PIC ZZ9.
+       01 WS-PRIX-TROUVE     PIC 9 VALUE 1.
+           88 PRIX-TROUVE     VALUE 1.
+           88 PRIX-NON-TROUVE VALUE 0.
+       01 WS-RAISON-SUSPENS  PIC X(30) VALUE SPACES.
+
+      * VARIABLES POUR LE RAPPORT DE COMMISSION PAR REPRESENTANT
+       01 FS-RAPCOM           PIC 99.
+       01 TAB-COMMISSION.
+           05 NB-EMP-COM          PIC 99 VALUE ZERO.
+           05 COMMISSION-EMP OCCURS 50 TIMES INDEXED BY IDX-COM.
+               10 COM-NUM-EMP         PIC 9(2).
+               10 COM-CA-TOTAL        PIC S9(7)V99 USAGE COMP-3.
+
+       01 WS-NUM-EMP-CHERCHE   PIC 9(2) VALUE ZERO.
+       01 WS-IDX-EMP-TROUVE2   PIC 99 VALUE ZERO.
+       01 WS-EMP-COM-TROUVE    PIC X VALUE 'N'.
+           88 EMP-COM-TROUVE     VALUE 'O'.
+           88 EMP-COM-NON-TROUVE VALUE 'N'.
+       01 WS-MONTANT-COMMISSION PIC S9(7)V99 USAGE COMP-3.
+       01 ED-NUM-EMP            PIC Z9.
+       01 ED-CA-EMP             PIC Z(7)9,99.
+       01 ED-TAUX-COM           PIC Z9,99.
+       01 ED-COMMISSION         PIC Z(7)9,99.
+
+      * BORNES RAISONNABLES POUR UN TAUX DE COMMISSION (EMPLOYEES.COM
+      * EST SIGNE EN BASE, DONC UNE VALEUR NEGATIVE EST POSSIBLE) :
+      * ENTRE 0 ET 50%, SANS QUOI LE VENDEUR EST EXCLU DU RAPPORT AU
+      * LIEU DE FAUSSER SA COMMISSION
+       01 WS-TAUX-COM-MAX       PIC S9(1)V9(2) USAGE COMP-3
+                                VALUE 0,50.
+       01 WS-NB-TAUX-COM-INVALIDES PIC 99 VALUE ZERO.
+
+      * VARIABLES POUR LE CONTROLE DE LA LIMITE DE CREDIT
+       01 FS-CREDHOLD           PIC 99.
+       01 WS-NB-CREDIT-HOLD     PIC 999 VALUE ZERO.
+       01 ED-WS-NB-CREDIT-HOLD  PIC ZZ9.
+       01 WS-BALANCE-AVANT      PIC S9(8)V9(2) USAGE COMP-3.
+       01 WS-BALANCE-APRES      PIC S9(8)V9(2) USAGE COMP-3.
+       01 ED-BALANCE-AVANT      PIC Z(7)9,99.
+       01 ED-BALANCE-APRES      PIC Z(7)9,99.
+       01 ED-LIMITE-CREDIT      PIC Z(7)9,99.
+       01 ED-CLIENT-HOLD        PIC Z(3)9.
+
+      * VARIABLES POUR LE RAPPORT DES MEILLEURES VENTES
+       01 FS-BESTSELL           PIC 99.
+       01 WS-NB-TOPN             PIC 99 VALUE 10.
+       01 TAB-VENTE-PRODUIT.
+           05 NB-PRODUITS-VENDUS  PIC 999 VALUE ZERO.
+           05 VENTE-PRODUIT OCCURS 200 TIMES INDEXED BY IDX-PROD.
+               10 BSP-NUM-PROD        PIC X(3).
+               10 BSP-QTE-TOTALE      PIC 9(7) VALUE ZERO.
+               10 BSP-CA-TOTAL        PIC S9(9)V99 USAGE COMP-3
+                                      VALUE ZERO.
+               10 BSP-RETENU          PIC X VALUE 'N'.
+                   88 BSP-DEJA-RETENU   VALUE 'O'.
+                   88 BSP-PAS-RETENU    VALUE 'N'.
+
+       01 WS-NUM-PROD-CHERCHE    PIC X(3).
+       01 WS-IDX-PROD-TROUVE     PIC 999 VALUE ZERO.
+       01 WS-PROD-VENDU-TROUVE   PIC X VALUE 'N'.
+           88 PROD-VENDU-TROUVE    VALUE 'O'.
+           88 PROD-VENDU-NON-TROUVE VALUE 'N'.
+
+       01 WS-IDX-MAX             PIC 999 VALUE ZERO.
+       01 WS-MAX-QTE             PIC 9(7).
+       01 WS-MAX-CA              PIC S9(9)V99 USAGE COMP-3.
+       01 WS-RANG                PIC 99.
+       01 ED-RANG                PIC Z9.
+       01 ED-QTE-PROD            PIC Z(6)9.
+       01 ED-CA-PROD             PIC Z(8)9,99.
+
+      * VARIABLES POUR LE CONTROLE DES COMMANDES DUPLIQUEES ENTRE
+      * FLUX REGIONAUX
+       01 FS-RAPDOUBL            PIC 99.
+       01 WS-NB-FEEDS-MATCH      PIC 9 VALUE ZERO.
+       01 WS-NB-DOUBLONS         PIC 999 VALUE ZERO.
+       01 ED-WS-NB-DOUBLONS      PIC ZZ9.
+       01 ED-CMD-DOUBLON         PIC Z(2)9.
+       01 ED-CLI-DOUBLON         PIC Z(3)9.
+       01 ED-EMP-DOUBLON         PIC Z9.
+
       * VARIABLES POUR CA TOTAL COMMANDE
        01 WS-CA-TOTAL-CMD    PIC 9(7)V99 VALUE ZERO.
        01 WS-CMD-PRECEDENTE  PIC 9(3) VALUE ZERO.
@@ -119,6 +339,14 @@
        01 WS-CMD-DEJA-CREE   PIC 9 VALUE ZERO.
            88 CMD-DEJA-CREE  VALUE 1.
            88 CMD-PAS-CREE   VALUE 0.
+
+      * INDIQUE SI L'ITEM VIENT VRAIMENT D'ETRE INSERE (SQLCODE=0)
+      * OU S'IL S'AGISSAIT D'UN REJEU DE RESTART (SQLCODE=-803) ;
+      * SERT A NE PAS RE-CUMULER LE CA/LA COMMISSION/LES MEILLEURES
+      * VENTES SUR UNE LIGNE DEJA COMPTABILISEE LORS D'UN RUN PRECEDENT
+       01 WS-ITEM-INSERE      PIC 9 VALUE ZERO.
+           88 ITEM-INSERE     VALUE 1.
+           88 ITEM-NON-INSERE VALUE 0.
        
        01 WS-CLIENT-PREC     PIC 9(4) VALUE ZERO.
        01 WS-CA-CLIENT       PIC S9(8)V9(2) USAGE COMP-3 VALUE ZERO.
@@ -126,67 +354,129 @@
        01 WS-NB-ORDERS       PIC 9(5) VALUE ZERO.
        01 WS-NB-ITEMS        PIC 9(5) VALUE ZERO.
        01 WS-NB-CLIENTS-MAJ  PIC 9(3) VALUE ZERO.
-       
+
        01 WS-DATE-FORMAT     PIC X(10).
        01 ED-CA-CLIENT       PIC Z(8),99.
+
+      * VARIABLES DE RECONCILIATION VEU/VAS/VAM
+       01 FS-RAPRECON          PIC 99.
+       01 WS-NB-LUS-VEU        PIC 9(5) VALUE ZERO.
+       01 WS-NB-LUS-VAS        PIC 9(5) VALUE ZERO.
+       01 WS-NB-LUS-VAM        PIC 9(5) VALUE ZERO.
+       01 WS-QTE-LUE-VEU       PIC 9(7) VALUE ZERO.
+       01 WS-QTE-LUE-VAS       PIC 9(7) VALUE ZERO.
+       01 WS-QTE-LUE-VAM       PIC 9(7) VALUE ZERO.
+       01 WS-MONTANT-LU-VEU    PIC 9(9)V99 VALUE ZERO.
+       01 WS-MONTANT-LU-VAS    PIC 9(9)V99 VALUE ZERO.
+       01 WS-MONTANT-LU-VAM    PIC 9(9)V99 VALUE ZERO.
+       01 WS-NB-ITEMS-VEU      PIC 9(5) VALUE ZERO.
+       01 WS-NB-ITEMS-VAS      PIC 9(5) VALUE ZERO.
+       01 WS-NB-ITEMS-VAM      PIC 9(5) VALUE ZERO.
+       01 WS-QTE-INSEREE       PIC 9(7) VALUE ZERO.
+       01 WS-MONTANT-INSERE    PIC 9(9)V99 VALUE ZERO.
+       01 WS-QTE-LUE-TOTAL     PIC 9(8) VALUE ZERO.
+       01 WS-NB-ITEMS-REJOUES  PIC 9(5) VALUE ZERO.
+       01 WS-MONTANT-LU-TOTAL  PIC 9(9)V99 VALUE ZERO.
+       01 WS-ECART-MONTANT     PIC S9(9)V99 VALUE ZERO.
+
+       01 ED-NB-LUS            PIC Z(5)9.
+       01 ED-NB-INSERES        PIC Z(5)9.
+       01 ED-QTE               PIC Z(7)9.
+       01 ED-MONTANT           PIC Z(9)9,99.
+       01 ED-ECART-MONTANT     PIC -(9)9,99.
       
       ********************************************************
        PROCEDURE DIVISION.
       
            DISPLAY 'DEBUT PROGRAMME MAJDB - MAJ BASE DE DONNEES'
-           OPEN INPUT VENTESEU VENTESAS
+           OPEN INPUT VENTESEU VENTESAS VENTESAM
+           PERFORM CHARGE-TAUX-MEMOIRE
+           PERFORM OUV-SUSPENS
+           PERFORM OUV-RAPRECON
+           PERFORM OUV-RAPCOM
+           PERFORM OUV-CREDHOLD
+           PERFORM OUV-BESTSELL
+           PERFORM OUV-RAPDOUBL
            PERFORM LECT-VEU
            PERFORM LECT-VAS
-      
-           PERFORM UNTIL FF-VEU AND FF-VAS
-              
+           PERFORM LECT-VAM
+
+           PERFORM UNTIL FF-VEU AND FF-VAS AND FF-VAM
+
       * GESTION DE LA RUPTURE SUR LA COMMANDE
-              IF WS-CLE-COURANTE NOT = WS-CLE-VEU AND 
+              IF WS-CLE-COURANTE NOT = WS-CLE-VEU AND
                  WS-CLE-COURANTE NOT = WS-CLE-VAS AND
+                 WS-CLE-COURANTE NOT = WS-CLE-VAM AND
                  NOT PREMIERE-LIGNE
-                 
+
                  PERFORM TRAITEMENT-RUPTURE
               END-IF
 
-              EVALUATE TRUE
-              WHEN WS-CLE-VEU < WS-CLE-VAS
-                 DISPLAY 'VENTE EUROPE UNIQUEMENT:'
-                 MOVE WS-CLE-VEU TO WS-CLE-COURANTE
-                 PERFORM TRAITER-LIGNE-VEU
-              WHEN WS-CLE-VEU > WS-CLE-VAS
-                 DISPLAY 'VENTE ASIE UNIQUEMENT:'
-                 MOVE WS-CLE-VAS TO WS-CLE-COURANTE
-                 PERFORM TRAITER-LIGNE-VAS
-              WHEN OTHER
-                 DISPLAY 'VENTE EUROPE ET ASIE (MEME CLE):'
+      * SELECTION DE LA CLE MINIMALE PARMI LES 3 FLUX
+              IF WS-CLE-VEU <= WS-CLE-VAS AND WS-CLE-VEU <= WS-CLE-VAM
                  MOVE WS-CLE-VEU TO WS-CLE-COURANTE
+              ELSE
+                 IF WS-CLE-VAS <= WS-CLE-VEU AND
+                    WS-CLE-VAS <= WS-CLE-VAM
+                    MOVE WS-CLE-VAS TO WS-CLE-COURANTE
+                 ELSE
+                    MOVE WS-CLE-VAM TO WS-CLE-COURANTE
+                 END-IF
+              END-IF
+
+      * CONTROLE DES NUMEROS DE COMMANDE DUPLIQUES ENTRE FLUX
+      * REGIONAUX
+              PERFORM DETECTER-DOUBLON-COMMANDE
+
+              IF WS-CLE-VEU = WS-CLE-COURANTE
+                 DISPLAY 'VENTE EUROPE (CLE COURANTE):'
                  PERFORM TRAITER-LIGNE-VEU
+              END-IF
+              IF WS-CLE-VAS = WS-CLE-COURANTE
+                 DISPLAY 'VENTE ASIE (CLE COURANTE):'
                  PERFORM TRAITER-LIGNE-VAS
-              END-EVALUATE
+              END-IF
+              IF WS-CLE-VAM = WS-CLE-COURANTE
+                 DISPLAY 'VENTE AMERIQUE (CLE COURANTE):'
+                 PERFORM TRAITER-LIGNE-VAM
+              END-IF
            END-PERFORM
 
       * Traitement de la derniere rupture et mise a jour du dernier client
            PERFORM TRAITEMENT-RUPTURE
-           
+
       * MAJ DU DERNIER CLIENT
            IF WS-CLIENT-PREC > 0 AND WS-CA-CLIENT > 0
               PERFORM MAJ-BALANCE-CLIENT
            END-IF
-      
-           CLOSE VENTESEU VENTESAS
-           
+
+           CLOSE VENTESEU VENTESAS VENTESAM
+           PERFORM FERM-SUSPENS
+
            PERFORM AFFICHER-STATS
+           PERFORM ECRIRE-RAPPORT-RECON
+           PERFORM FERM-RAPRECON
+           PERFORM ECRIRE-RAPPORT-COMMISSION
+           PERFORM FERM-RAPCOM
+           PERFORM FERM-CREDHOLD
+           PERFORM ECRIRE-RAPPORT-BESTSELLERS
+           PERFORM FERM-BESTSELL
+           PERFORM FERM-RAPDOUBL
            DISPLAY 'FIN PROGRAMME MAJDB'
            GOBACK.
 
+      * CODE RETOUR NON NUL EN LIEU D'UN ABEND S0C7 PAR DIVISION PAR
+      * ZERO, POUR QUE L'ORDONNANCEUR PUISSE DETECTER L'ANOMALIE SUR
+      * UNE VRAIE CONDITION CODE PLUTOT QUE SUR UN PATTERN-MATCHING
+      * DU JOBLOG
        ABEND-PROG.
            DISPLAY "ANOMALIE GRAVE : "
            DISPLAY "ERREUR SQL : " SQLCODE
            EXEC SQL
                ROLLBACK
            END-EXEC
-           MOVE ZERO TO WS-CMD-PRECEDENTE
-           COMPUTE WS-CMD-PRECEDENTE = 1 / WS-CMD-PRECEDENTE.
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
       
        TRAITEMENT-RUPTURE.
            IF NOT PREMIERE-LIGNE
@@ -208,7 +498,13 @@
               PERFORM TRAITER-DETAIL-VAS
               PERFORM LECT-VAS
            END-PERFORM.
-           
+
+       TRAITER-LIGNE-VAM.
+           PERFORM UNTIL WS-CLE-COURANTE NOT = WS-CLE-VAM OR FF-VAM
+              PERFORM TRAITER-DETAIL-VAM
+              PERFORM LECT-VAM
+           END-PERFORM.
+
        TRAITER-DETAIL-VEU.
            SET CMD-DEJA-CREE TO TRUE
            IF PREMIERE-LIGNE OR VEU-NUM-CMD NOT = WS-CMD-PRECEDENTE
@@ -218,32 +514,56 @@
               SET CMD-PAS-CREE TO TRUE
            END-IF
            
+           ADD 1 TO WS-NB-LUS-VEU
+           ADD VEU-QTE TO WS-QTE-LUE-VEU
+
            MOVE VEU-NUM-PROD TO WS-PROD-NO
-           
+           SET PRIX-TROUVE TO TRUE
+
            IF VEU-PRIX = SPACES
               PERFORM RECUPERER-PRIX-DB2
               MOVE WS-PRIX-RECUP TO WS-PRIX-FINAL
            ELSE
               MOVE VEU-PRIX TO WS-PRIX-WORK
               COMPUTE WS-PRIX-FINAL = WS-PRIX-WORK / 100
+              MOVE VEU-DEVISE TO WS-DEVISE
+              PERFORM RECHERCHE-TAUX-MEMOIRE
+              IF DEVISE-NON-TROUVEE
+                 SET PRIX-NON-TROUVE TO TRUE
+                 MOVE 'DEVISE SANS TAUX DE CHANGE CONNU'
+                     TO WS-RAISON-SUSPENS
+              ELSE
+                 COMPUTE WS-PRIX-FINAL = WS-PRIX-FINAL * WS-TAUX-NUM
+              END-IF
            END-IF
-           
-           MOVE WS-PRIX-FINAL TO WS-PRIX-RECUP
-           MOVE WS-PRIX-FINAL TO ED-PRIX
-           
-           COMPUTE WS-CHIFFRE-AFF = VEU-QTE * WS-PRIX-RECUP
-           ADD WS-CHIFFRE-AFF TO WS-CA-TOTAL-CMD
-           MOVE WS-CHIFFRE-AFF TO ED-CHIFFRE-AFF
-           
-           DISPLAY 'CMD=' VEU-NUM-CMD ' DATE=' WS-DATE-FORMATTED
-                   ' EMP=' VEU-NUM-EMP ' CLI=' VEU-NUM-CLI
-           DISPLAY 'PROD=' VEU-NUM-PROD ' PRIX=' ED-PRIX
-                   ' QTE=' VEU-QTE ' CA=' ED-CHIFFRE-AFF
 
-           PERFORM MAJ-DB2-VEU
-           
-           PERFORM GERER-CA-CLIENT-VEU.
-      
+           IF PRIX-NON-TROUVE
+              PERFORM SIGNALER-SUSPENS-VEU
+           ELSE
+              MOVE WS-PRIX-FINAL TO WS-PRIX-RECUP
+              MOVE WS-PRIX-FINAL TO ED-PRIX
+
+              COMPUTE WS-CHIFFRE-AFF = VEU-QTE * WS-PRIX-RECUP
+              ADD WS-CHIFFRE-AFF TO WS-CA-TOTAL-CMD
+              ADD WS-CHIFFRE-AFF TO WS-MONTANT-LU-VEU
+              MOVE WS-CHIFFRE-AFF TO ED-CHIFFRE-AFF
+
+              DISPLAY 'CMD=' VEU-NUM-CMD ' DATE=' WS-DATE-FORMATTED
+                      ' EMP=' VEU-NUM-EMP ' CLI=' VEU-NUM-CLI
+              DISPLAY 'PROD=' VEU-NUM-PROD ' PRIX=' ED-PRIX
+                      ' QTE=' VEU-QTE ' CA=' ED-CHIFFRE-AFF
+
+              PERFORM MAJ-DB2-VEU
+
+              IF ITEM-INSERE
+                 PERFORM GERER-CA-CLIENT-VEU
+
+                 PERFORM ACCUMULER-COMMISSION-VEU
+
+                 PERFORM ACCUMULER-VENTE-PRODUIT-VEU
+              END-IF
+           END-IF.
+
        TRAITER-DETAIL-VAS.
            SET CMD-DEJA-CREE TO TRUE
            IF PREMIERE-LIGNE OR VAS-NUM-CMD NOT = WS-CMD-PRECEDENTE
@@ -253,31 +573,114 @@
               SET CMD-PAS-CREE TO TRUE
            END-IF
            
+           ADD 1 TO WS-NB-LUS-VAS
+           ADD VAS-QTE TO WS-QTE-LUE-VAS
+
            MOVE VAS-NUM-PROD TO WS-PROD-NO
-           
+           SET PRIX-TROUVE TO TRUE
+
            IF VAS-PRIX = SPACES
               PERFORM RECUPERER-PRIX-DB2
               MOVE WS-PRIX-RECUP TO WS-PRIX-FINAL
            ELSE
               MOVE VAS-PRIX TO WS-PRIX-WORK
               COMPUTE WS-PRIX-FINAL = WS-PRIX-WORK / 100
+              MOVE VAS-DEVISE TO WS-DEVISE
+              PERFORM RECHERCHE-TAUX-MEMOIRE
+              IF DEVISE-NON-TROUVEE
+                 SET PRIX-NON-TROUVE TO TRUE
+                 MOVE 'DEVISE SANS TAUX DE CHANGE CONNU'
+                     TO WS-RAISON-SUSPENS
+              ELSE
+                 COMPUTE WS-PRIX-FINAL = WS-PRIX-FINAL * WS-TAUX-NUM
+              END-IF
+           END-IF
+
+           IF PRIX-NON-TROUVE
+              PERFORM SIGNALER-SUSPENS-VAS
+           ELSE
+              MOVE WS-PRIX-FINAL TO WS-PRIX-RECUP
+              MOVE WS-PRIX-FINAL TO ED-PRIX
+
+              COMPUTE WS-CHIFFRE-AFF = VAS-QTE * WS-PRIX-RECUP
+              ADD WS-CHIFFRE-AFF TO WS-CA-TOTAL-CMD
+              ADD WS-CHIFFRE-AFF TO WS-MONTANT-LU-VAS
+              MOVE WS-CHIFFRE-AFF TO ED-CHIFFRE-AFF
+
+              DISPLAY 'CMD=' VAS-NUM-CMD ' DATE=' WS-DATE-FORMATTED
+                      ' EMP=' VAS-NUM-EMP ' CLI=' VAS-NUM-CLI
+              DISPLAY 'PROD=' VAS-NUM-PROD ' PRIX=' ED-PRIX
+                      ' QTE=' VAS-QTE ' CA=' ED-CHIFFRE-AFF
+
+              PERFORM MAJ-DB2-VAS
+
+              IF ITEM-INSERE
+                 PERFORM GERER-CA-CLIENT-VAS
+
+                 PERFORM ACCUMULER-COMMISSION-VAS
+
+                 PERFORM ACCUMULER-VENTE-PRODUIT-VAS
+              END-IF
+           END-IF.
+
+       TRAITER-DETAIL-VAM.
+           SET CMD-DEJA-CREE TO TRUE
+           IF PREMIERE-LIGNE OR VAM-NUM-CMD NOT = WS-CMD-PRECEDENTE
+              MOVE VAM-NUM-CMD TO WS-CMD-PRECEDENTE
+              MOVE ZERO TO WS-CA-TOTAL-CMD
+              SET AUTRE-LIGNE TO TRUE
+              SET CMD-PAS-CREE TO TRUE
+           END-IF
+
+           ADD 1 TO WS-NB-LUS-VAM
+           ADD VAM-QTE TO WS-QTE-LUE-VAM
+
+           MOVE VAM-NUM-PROD TO WS-PROD-NO
+           SET PRIX-TROUVE TO TRUE
+
+           IF VAM-PRIX = SPACES
+              PERFORM RECUPERER-PRIX-DB2
+              MOVE WS-PRIX-RECUP TO WS-PRIX-FINAL
+           ELSE
+              MOVE VAM-PRIX TO WS-PRIX-WORK
+              COMPUTE WS-PRIX-FINAL = WS-PRIX-WORK / 100
+              MOVE VAM-DEVISE TO WS-DEVISE
+              PERFORM RECHERCHE-TAUX-MEMOIRE
+              IF DEVISE-NON-TROUVEE
+                 SET PRIX-NON-TROUVE TO TRUE
+                 MOVE 'DEVISE SANS TAUX DE CHANGE CONNU'
+                     TO WS-RAISON-SUSPENS
+              ELSE
+                 COMPUTE WS-PRIX-FINAL = WS-PRIX-FINAL * WS-TAUX-NUM
+              END-IF
            END-IF
-           
-           MOVE WS-PRIX-FINAL TO WS-PRIX-RECUP
-           MOVE WS-PRIX-FINAL TO ED-PRIX
-           
-           COMPUTE WS-CHIFFRE-AFF = VAS-QTE * WS-PRIX-RECUP
-           ADD WS-CHIFFRE-AFF TO WS-CA-TOTAL-CMD
-           MOVE WS-CHIFFRE-AFF TO ED-CHIFFRE-AFF
-           
-           DISPLAY 'CMD=' VAS-NUM-CMD ' DATE=' WS-DATE-FORMATTED
-                   ' EMP=' VAS-NUM-EMP ' CLI=' VAS-NUM-CLI
-           DISPLAY 'PROD=' VAS-NUM-PROD ' PRIX=' ED-PRIX
-                   ' QTE=' VAS-QTE ' CA=' ED-CHIFFRE-AFF
 
-           PERFORM MAJ-DB2-VAS
+           IF PRIX-NON-TROUVE
+              PERFORM SIGNALER-SUSPENS-VAM
+           ELSE
+              MOVE WS-PRIX-FINAL TO WS-PRIX-RECUP
+              MOVE WS-PRIX-FINAL TO ED-PRIX
 
-           PERFORM GERER-CA-CLIENT-VAS.
+              COMPUTE WS-CHIFFRE-AFF = VAM-QTE * WS-PRIX-RECUP
+              ADD WS-CHIFFRE-AFF TO WS-CA-TOTAL-CMD
+              ADD WS-CHIFFRE-AFF TO WS-MONTANT-LU-VAM
+              MOVE WS-CHIFFRE-AFF TO ED-CHIFFRE-AFF
+
+              DISPLAY 'CMD=' VAM-NUM-CMD ' DATE=' WS-DATE-FORMATTED
+                      ' EMP=' VAM-NUM-EMP ' CLI=' VAM-NUM-CLI
+              DISPLAY 'PROD=' VAM-NUM-PROD ' PRIX=' ED-PRIX
+                      ' QTE=' VAM-QTE ' CA=' ED-CHIFFRE-AFF
+
+              PERFORM MAJ-DB2-VAM
+
+              IF ITEM-INSERE
+                 PERFORM GERER-CA-CLIENT-VAM
+
+                 PERFORM ACCUMULER-COMMISSION-VAM
+
+                 PERFORM ACCUMULER-VENTE-PRODUIT-VAM
+              END-IF
+           END-IF.
 
       * ===== NOUVELLES SECTIONS POUR LA MAJ DB2 =====
        MAJ-DB2-VEU.
@@ -298,6 +701,15 @@
       * CREATION DE L'ITEM
            PERFORM CREER-ITEM-VAS.
 
+       MAJ-DB2-VAM.
+      * CREATION DE LA COMMANDE SI PREMIERE LIGNE
+           IF CMD-PAS-CREE
+              PERFORM CREER-COMMANDE-VAM
+           END-IF
+
+      * CREATION DE L'ITEM
+           PERFORM CREER-ITEM-VAM.
+
        CREER-COMMANDE-VEU.
            MOVE VEU-NUM-CMD TO ORD-O-NO
            MOVE VEU-NUM-EMP TO ORD-S-NO
@@ -342,6 +754,28 @@
                    PERFORM ABEND-PROG
            END-EVALUATE.
 
+       CREER-COMMANDE-VAM.
+           MOVE VAM-NUM-CMD TO ORD-O-NO
+           MOVE VAM-NUM-EMP TO ORD-S-NO
+           MOVE VAM-NUM-CLI TO ORD-C-NO
+           MOVE WS-DATE-FORMATTED TO ORD-O-DATE
+
+           EXEC SQL
+               INSERT INTO API6.ORDERS
+               (O_NO, S_NO, C_NO, O_DATE)
+               VALUES (:ORD-O-NO, :ORD-S-NO, :ORD-C-NO, :ORD-O-DATE)
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   ADD 1 TO WS-NB-ORDERS
+                   SET CMD-DEJA-CREE TO TRUE
+               WHEN -803
+                   SET CMD-DEJA-CREE TO TRUE
+               WHEN OTHER
+                   PERFORM ABEND-PROG
+           END-EVALUATE.
+
        CREER-ITEM-VEU.
            MOVE VEU-NUM-CMD TO ITEM-O-NO
            MOVE VEU-NUM-PROD TO ITEM-P-NO
@@ -357,7 +791,16 @@
            
            EVALUATE SQLCODE
                WHEN ZERO
+                   SET ITEM-INSERE TO TRUE
                    ADD 1 TO WS-NB-ITEMS
+                   ADD 1 TO WS-NB-ITEMS-VEU
+                   ADD VEU-QTE TO WS-QTE-INSEREE
+                   ADD WS-CHIFFRE-AFF TO WS-MONTANT-INSERE
+               WHEN -803
+                   SET ITEM-NON-INSERE TO TRUE
+                   ADD 1 TO WS-NB-ITEMS-REJOUES
+                   DISPLAY 'ITEM DEJA CREE (RESTART) : CMD='
+                           ITEM-O-NO ' PROD=' ITEM-P-NO
                WHEN OTHER
                    PERFORM ABEND-PROG
            END-EVALUATE.
@@ -377,7 +820,45 @@
            
            EVALUATE SQLCODE
                WHEN ZERO
+                   SET ITEM-INSERE TO TRUE
                    ADD 1 TO WS-NB-ITEMS
+                   ADD 1 TO WS-NB-ITEMS-VAS
+                   ADD VAS-QTE TO WS-QTE-INSEREE
+                   ADD WS-CHIFFRE-AFF TO WS-MONTANT-INSERE
+               WHEN -803
+                   SET ITEM-NON-INSERE TO TRUE
+                   ADD 1 TO WS-NB-ITEMS-REJOUES
+                   DISPLAY 'ITEM DEJA CREE (RESTART) : CMD='
+                           ITEM-O-NO ' PROD=' ITEM-P-NO
+               WHEN OTHER
+                   PERFORM ABEND-PROG
+           END-EVALUATE.
+
+       CREER-ITEM-VAM.
+           MOVE VAM-NUM-CMD TO ITEM-O-NO
+           MOVE VAM-NUM-PROD TO ITEM-P-NO
+           MOVE VAM-QTE TO ITEM-QUANTITY
+           MOVE WS-PRIX-FINAL TO ITEM-PRICE
+
+           EXEC SQL
+               INSERT INTO API6.ITEMS
+               (O_NO, P_NO, QUANTITY, PRICE)
+               VALUES (:ITEM-O-NO, :ITEM-P-NO,
+                       :ITEM-QUANTITY, :ITEM-PRICE)
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   SET ITEM-INSERE TO TRUE
+                   ADD 1 TO WS-NB-ITEMS
+                   ADD 1 TO WS-NB-ITEMS-VAM
+                   ADD VAM-QTE TO WS-QTE-INSEREE
+                   ADD WS-CHIFFRE-AFF TO WS-MONTANT-INSERE
+               WHEN -803
+                   SET ITEM-NON-INSERE TO TRUE
+                   ADD 1 TO WS-NB-ITEMS-REJOUES
+                   DISPLAY 'ITEM DEJA CREE (RESTART) : CMD='
+                           ITEM-O-NO ' PROD=' ITEM-P-NO
                WHEN OTHER
                    PERFORM ABEND-PROG
            END-EVALUATE.
@@ -400,15 +881,155 @@
            MOVE VAS-NUM-CLI TO WS-CLIENT-PREC
            ADD WS-CHIFFRE-AFF TO WS-CA-CLIENT.
 
+       GERER-CA-CLIENT-VAM.
+           IF VAM-NUM-CLI NOT = WS-CLIENT-PREC AND WS-CLIENT-PREC > 0
+              PERFORM MAJ-BALANCE-CLIENT
+              MOVE ZERO TO WS-CA-CLIENT
+           END-IF
+
+           MOVE VAM-NUM-CLI TO WS-CLIENT-PREC
+           ADD WS-CHIFFRE-AFF TO WS-CA-CLIENT.
+
+      * Accumulation du chiffre d'affaires par employe pour le
+      * rapport de commission
+       ACCUMULER-COMMISSION-VEU.
+           MOVE VEU-NUM-EMP TO WS-NUM-EMP-CHERCHE
+           PERFORM TROUVER-OU-CREER-EMP-COM
+           IF WS-IDX-EMP-TROUVE2 > ZERO
+              ADD WS-CHIFFRE-AFF TO COM-CA-TOTAL (WS-IDX-EMP-TROUVE2)
+           END-IF.
+
+       ACCUMULER-COMMISSION-VAS.
+           MOVE VAS-NUM-EMP TO WS-NUM-EMP-CHERCHE
+           PERFORM TROUVER-OU-CREER-EMP-COM
+           IF WS-IDX-EMP-TROUVE2 > ZERO
+              ADD WS-CHIFFRE-AFF TO COM-CA-TOTAL (WS-IDX-EMP-TROUVE2)
+           END-IF.
+
+       ACCUMULER-COMMISSION-VAM.
+           MOVE VAM-NUM-EMP TO WS-NUM-EMP-CHERCHE
+           PERFORM TROUVER-OU-CREER-EMP-COM
+           IF WS-IDX-EMP-TROUVE2 > ZERO
+              ADD WS-CHIFFRE-AFF TO COM-CA-TOTAL (WS-IDX-EMP-TROUVE2)
+           END-IF.
+
+       TROUVER-OU-CREER-EMP-COM.
+           MOVE 'N' TO WS-EMP-COM-TROUVE
+           MOVE ZERO TO WS-IDX-EMP-TROUVE2
+
+           PERFORM VARYING IDX-COM FROM 1 BY 1
+               UNTIL IDX-COM > NB-EMP-COM
+                  OR EMP-COM-TROUVE
+
+               IF COM-NUM-EMP(IDX-COM) = WS-NUM-EMP-CHERCHE THEN
+                   MOVE 'O' TO WS-EMP-COM-TROUVE
+                   MOVE IDX-COM TO WS-IDX-EMP-TROUVE2
+               END-IF
+           END-PERFORM
+
+           IF EMP-COM-NON-TROUVE THEN
+               IF NB-EMP-COM < 50 THEN
+                   ADD 1 TO NB-EMP-COM
+                   MOVE NB-EMP-COM TO WS-IDX-EMP-TROUVE2
+                   MOVE WS-NUM-EMP-CHERCHE
+                       TO COM-NUM-EMP(WS-IDX-EMP-TROUVE2)
+                   MOVE ZERO TO COM-CA-TOTAL(WS-IDX-EMP-TROUVE2)
+               ELSE
+                   DISPLAY 'TAB-COMMISSION PLEINE - EMP IGNORE : '
+                           WS-NUM-EMP-CHERCHE
+               END-IF
+           END-IF.
+
+      * Accumulation des quantites/CA par produit pour le rapport
+      * des meilleures ventes
+       ACCUMULER-VENTE-PRODUIT-VEU.
+           MOVE VEU-NUM-PROD TO WS-NUM-PROD-CHERCHE
+           PERFORM TROUVER-OU-CREER-PRODUIT-VENDU
+           IF WS-IDX-PROD-TROUVE > ZERO
+              ADD VEU-QTE TO BSP-QTE-TOTALE(WS-IDX-PROD-TROUVE)
+              ADD WS-CHIFFRE-AFF TO BSP-CA-TOTAL(WS-IDX-PROD-TROUVE)
+           END-IF.
+
+       ACCUMULER-VENTE-PRODUIT-VAS.
+           MOVE VAS-NUM-PROD TO WS-NUM-PROD-CHERCHE
+           PERFORM TROUVER-OU-CREER-PRODUIT-VENDU
+           IF WS-IDX-PROD-TROUVE > ZERO
+              ADD VAS-QTE TO BSP-QTE-TOTALE(WS-IDX-PROD-TROUVE)
+              ADD WS-CHIFFRE-AFF TO BSP-CA-TOTAL(WS-IDX-PROD-TROUVE)
+           END-IF.
+
+       ACCUMULER-VENTE-PRODUIT-VAM.
+           MOVE VAM-NUM-PROD TO WS-NUM-PROD-CHERCHE
+           PERFORM TROUVER-OU-CREER-PRODUIT-VENDU
+           IF WS-IDX-PROD-TROUVE > ZERO
+              ADD VAM-QTE TO BSP-QTE-TOTALE(WS-IDX-PROD-TROUVE)
+              ADD WS-CHIFFRE-AFF TO BSP-CA-TOTAL(WS-IDX-PROD-TROUVE)
+           END-IF.
+
+       TROUVER-OU-CREER-PRODUIT-VENDU.
+           MOVE 'N' TO WS-PROD-VENDU-TROUVE
+           MOVE ZERO TO WS-IDX-PROD-TROUVE
+
+           PERFORM VARYING IDX-PROD FROM 1 BY 1
+               UNTIL IDX-PROD > NB-PRODUITS-VENDUS
+                  OR PROD-VENDU-TROUVE
+
+               IF BSP-NUM-PROD(IDX-PROD) = WS-NUM-PROD-CHERCHE THEN
+                   MOVE 'O' TO WS-PROD-VENDU-TROUVE
+                   MOVE IDX-PROD TO WS-IDX-PROD-TROUVE
+               END-IF
+           END-PERFORM
+
+           IF PROD-VENDU-NON-TROUVE THEN
+               IF NB-PRODUITS-VENDUS < 200 THEN
+                   ADD 1 TO NB-PRODUITS-VENDUS
+                   MOVE NB-PRODUITS-VENDUS TO WS-IDX-PROD-TROUVE
+                   MOVE WS-NUM-PROD-CHERCHE
+                       TO BSP-NUM-PROD(WS-IDX-PROD-TROUVE)
+                   MOVE ZERO TO BSP-QTE-TOTALE(WS-IDX-PROD-TROUVE)
+                   MOVE ZERO TO BSP-CA-TOTAL(WS-IDX-PROD-TROUVE)
+               ELSE
+                   DISPLAY 'TAB-VENTE-PRODUIT PLEINE - PROD IGNORE : '
+                           WS-NUM-PROD-CHERCHE
+               END-IF
+           END-IF.
+
+      * Verification de la limite de credit avant la MAJ
        MAJ-BALANCE-CLIENT.
            MOVE WS-CLIENT-PREC TO CUST-C-NO
-           
+
            EXEC SQL
-               UPDATE API6.CUSTOMERS 
+               SELECT BALANCE, CREDIT_LIMIT
+               INTO :CUST-BALANCE, :CUST-CREDIT-LIMIT
+               FROM API6.CUSTOMERS
+               WHERE C_NO = :CUST-C-NO
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   MOVE CUST-BALANCE TO WS-BALANCE-AVANT
+                   COMPUTE WS-BALANCE-APRES =
+                           CUST-BALANCE + WS-CA-CLIENT
+
+                   IF CUST-CREDIT-LIMIT > ZERO AND
+                      WS-BALANCE-APRES > CUST-CREDIT-LIMIT
+                      PERFORM SIGNALER-CREDIT-HOLD
+                   ELSE
+                      PERFORM APPLIQUER-BALANCE-CLIENT
+                   END-IF
+               WHEN +100
+                   CONTINUE
+               WHEN OTHER
+                   PERFORM ABEND-PROG
+           END-EVALUATE.
+
+       APPLIQUER-BALANCE-CLIENT.
+           EXEC SQL
+               UPDATE API6.CUSTOMERS
                SET BALANCE = BALANCE + :WS-CA-CLIENT
                WHERE C_NO = :CUST-C-NO
            END-EXEC
-           
+
            EVALUATE SQLCODE
                WHEN ZERO
                    ADD 1 TO WS-NB-CLIENTS-MAJ
@@ -418,6 +1039,41 @@
                    PERFORM ABEND-PROG
            END-EVALUATE.
 
+      * La commande ferait depasser la limite de credit du client :
+      * on bloque la MAJ de balance et on journalise
+       SIGNALER-CREDIT-HOLD.
+           MOVE CUST-C-NO TO ED-CLIENT-HOLD
+           MOVE WS-BALANCE-AVANT TO ED-BALANCE-AVANT
+           MOVE WS-BALANCE-APRES TO ED-BALANCE-APRES
+           MOVE CUST-CREDIT-LIMIT TO ED-LIMITE-CREDIT
+
+           MOVE SPACES TO ENR-CREDHOLD
+           STRING 'CLIENT=' ED-CLIENT-HOLD
+               '  BALANCE AVANT=' ED-BALANCE-AVANT
+               '  BALANCE APRES=' ED-BALANCE-APRES
+               '  LIMITE=' ED-LIMITE-CREDIT
+               DELIMITED BY SIZE INTO ENR-CREDHOLD
+           WRITE ENR-CREDHOLD
+           IF FS-CREDHOLD NOT = ZERO
+               DISPLAY 'ERR WRITE CREDHOLD - FS : ', FS-CREDHOLD
+           END-IF
+
+           ADD 1 TO WS-NB-CREDIT-HOLD
+           DISPLAY 'LIMITE DE CREDIT DEPASSEE - BALANCE NON MAJ : '
+                   'CLIENT=' ED-CLIENT-HOLD.
+
+       OUV-CREDHOLD.
+           OPEN OUTPUT CREDIT-HOLD
+           IF FS-CREDHOLD NOT = ZERO THEN
+               DISPLAY 'ERR OPEN CREDHOLD - FS : ', FS-CREDHOLD
+           END-IF.
+
+       FERM-CREDHOLD.
+           CLOSE CREDIT-HOLD
+           IF FS-CREDHOLD NOT = ZERO THEN
+               DISPLAY 'ERR CLOSE CREDHOLD - FS : ', FS-CREDHOLD
+           END-IF.
+
        RECUPERER-PRIX-DB2.
            EXEC SQL
                SELECT PRICE
@@ -428,51 +1084,721 @@
            
            EVALUATE SQLCODE
                WHEN ZERO
-                   CONTINUE
+                   SET PRIX-TROUVE TO TRUE
                WHEN +100
                    DISPLAY 'PRODUIT NON TROUVE : ' WS-PROD-NO
                    MOVE ZERO TO WS-PRIX-RECUP
+                   SET PRIX-NON-TROUVE TO TRUE
+                   MOVE 'PRIX PRODUIT INTROUVABLE EN BASE'
+                       TO WS-RAISON-SUSPENS
                WHEN OTHER
                    DISPLAY 'ERREUR SQL : ' SQLCODE ' - PRODUIT : '
                                                            WS-PROD-NO
                    MOVE ZERO TO WS-PRIX-RECUP
+                   SET PRIX-NON-TROUVE TO TRUE
+                   MOVE 'PRIX PRODUIT INTROUVABLE EN BASE'
+                       TO WS-RAISON-SUSPENS
            END-EVALUATE.
-      
-       LECT-VEU.
-           READ VENTESEU AT END
-                 SET FF-VEU TO TRUE
-                 MOVE 999 TO WS-CMD-VEU
-                 MOVE 9999 TO WS-CLI-VEU
-                 MOVE 99 TO WS-EMP-VEU
-           NOT AT END
-                 MOVE VEU-NUM-CMD TO WS-CMD-VEU
-                 MOVE VEU-NUM-CLI TO WS-CLI-VEU
-                 MOVE VEU-NUM-EMP TO WS-EMP-VEU
-
-      *          * Convertir et formater la date
-                 MOVE VEU-DATE-CMD TO WS-DATE-TEMP
-                 STRING WS-YEAR '-' WS-MONTH '-' WS-DAY
-                 DELIMITED BY SIZE
-                 INTO WS-DATE-FORMATTED
+
+       SIGNALER-SUSPENS-VEU.
+           MOVE 'VEU' TO SUSP-SOURCE
+           MOVE WS-PROD-NO TO SUSP-PROD
+           MOVE WS-RAISON-SUSPENS TO SUSP-RAISON
+           MOVE ENR-VENTESEU TO SUSP-LIGNE
+           WRITE ENR-SUSPENS
+           ADD 1 TO WS-NB-SUSPENS
+           DISPLAY 'LIGNE EN SUSPENS [VEU] CMD=' VEU-NUM-CMD
+                   ' PROD=' WS-PROD-NO.
+
+       SIGNALER-SUSPENS-VAS.
+           MOVE 'VAS' TO SUSP-SOURCE
+           MOVE WS-PROD-NO TO SUSP-PROD
+           MOVE WS-RAISON-SUSPENS TO SUSP-RAISON
+           MOVE ENR-VENTESAS TO SUSP-LIGNE
+           WRITE ENR-SUSPENS
+           ADD 1 TO WS-NB-SUSPENS
+           DISPLAY 'LIGNE EN SUSPENS [VAS] CMD=' VAS-NUM-CMD
+                   ' PROD=' WS-PROD-NO.
+
+       SIGNALER-SUSPENS-VAM.
+           MOVE 'VAM' TO SUSP-SOURCE
+           MOVE WS-PROD-NO TO SUSP-PROD
+           MOVE WS-RAISON-SUSPENS TO SUSP-RAISON
+           MOVE ENR-VENTESAM TO SUSP-LIGNE
+           WRITE ENR-SUSPENS
+           ADD 1 TO WS-NB-SUSPENS
+           DISPLAY 'LIGNE EN SUSPENS [VAM] CMD=' VAM-NUM-CMD
+                   ' PROD=' WS-PROD-NO.
+
+       OUV-SUSPENS.
+           OPEN OUTPUT VENTES-SUSPENS
+           IF FS-SUSPENS NOT = ZERO THEN
+               DISPLAY 'ERR OPEN SUSPENS - FS : ', FS-SUSPENS
+           END-IF.
+
+       FERM-SUSPENS.
+           CLOSE VENTES-SUSPENS
+           IF FS-SUSPENS NOT = ZERO THEN
+               DISPLAY 'ERR CLOSE SUSPENS - FS : ', FS-SUSPENS
+           END-IF.
+
+       OUV-RAPRECON.
+           OPEN OUTPUT RAPPORT-RECON
+           IF FS-RAPRECON NOT = ZERO THEN
+               DISPLAY 'ERR OPEN RAPRECON - FS : ', FS-RAPRECON
+           END-IF.
+
+       FERM-RAPRECON.
+           CLOSE RAPPORT-RECON
+           IF FS-RAPRECON NOT = ZERO THEN
+               DISPLAY 'ERR CLOSE RAPRECON - FS : ', FS-RAPRECON
+           END-IF.
+
+      * Rapport de reconciliation VENTESEU/VENTESAS vs ORDERS/ITEMS
+       ECRIRE-RAPPORT-RECON.
+           MOVE SPACES TO ENR-RAPRECON
+           STRING '=== RAPPORT DE RECONCILIATION MAJDB ==='
+               DELIMITED BY SIZE INTO ENR-RAPRECON
+           WRITE ENR-RAPRECON
+
+           MOVE WS-NB-LUS-VEU TO ED-NB-LUS
+           MOVE WS-NB-ITEMS-VEU TO ED-NB-INSERES
+           MOVE SPACES TO ENR-RAPRECON
+           STRING 'VEU  LIGNES LUES : ' ED-NB-LUS
+               '  ITEMS INSERES : ' ED-NB-INSERES
+               DELIMITED BY SIZE INTO ENR-RAPRECON
+           WRITE ENR-RAPRECON
+
+           MOVE WS-QTE-LUE-VEU TO ED-QTE
+           MOVE SPACES TO ENR-RAPRECON
+           STRING 'VEU  QUANTITE LUE : ' ED-QTE
+               DELIMITED BY SIZE INTO ENR-RAPRECON
+           WRITE ENR-RAPRECON
+
+           MOVE WS-MONTANT-LU-VEU TO ED-MONTANT
+           MOVE SPACES TO ENR-RAPRECON
+           STRING 'VEU  MONTANT LU : ' ED-MONTANT
+               DELIMITED BY SIZE INTO ENR-RAPRECON
+           WRITE ENR-RAPRECON
+
+           MOVE WS-NB-LUS-VAS TO ED-NB-LUS
+           MOVE WS-NB-ITEMS-VAS TO ED-NB-INSERES
+           MOVE SPACES TO ENR-RAPRECON
+           STRING 'VAS  LIGNES LUES : ' ED-NB-LUS
+               '  ITEMS INSERES : ' ED-NB-INSERES
+               DELIMITED BY SIZE INTO ENR-RAPRECON
+           WRITE ENR-RAPRECON
+
+           MOVE WS-QTE-LUE-VAS TO ED-QTE
+           MOVE SPACES TO ENR-RAPRECON
+           STRING 'VAS  QUANTITE LUE : ' ED-QTE
+               DELIMITED BY SIZE INTO ENR-RAPRECON
+           WRITE ENR-RAPRECON
+
+           MOVE WS-MONTANT-LU-VAS TO ED-MONTANT
+           MOVE SPACES TO ENR-RAPRECON
+           STRING 'VAS  MONTANT LU : ' ED-MONTANT
+               DELIMITED BY SIZE INTO ENR-RAPRECON
+           WRITE ENR-RAPRECON
+
+           MOVE WS-NB-LUS-VAM TO ED-NB-LUS
+           MOVE WS-NB-ITEMS-VAM TO ED-NB-INSERES
+           MOVE SPACES TO ENR-RAPRECON
+           STRING 'VAM  LIGNES LUES : ' ED-NB-LUS
+               '  ITEMS INSERES : ' ED-NB-INSERES
+               DELIMITED BY SIZE INTO ENR-RAPRECON
+           WRITE ENR-RAPRECON
+
+           MOVE WS-QTE-LUE-VAM TO ED-QTE
+           MOVE SPACES TO ENR-RAPRECON
+           STRING 'VAM  QUANTITE LUE : ' ED-QTE
+               DELIMITED BY SIZE INTO ENR-RAPRECON
+           WRITE ENR-RAPRECON
+
+           MOVE WS-MONTANT-LU-VAM TO ED-MONTANT
+           MOVE SPACES TO ENR-RAPRECON
+           STRING 'VAM  MONTANT LU : ' ED-MONTANT
+               DELIMITED BY SIZE INTO ENR-RAPRECON
+           WRITE ENR-RAPRECON
+
+           COMPUTE WS-QTE-LUE-TOTAL = WS-QTE-LUE-VEU + WS-QTE-LUE-VAS
+               + WS-QTE-LUE-VAM
+           MOVE WS-QTE-LUE-TOTAL TO ED-QTE
+           MOVE SPACES TO ENR-RAPRECON
+           STRING 'TOTAL QUANTITE LUE (VEU+VAS+VAM) : ' ED-QTE
+               DELIMITED BY SIZE INTO ENR-RAPRECON
+           WRITE ENR-RAPRECON
+
+           MOVE WS-QTE-INSEREE TO ED-QTE
+           MOVE SPACES TO ENR-RAPRECON
+           STRING 'TOTAL QUANTITE INSEREE (ITEMS) : ' ED-QTE
+               DELIMITED BY SIZE INTO ENR-RAPRECON
+           WRITE ENR-RAPRECON
+
+           COMPUTE WS-MONTANT-LU-TOTAL = WS-MONTANT-LU-VEU
+               + WS-MONTANT-LU-VAS + WS-MONTANT-LU-VAM
+           MOVE WS-MONTANT-LU-TOTAL TO ED-MONTANT
+           MOVE SPACES TO ENR-RAPRECON
+           STRING 'TOTAL MONTANT LU (VEU+VAS+VAM) : ' ED-MONTANT
+               DELIMITED BY SIZE INTO ENR-RAPRECON
+           WRITE ENR-RAPRECON
+
+           MOVE WS-MONTANT-INSERE TO ED-MONTANT
+           MOVE SPACES TO ENR-RAPRECON
+           STRING 'TOTAL MONTANT INSERE (ITEMS) : ' ED-MONTANT
+               DELIMITED BY SIZE INTO ENR-RAPRECON
+           WRITE ENR-RAPRECON
+
+           COMPUTE WS-ECART-MONTANT = WS-MONTANT-LU-TOTAL
+               - WS-MONTANT-INSERE
+           MOVE WS-ECART-MONTANT TO ED-ECART-MONTANT
+           MOVE SPACES TO ENR-RAPRECON
+           STRING 'ECART MONTANT (LU - INSERE) : ' ED-ECART-MONTANT
+               DELIMITED BY SIZE INTO ENR-RAPRECON
+           WRITE ENR-RAPRECON
+
+           MOVE WS-NB-SUSPENS TO ED-WS-NB-SUSPENS
+           MOVE SPACES TO ENR-RAPRECON
+           STRING 'LIGNES EN SUSPENS (ECARTS EXPLIQUES) : '
+               ED-WS-NB-SUSPENS
+               DELIMITED BY SIZE INTO ENR-RAPRECON
+           WRITE ENR-RAPRECON
+
+           IF FS-RAPRECON NOT = ZERO
+               DISPLAY 'ERR WRITE RAPRECON - FS : ', FS-RAPRECON
+           END-IF
+           .
+
+       OUV-RAPCOM.
+           OPEN OUTPUT RAPPORT-COMMISSION
+           IF FS-RAPCOM NOT = ZERO THEN
+               DISPLAY 'ERR OPEN RAPCOM - FS : ', FS-RAPCOM
+           END-IF.
+
+       FERM-RAPCOM.
+           CLOSE RAPPORT-COMMISSION
+           IF FS-RAPCOM NOT = ZERO THEN
+               DISPLAY 'ERR CLOSE RAPCOM - FS : ', FS-RAPCOM
+           END-IF.
+
+      * Rapport des commissions par vendeur, base sur le chiffre
+      * d'affaires accumule dans TAB-COMMISSION
+       ECRIRE-RAPPORT-COMMISSION.
+           MOVE SPACES TO ENR-RAPCOM
+           STRING '=== RAPPORT DE COMMISSION PAR VENDEUR ==='
+               DELIMITED BY SIZE INTO ENR-RAPCOM
+           WRITE ENR-RAPCOM
+
+           PERFORM VARYING IDX-COM FROM 1 BY 1
+               UNTIL IDX-COM > NB-EMP-COM
+
+               MOVE COM-NUM-EMP(IDX-COM) TO EMP-E-NO
+               EXEC SQL
+                   SELECT COM
+                   INTO :EMP-COM
+                   FROM API6.EMPLOYEES
+                   WHERE E_NO = :EMP-E-NO
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       IF EMP-COM < ZERO
+                           OR EMP-COM > WS-TAUX-COM-MAX
+                           DISPLAY 'TAUX DE COMMISSION INVALIDE POUR ',
+                                   'LE VENDEUR ', EMP-E-NO, ' : ',
+                                   EMP-COM, ' - VENDEUR EXCLU DU ',
+                                   'RAPPORT'
+                           ADD 1 TO WS-NB-TAUX-COM-INVALIDES
+                       ELSE
+                           COMPUTE WS-MONTANT-COMMISSION =
+                                   COM-CA-TOTAL(IDX-COM) * EMP-COM
+
+                           MOVE COM-NUM-EMP(IDX-COM) TO ED-NUM-EMP
+                           MOVE COM-CA-TOTAL(IDX-COM) TO ED-CA-EMP
+                           MOVE EMP-COM TO ED-TAUX-COM
+                           MOVE WS-MONTANT-COMMISSION TO ED-COMMISSION
+
+                           MOVE SPACES TO ENR-RAPCOM
+                           STRING 'VENDEUR ' ED-NUM-EMP
+                               '  CA : ' ED-CA-EMP
+                               '  TAUX : ' ED-TAUX-COM
+                               '  COMMISSION : ' ED-COMMISSION
+                               DELIMITED BY SIZE INTO ENR-RAPCOM
+                           WRITE ENR-RAPCOM
+                       END-IF
+                   WHEN +100
+                       DISPLAY 'VENDEUR NON TROUVE : ' EMP-E-NO
+                   WHEN OTHER
+                       PERFORM ABEND-PROG
+               END-EVALUATE
+           END-PERFORM
+
+      * NOMBRE DE VENDEURS EXCLUS DU RAPPORT POUR TAUX DE COMMISSION
+      * HORS BORNES
+           MOVE SPACES TO ENR-RAPCOM
+           STRING 'TAUX DE COMMISSION INVALIDES : '
+               DELIMITED BY SIZE
+               WS-NB-TAUX-COM-INVALIDES DELIMITED BY SIZE
+               INTO ENR-RAPCOM
+           END-STRING
+           WRITE ENR-RAPCOM
+
+           IF FS-RAPCOM NOT = ZERO
+               DISPLAY 'ERR WRITE RAPCOM - FS : ', FS-RAPCOM
+           END-IF
+           .
+
+       OUV-BESTSELL.
+           OPEN OUTPUT RAPPORT-BESTSELL
+           IF FS-BESTSELL NOT = ZERO THEN
+               DISPLAY 'ERR OPEN BESTSELL - FS : ', FS-BESTSELL
+           END-IF.
+
+       FERM-BESTSELL.
+           CLOSE RAPPORT-BESTSELL
+           IF FS-BESTSELL NOT = ZERO THEN
+               DISPLAY 'ERR CLOSE BESTSELL - FS : ', FS-BESTSELL
+           END-IF.
+
+       OUV-RAPDOUBL.
+           OPEN OUTPUT RAPPORT-DOUBLONS
+           IF FS-RAPDOUBL NOT = ZERO THEN
+               DISPLAY 'ERR OPEN RAPDOUBL - FS : ', FS-RAPDOUBL
+           END-IF.
+
+       FERM-RAPDOUBL.
+           CLOSE RAPPORT-DOUBLONS
+           IF FS-RAPDOUBL NOT = ZERO THEN
+               DISPLAY 'ERR CLOSE RAPDOUBL - FS : ', FS-RAPDOUBL
+           END-IF.
+
+      * La meme commande (O_NO/C_NO/S_NO) apparait sur la cle
+      * courante dans plus d'un flux regional le meme run : on
+      * signale le doublon mais on continue a traiter chaque ligne
+      * normalement, un vrai arbitrage metier restant du ressort
+      * d'un humain
+       DETECTER-DOUBLON-COMMANDE.
+           MOVE ZERO TO WS-NB-FEEDS-MATCH
+           IF WS-CLE-VEU = WS-CLE-COURANTE
+              ADD 1 TO WS-NB-FEEDS-MATCH
+           END-IF
+           IF WS-CLE-VAS = WS-CLE-COURANTE
+              ADD 1 TO WS-NB-FEEDS-MATCH
+           END-IF
+           IF WS-CLE-VAM = WS-CLE-COURANTE
+              ADD 1 TO WS-NB-FEEDS-MATCH
+           END-IF
+
+           IF WS-NB-FEEDS-MATCH > 1
+              PERFORM SIGNALER-DOUBLON-COMMANDE
+           END-IF.
+
+       SIGNALER-DOUBLON-COMMANDE.
+           MOVE WS-CMD-COUR TO ED-CMD-DOUBLON
+           MOVE WS-CLI-COUR TO ED-CLI-DOUBLON
+           MOVE WS-EMP-COUR TO ED-EMP-DOUBLON
+
+           MOVE SPACES TO ENR-DOUBLON
+           STRING 'COMMANDE DUPLIQUEE SUR ' WS-NB-FEEDS-MATCH
+               ' FLUX - CMD=' ED-CMD-DOUBLON
+               '  CLI=' ED-CLI-DOUBLON
+               '  EMP=' ED-EMP-DOUBLON
+               DELIMITED BY SIZE INTO ENR-DOUBLON
+           WRITE ENR-DOUBLON
+           IF FS-RAPDOUBL NOT = ZERO
+               DISPLAY 'ERR WRITE RAPDOUBL - FS : ', FS-RAPDOUBL
+           END-IF
+
+           ADD 1 TO WS-NB-DOUBLONS
+           DISPLAY 'ATTENTION - COMMANDE DUPLIQUEE ENTRE FLUX : CMD='
+                   ED-CMD-DOUBLON ' CLI=' ED-CLI-DOUBLON.
+
+      * Rapport des meilleures ventes, top N par quantite et par CA,
+      * a partir des quantites/CA accumules dans TAB-VENTE-PRODUIT
+       ECRIRE-RAPPORT-BESTSELLERS.
+           MOVE SPACES TO ENR-BESTSELL
+           STRING '=== RAPPORT DES MEILLEURES VENTES ==='
+               DELIMITED BY SIZE INTO ENR-BESTSELL
+           WRITE ENR-BESTSELL
+
+           PERFORM VARYING IDX-PROD FROM 1 BY 1
+               UNTIL IDX-PROD > NB-PRODUITS-VENDUS
+               MOVE 'N' TO BSP-RETENU(IDX-PROD)
+           END-PERFORM
+
+           MOVE SPACES TO ENR-BESTSELL
+           STRING '--- TOP ' WS-NB-TOPN ' PAR QUANTITE ---'
+               DELIMITED BY SIZE INTO ENR-BESTSELL
+           WRITE ENR-BESTSELL
+
+           PERFORM VARYING WS-RANG FROM 1 BY 1
+               UNTIL WS-RANG > WS-NB-TOPN
+
+               MOVE ZERO TO WS-IDX-MAX
+               MOVE ZERO TO WS-MAX-QTE
+
+               PERFORM VARYING IDX-PROD FROM 1 BY 1
+                   UNTIL IDX-PROD > NB-PRODUITS-VENDUS
+
+                   IF BSP-PAS-RETENU(IDX-PROD) AND
+                      BSP-QTE-TOTALE(IDX-PROD) > WS-MAX-QTE
+                      MOVE BSP-QTE-TOTALE(IDX-PROD) TO WS-MAX-QTE
+                      MOVE IDX-PROD TO WS-IDX-MAX
+                   END-IF
+               END-PERFORM
+
+               IF WS-IDX-MAX > ZERO
+                  MOVE 'O' TO BSP-RETENU(WS-IDX-MAX)
+                  PERFORM ECRIRE-LIGNE-BESTSELLER-QTE
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING IDX-PROD FROM 1 BY 1
+               UNTIL IDX-PROD > NB-PRODUITS-VENDUS
+               MOVE 'N' TO BSP-RETENU(IDX-PROD)
+           END-PERFORM
+
+           MOVE SPACES TO ENR-BESTSELL
+           STRING '--- TOP ' WS-NB-TOPN ' PAR CHIFFRE D''AFFAIRES ---'
+               DELIMITED BY SIZE INTO ENR-BESTSELL
+           WRITE ENR-BESTSELL
+
+           PERFORM VARYING WS-RANG FROM 1 BY 1
+               UNTIL WS-RANG > WS-NB-TOPN
+
+               MOVE ZERO TO WS-IDX-MAX
+               MOVE ZERO TO WS-MAX-CA
+
+               PERFORM VARYING IDX-PROD FROM 1 BY 1
+                   UNTIL IDX-PROD > NB-PRODUITS-VENDUS
+
+                   IF BSP-PAS-RETENU(IDX-PROD) AND
+                      BSP-CA-TOTAL(IDX-PROD) > WS-MAX-CA
+                      MOVE BSP-CA-TOTAL(IDX-PROD) TO WS-MAX-CA
+                      MOVE IDX-PROD TO WS-IDX-MAX
+                   END-IF
+               END-PERFORM
+
+               IF WS-IDX-MAX > ZERO
+                  MOVE 'O' TO BSP-RETENU(WS-IDX-MAX)
+                  PERFORM ECRIRE-LIGNE-BESTSELLER-CA
+               END-IF
+           END-PERFORM
+
+           IF FS-BESTSELL NOT = ZERO
+               DISPLAY 'ERR WRITE BESTSELL - FS : ', FS-BESTSELL
+           END-IF
+           .
+
+       ECRIRE-LIGNE-BESTSELLER-QTE.
+           MOVE WS-RANG TO ED-RANG
+           MOVE BSP-QTE-TOTALE(WS-IDX-MAX) TO ED-QTE-PROD
+           MOVE BSP-CA-TOTAL(WS-IDX-MAX) TO ED-CA-PROD
+
+           MOVE SPACES TO ENR-BESTSELL
+           STRING 'RANG ' ED-RANG
+               '  PROD=' BSP-NUM-PROD(WS-IDX-MAX)
+               '  QTE=' ED-QTE-PROD
+               '  CA=' ED-CA-PROD
+               DELIMITED BY SIZE INTO ENR-BESTSELL
+           WRITE ENR-BESTSELL.
+
+       ECRIRE-LIGNE-BESTSELLER-CA.
+           MOVE WS-RANG TO ED-RANG
+           MOVE BSP-QTE-TOTALE(WS-IDX-MAX) TO ED-QTE-PROD
+           MOVE BSP-CA-TOTAL(WS-IDX-MAX) TO ED-CA-PROD
+
+           MOVE SPACES TO ENR-BESTSELL
+           STRING 'RANG ' ED-RANG
+               '  PROD=' BSP-NUM-PROD(WS-IDX-MAX)
+               '  CA=' ED-CA-PROD
+               '  QTE=' ED-QTE-PROD
+               DELIMITED BY SIZE INTO ENR-BESTSELL
+           WRITE ENR-BESTSELL.
+
+      * ===== CONVERSION DE DEVISE VIA LA TABLE TAUX =====
+       CHARGE-TAUX-MEMOIRE.
+           DISPLAY 'CHARGEMENT DES TAUX EN MEMOIRE...'
+           MOVE ZERO TO NB-TAUX
+
+           PERFORM OUV-TAUX
+           IF FS-TAUX = ZERO THEN
+               PERFORM LECT-TAUX
+
+               PERFORM UNTIL EOF-TAUX
+                   PERFORM DECOUPE-TAUX
+                   PERFORM MAJ-TAB-TAUX-EFFECTIVE
+                   PERFORM LECT-TAUX
+               END-PERFORM
+
+               PERFORM FERM-TAUX
+           END-IF
+
+           DISPLAY 'NOMBRE DE TAUX CHARGES : ', NB-TAUX
+           DISPLAY ' '
+           .
+
+       OUV-TAUX.
+           OPEN INPUT TAUX
+           IF FS-TAUX NOT = ZERO THEN
+               DISPLAY 'ERR OPEN TAUX - FS : ', FS-TAUX
+           END-IF.
+
+       FERM-TAUX.
+           CLOSE TAUX
+           IF FS-TAUX NOT = ZERO THEN
+               DISPLAY 'ERR CLOSE TAUX - FS : ', FS-TAUX
+           END-IF.
+
+       LECT-TAUX.
+           READ TAUX
+               AT END SET EOF-TAUX TO TRUE
            END-READ.
-      
+
+       DECOUPE-TAUX.
+           MOVE SPACES TO WS-CODE-DEV-LU
+           MOVE SPACES TO WS-TAUX-LU
+           MOVE SPACES TO WS-DATE-EFFET-LU
+           MOVE 1 TO WS-POSITION-TAUX
+           MOVE 1 TO WS-DEBUT-TAUX
+
+           PERFORM TROUVE-CHAMP-TAUX
+           MOVE LIGNE-TAUX(WS-DEBUT-TAUX:WS-LONGUEUR-TAUX)
+               TO WS-CODE-DEV-LU
+
+           PERFORM TROUVE-CHAMP-TAUX
+           MOVE LIGNE-TAUX(WS-DEBUT-TAUX:WS-LONGUEUR-TAUX)
+               TO WS-TAUX-LU
+
+           PERFORM TROUVE-CHAMP-TAUX
+           IF WS-LONGUEUR-TAUX > 0
+               MOVE LIGNE-TAUX(WS-DEBUT-TAUX:WS-LONGUEUR-TAUX)
+                   TO WS-DATE-EFFET-LU
+           END-IF
+           .
+
+       TROUVE-CHAMP-TAUX.
+           MOVE ZERO TO WS-LONGUEUR-TAUX
+           MOVE WS-POSITION-TAUX TO WS-DEBUT-TAUX
+
+           PERFORM VARYING WS-POSITION-TAUX
+               FROM WS-POSITION-TAUX BY 1
+               UNTIL WS-POSITION-TAUX > 30
+                  OR LIGNE-TAUX(WS-POSITION-TAUX:1) = ';'
+                  OR LIGNE-TAUX(WS-POSITION-TAUX:1) = SPACE
+               ADD 1 TO WS-LONGUEUR-TAUX
+           END-PERFORM
+
+           IF WS-POSITION-TAUX <= 30
+              AND LIGNE-TAUX(WS-POSITION-TAUX:1) = ';' THEN
+               ADD 1 TO WS-POSITION-TAUX
+           END-IF
+           .
+
+      * ON CONSERVE UNE ENTREE PAR (DEVISE, DATE D'EFFET) LUE DANS LE
+      * FICHIER TAUX -- LE TAUX EN VIGUEUR A LA DATE DE CHAQUE COMMANDE
+      * EST DETERMINE PLUS TARD, DANS RECHERCHE-TAUX-MEMOIRE, PAR UNE
+      * RECHERCHE SUR CET HISTORIQUE COMPLET
+       MAJ-TAB-TAUX-EFFECTIVE.
+           IF NB-TAUX < 200
+               ADD 1 TO NB-TAUX
+               SET IDX-TAUX TO NB-TAUX
+               MOVE WS-CODE-DEV-LU TO CODE-DEVISE(IDX-TAUX)
+               COMPUTE TAUX-CHANGE(IDX-TAUX) =
+                   FUNCTION NUMVAL(WS-TAUX-LU)
+               MOVE WS-DATE-EFFET-LU TO DATE-EFFET-TAUX(IDX-TAUX)
+           ELSE
+               DISPLAY 'TABLE DES TAUX PLEINE - IGNORE : ',
+                       WS-CODE-DEV-LU
+           END-IF
+           .
+
+      * RECHERCHE, PARMI TOUTES LES ENTREES DE LA DEVISE COURANTE
+      * (WS-DEVISE), CELLE DONT LA DATE D'EFFET EST LA PLUS RECENTE
+      * SANS DEPASSER LA DATE DE LA COMMANDE COURANTE
+      * (WS-DATE-CMD-YYYYMMDD) -- C'EST LE TAUX REELLEMENT EN VIGUEUR
+      * LE JOUR DE LA COMMANDE, PAS LE TAUX LE PLUS RECENT DU FICHIER
+       RECHERCHE-TAUX-MEMOIRE.
+           MOVE 'N' TO WS-DEVISE-TROUVE
+           MOVE 1 TO WS-TAUX-NUM
+
+           IF WS-DEVISE = 'USD' OR WS-DEVISE = SPACES
+               MOVE 'O' TO WS-DEVISE-TROUVE
+           ELSE
+               MOVE SPACES TO WS-DATE-EFFET-TROUVE
+               PERFORM VARYING IDX-TAUX FROM 1 BY 1
+                   UNTIL IDX-TAUX > NB-TAUX
+
+                   IF CODE-DEVISE(IDX-TAUX) = WS-DEVISE
+                      AND DATE-EFFET-TAUX(IDX-TAUX)
+                              NOT > WS-DATE-CMD-YYYYMMDD
+                      AND DATE-EFFET-TAUX(IDX-TAUX)
+                              > WS-DATE-EFFET-TROUVE
+                       MOVE 'O' TO WS-DEVISE-TROUVE
+                       MOVE TAUX-CHANGE(IDX-TAUX) TO WS-TAUX-NUM
+                       MOVE DATE-EFFET-TAUX(IDX-TAUX)
+                           TO WS-DATE-EFFET-TROUVE
+                   END-IF
+               END-PERFORM
+
+               IF DEVISE-NON-TROUVEE THEN
+                   DISPLAY 'DEVISE NON TROUVEE EN MEMOIRE : ', WS-DEVISE
+               END-IF
+           END-IF
+           .
+
+      * Les lignes a date de commande invalide sont routees vers le
+      * fichier de suspens et ne sont jamais presentees au merge.
+       LECT-VEU.
+           MOVE 'N' TO WS-LIGNE-VEU-OK
+           PERFORM UNTIL LIGNE-VEU-OK OR FF-VEU
+              READ VENTESEU AT END
+                    SET FF-VEU TO TRUE
+                    MOVE 999 TO WS-CMD-VEU
+                    MOVE 9999 TO WS-CLI-VEU
+                    MOVE 99 TO WS-EMP-VEU
+              NOT AT END
+                    MOVE VEU-NUM-CMD TO WS-CMD-VEU
+                    MOVE VEU-NUM-CLI TO WS-CLI-VEU
+                    MOVE VEU-NUM-EMP TO WS-EMP-VEU
+
+      *             * Convertir et formater la date
+                    MOVE VEU-DATE-CMD TO WS-DATE-TEMP
+                    PERFORM VALIDER-DATE
+                    IF DATE-INVALIDE
+                       PERFORM SIGNALER-DATE-INVALIDE-VEU
+                    ELSE
+                       STRING WS-YEAR '-' WS-MONTH '-' WS-DAY
+                       DELIMITED BY SIZE
+                       INTO WS-DATE-FORMATTED
+                       STRING WS-YEAR WS-MONTH WS-DAY
+                       DELIMITED BY SIZE
+                       INTO WS-DATE-CMD-YYYYMMDD
+                       MOVE 'O' TO WS-LIGNE-VEU-OK
+                    END-IF
+              END-READ
+           END-PERFORM.
+
        LECT-VAS.
-           READ VENTESAS AT END
-                 SET FF-VAS TO TRUE
-                 MOVE 999 TO WS-CMD-VAS
-                 MOVE 9999 TO WS-CLI-VAS
-                 MOVE 99 TO WS-EMP-VAS
-           NOT AT END
-                 MOVE VAS-NUM-CMD TO WS-CMD-VAS
-                 MOVE VAS-NUM-CLI TO WS-CLI-VAS
-                 MOVE VAS-NUM-EMP TO WS-EMP-VAS
-
-      *          * Convertir et formater la date
-                 MOVE VEU-DATE-CMD TO WS-DATE-TEMP
-                 STRING WS-YEAR '-' WS-MONTH '-' WS-DAY
-                 DELIMITED BY SIZE
-                 INTO WS-DATE-FORMATTED
-           END-READ.
+           MOVE 'N' TO WS-LIGNE-VAS-OK
+           PERFORM UNTIL LIGNE-VAS-OK OR FF-VAS
+              READ VENTESAS AT END
+                    SET FF-VAS TO TRUE
+                    MOVE 999 TO WS-CMD-VAS
+                    MOVE 9999 TO WS-CLI-VAS
+                    MOVE 99 TO WS-EMP-VAS
+              NOT AT END
+                    MOVE VAS-NUM-CMD TO WS-CMD-VAS
+                    MOVE VAS-NUM-CLI TO WS-CLI-VAS
+                    MOVE VAS-NUM-EMP TO WS-EMP-VAS
+
+      *             * Convertir et formater la date
+                    MOVE VAS-DATE-CMD TO WS-DATE-TEMP
+                    PERFORM VALIDER-DATE
+                    IF DATE-INVALIDE
+                       PERFORM SIGNALER-DATE-INVALIDE-VAS
+                    ELSE
+                       STRING WS-YEAR '-' WS-MONTH '-' WS-DAY
+                       DELIMITED BY SIZE
+                       INTO WS-DATE-FORMATTED
+                       STRING WS-YEAR WS-MONTH WS-DAY
+                       DELIMITED BY SIZE
+                       INTO WS-DATE-CMD-YYYYMMDD
+                       MOVE 'O' TO WS-LIGNE-VAS-OK
+                    END-IF
+              END-READ
+           END-PERFORM.
+
+       LECT-VAM.
+           MOVE 'N' TO WS-LIGNE-VAM-OK
+           PERFORM UNTIL LIGNE-VAM-OK OR FF-VAM
+              READ VENTESAM AT END
+                    SET FF-VAM TO TRUE
+                    MOVE 999 TO WS-CMD-VAM
+                    MOVE 9999 TO WS-CLI-VAM
+                    MOVE 99 TO WS-EMP-VAM
+              NOT AT END
+                    MOVE VAM-NUM-CMD TO WS-CMD-VAM
+                    MOVE VAM-NUM-CLI TO WS-CLI-VAM
+                    MOVE VAM-NUM-EMP TO WS-EMP-VAM
+
+      *             * Convertir et formater la date
+                    MOVE VAM-DATE-CMD TO WS-DATE-TEMP
+                    PERFORM VALIDER-DATE
+                    IF DATE-INVALIDE
+                       PERFORM SIGNALER-DATE-INVALIDE-VAM
+                    ELSE
+                       STRING WS-YEAR '-' WS-MONTH '-' WS-DAY
+                       DELIMITED BY SIZE
+                       INTO WS-DATE-FORMATTED
+                       STRING WS-YEAR WS-MONTH WS-DAY
+                       DELIMITED BY SIZE
+                       INTO WS-DATE-CMD-YYYYMMDD
+                       MOVE 'O' TO WS-LIGNE-VAM-OK
+                    END-IF
+              END-READ
+           END-PERFORM.
+
+      * Controle calendaire de WS-DAY/WS-MONTH/WS-YEAR
+       VALIDER-DATE.
+           SET DATE-VALIDE TO TRUE
+
+           IF WS-MONTH < 1 OR WS-MONTH > 12 THEN
+              SET DATE-INVALIDE TO TRUE
+           ELSE
+              EVALUATE WS-MONTH
+                 WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                    MOVE 30 TO WS-NB-JOURS-MOIS
+                 WHEN 2
+                    IF FUNCTION MOD(WS-YEAR, 400) = 0 OR
+                      (FUNCTION MOD(WS-YEAR, 4) = 0 AND
+                       FUNCTION MOD(WS-YEAR, 100) NOT = 0) THEN
+                       MOVE 29 TO WS-NB-JOURS-MOIS
+                    ELSE
+                       MOVE 28 TO WS-NB-JOURS-MOIS
+                    END-IF
+                 WHEN OTHER
+                    MOVE 31 TO WS-NB-JOURS-MOIS
+              END-EVALUATE
+
+              IF WS-DAY < 1 OR WS-DAY > WS-NB-JOURS-MOIS THEN
+                 SET DATE-INVALIDE TO TRUE
+              END-IF
+           END-IF
+
+           IF WS-YEAR < 1900 OR WS-YEAR > 2100 THEN
+              SET DATE-INVALIDE TO TRUE
+           END-IF.
+
+       SIGNALER-DATE-INVALIDE-VEU.
+           MOVE 'VEU' TO SUSP-SOURCE
+           MOVE VEU-NUM-PROD TO SUSP-PROD
+           MOVE 'DATE DE COMMANDE INVALIDE' TO SUSP-RAISON
+           MOVE ENR-VENTESEU TO SUSP-LIGNE
+           WRITE ENR-SUSPENS
+           ADD 1 TO WS-NB-SUSPENS
+           DISPLAY 'LIGNE EN SUSPENS [VEU] DATE INVALIDE CMD='
+                   VEU-NUM-CMD.
+
+       SIGNALER-DATE-INVALIDE-VAS.
+           MOVE 'VAS' TO SUSP-SOURCE
+           MOVE VAS-NUM-PROD TO SUSP-PROD
+           MOVE 'DATE DE COMMANDE INVALIDE' TO SUSP-RAISON
+           MOVE ENR-VENTESAS TO SUSP-LIGNE
+           WRITE ENR-SUSPENS
+           ADD 1 TO WS-NB-SUSPENS
+           DISPLAY 'LIGNE EN SUSPENS [VAS] DATE INVALIDE CMD='
+                   VAS-NUM-CMD.
+
+       SIGNALER-DATE-INVALIDE-VAM.
+           MOVE 'VAM' TO SUSP-SOURCE
+           MOVE VAM-NUM-PROD TO SUSP-PROD
+           MOVE 'DATE DE COMMANDE INVALIDE' TO SUSP-RAISON
+           MOVE ENR-VENTESAM TO SUSP-LIGNE
+           WRITE ENR-SUSPENS
+           ADD 1 TO WS-NB-SUSPENS
+           DISPLAY 'LIGNE EN SUSPENS [VAM] DATE INVALIDE CMD='
+                   VAM-NUM-CMD.
 
        AFFICHER-STATS.
            DISPLAY ' '
@@ -481,4 +1807,13 @@
            DISPLAY 'COMMANDES CREEES     : ' WS-NB-ORDERS
            DISPLAY 'ITEMS CREES          : ' WS-NB-ITEMS  
            DISPLAY 'CLIENTS MISE A JOUR  : ' WS-NB-CLIENTS-MAJ
+           MOVE WS-NB-SUSPENS TO ED-WS-NB-SUSPENS
+           DISPLAY 'LIGNES EN SUSPENS    : ' ED-WS-NB-SUSPENS
+           DISPLAY 'ITEMS DEJA CREES (RESTART) : ' WS-NB-ITEMS-REJOUES
+           MOVE WS-NB-CREDIT-HOLD TO ED-WS-NB-CREDIT-HOLD
+           DISPLAY 'CLIENTS EN DEPASSEMENT DE CREDIT : '
+                   ED-WS-NB-CREDIT-HOLD
+           MOVE WS-NB-DOUBLONS TO ED-WS-NB-DOUBLONS
+           DISPLAY 'COMMANDES DUPLIQUEES ENTRE FLUX : '
+                   ED-WS-NB-DOUBLONS
            DISPLAY ' '.
\ No newline at end of file
