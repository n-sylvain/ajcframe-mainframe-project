@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORMATDESC.
+
+      * SOUS-PROGRAMME PARTAGE DE MISE EN FORME D'UNE DESCRIPTION
+      * PRODUIT (minuscules + majuscule en debut de mot), appele par
+      * MAJPROD et UPDPRODS au lieu de dupliquer la logique
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-MAJUSCULES  PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       77 WS-MINUSCULES  PIC X(26) VALUE "abcdefghijklmnopqrstuvwxyz".
+
+      * Lettres accentuees - codes ISO-8859-1 (1 octet par caractere)
+       77 WS-MAJUSCULES-ACCENT PIC X(15) VALUE
+           X"C0C2C9C8CACBCECFD4D9DBDCC7C4D6".
+       77 WS-MINUSCULES-ACCENT PIC X(15) VALUE
+           X"E0E2E9E8EAEBEEEFF4F9FBFCE7E4F6".
+
+       77 WS-IDX         PIC 99 VALUE 0.
+       77 WS-POS         PIC 99 VALUE 0.
+       77 WS-PREV-CHAR   PIC X VALUE SPACE.
+       77 WS-CHAR        PIC X.
+
+       LINKAGE SECTION.
+       01 LS-DESCRIPTION PIC X(50).
+       01 LS-LONGUEUR    PIC 9(3).
+
+       PROCEDURE DIVISION USING LS-DESCRIPTION LS-LONGUEUR.
+
+       FORMATE-DESCRIPTION.
+           MOVE SPACE TO WS-PREV-CHAR
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > LS-LONGUEUR
+
+               MOVE LS-DESCRIPTION(WS-IDX:1) TO WS-CHAR
+
+      *       *--- Tout passer en minuscules ---
+               PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > 26 OR WS-CHAR
+                                            = WS-MAJUSCULES(WS-POS:1)
+               END-PERFORM
+
+               IF WS-POS <= 26 THEN
+                   MOVE WS-MINUSCULES(WS-POS:1) TO WS-CHAR
+               ELSE
+                   PERFORM VARYING WS-POS FROM 1 BY 1
+                       UNTIL WS-POS > 15 OR WS-CHAR
+                                     = WS-MAJUSCULES-ACCENT(WS-POS:1)
+                   END-PERFORM
+
+                   IF WS-POS <= 15 THEN
+                       MOVE WS-MINUSCULES-ACCENT(WS-POS:1) TO WS-CHAR
+                   END-IF
+               END-IF
+
+      *       *--- Majuscule si début de mot ---
+               IF WS-PREV-CHAR = SPACE
+                   PERFORM VARYING WS-POS FROM 1 BY 1
+                       UNTIL WS-POS > 26 OR WS-CHAR
+                                            = WS-MINUSCULES(WS-POS:1)
+                   END-PERFORM
+
+                   IF WS-POS <= 26 THEN
+                       MOVE WS-MAJUSCULES(WS-POS:1) TO WS-CHAR
+                   ELSE
+                       PERFORM VARYING WS-POS FROM 1 BY 1
+                           UNTIL WS-POS > 15 OR WS-CHAR
+                                     = WS-MINUSCULES-ACCENT(WS-POS:1)
+                       END-PERFORM
+
+                       IF WS-POS <= 15 THEN
+                           MOVE WS-MAJUSCULES-ACCENT(WS-POS:1) TO
+                                                              WS-CHAR
+                       END-IF
+                   END-IF
+               END-IF
+
+               MOVE WS-CHAR TO LS-DESCRIPTION(WS-IDX:1)
+               MOVE WS-CHAR TO WS-PREV-CHAR
+           END-PERFORM
+           .
+
+           GOBACK.
