@@ -20,15 +20,48 @@
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS FS-TAUX.
 
+           SELECT NEWPRODS-REJETS ASSIGN TO REJETS
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-REJETS.
+
+           SELECT RAPPORT-CONTROLE ASSIGN TO RAPCTL
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-RAPCTL.
+
+           SELECT PRIX-A-REVOIR ASSIGN TO PRIXREVU
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-PRIXREVU.
+
        DATA DIVISION.
        FILE SECTION.
        FD NEWPRODS.
        01 ENR-NEWPRODS.
-           05 LIGNE-NEWPRODS    PIC X(45).
+           05 LIGNE-NEWPRODS    PIC X(80).
 
        FD TAUX.
        01 ENR-TAUX.
-           05 LIGNE-TAUX        PIC X(20).
+           05 LIGNE-TAUX        PIC X(30).
+
+       FD NEWPRODS-REJETS.
+       01 ENR-REJETS.
+           05 REJ-CODE-RAISON   PIC X(4).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 REJ-LIBELLE       PIC X(30).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 REJ-LIGNE         PIC X(80).
+
+       FD RAPPORT-CONTROLE.
+       01 ENR-RAPCTL            PIC X(60).
+
+       FD PRIX-A-REVOIR.
+       01 ENR-PRIXREVU.
+           05 PXR-NUMERO        PIC X(3).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 PXR-PRIX-ACTUEL   PIC ZZZ,99.
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 PXR-PRIX-NOUVEAU  PIC ZZZ,99.
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 PXR-ECART-PCT     PIC Z(3)9,99.
 
        WORKING-STORAGE SECTION.
            EXEC SQL
@@ -45,22 +78,46 @@
        77 FF-NEWPRODS      PIC 9 VALUE ZERO.
        77 FS-TAUX          PIC 99.
        77 FF-TAUX          PIC 9 VALUE ZERO.
+       77 FS-REJETS        PIC 99.
+       77 FS-PRIXREVU      PIC 99.
 
       * COMPTEURS ET STATISTIQUES
        77 WS-COMPTEUR      PIC 999 VALUE ZERO.
        77 WS-NB-INSERES    PIC 999 VALUE ZERO.
        77 WS-NB-ERREURS    PIC 999 VALUE ZERO.
-       77 WS-ANO           PIC 99 VALUE ZERO.
+       77 WS-NB-REJETS     PIC 999 VALUE ZERO.
+       77 WS-NB-PRIX-A-REVOIR PIC 999 VALUE ZERO.
+       77 FS-RAPCTL        PIC 99.
+       77 WS-TOTAL-USD     PIC S9(9)V99 COMP-3 VALUE ZERO.
+       77 ED-TOTAL-USD     PIC Z(7)ZZ9,99.
+       77 ED-WS-COMPTEUR   PIC ZZ9.
+       77 ED-WS-NB-INSERES PIC ZZ9.
+       77 ED-WS-NB-ERREURS PIC ZZ9.
+       77 ED-WS-NB-REJETS  PIC ZZ9.
+       77 ED-WS-NB-PRIX-A-REVOIR PIC ZZ9.
+
+      * Variables de validation de la ligne CSV
+       77 WS-LIGNE-VALIDE  PIC X VALUE 'O'.
+           88 LIGNE-VALIDE     VALUE 'O'.
+           88 LIGNE-INVALIDE   VALUE 'N'.
+       77 WS-CODE-REJET    PIC X(4) VALUE SPACES.
+       77 WS-LIBELLE-REJET PIC X(30) VALUE SPACES.
 
       * Variables pour découpage CSV
        77 WS-POSITION      PIC 99 VALUE 1.
        77 WS-DEBUT         PIC 99 VALUE 1.
        77 WS-LONGUEUR      PIC 99 VALUE ZERO.
 
+      * Longueur passee BY CONTENT a FORMATDESC : BY CONTENT d'un
+      * LENGTH OF copie la representation interne du registre special
+      * telle quelle, sans la convertir au format PIC 9(3) attendu en
+      * LINKAGE ; on la range donc d'abord dans un 9(3) normal
+       77 WS-LEN-PARAM     PIC 9(3) VALUE ZERO.
+
       * Champs extraits du CSV
        01 WS-PRODUIT.
            05 WS-NUMERO        PIC X(10).
-           05 WS-DESCRIPTION   PIC X(20).
+           05 WS-DESCRIPTION   PIC X(30).
            05 WS-PRIX          PIC X(10).
            05 WS-DEVISE        PIC X(3).
 
@@ -69,23 +126,34 @@
        77 WS-PRIX-USD     PIC S9(3)V9(2) USAGE COMP-3 VALUE 0.
        77 WS-I            PIC 99 VALUE 0.
 
+      * WS-PRIX-USD NE PEUT CONTENIR QUE 999,99 AU MAXIMUM ; LE PRIX
+      * CONVERTI EST DONC D'ABORD CALCULE DANS CE CHAMP LARGE POUR
+      * DETECTER UN DEPASSEMENT AVANT QU'IL NE SOIT TRONQUE EN
+      * SILENCE PAR LE COMPUTE SUR WS-PRIX-USD
+       77 WS-PRIX-USD-CALC PIC S9(9)V9(2) USAGE COMP-3 VALUE 0.
+
       * Variables d'édition
        77 ED-PRIX-USD     PIC ZZZ,99.
 
-      * Variables pour le formatage de la description
-       77 WS-MAJUSCULES  PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-       77 WS-MINUSCULES  PIC X(26) VALUE "abcdefghijklmnopqrstuvwxyz".
-       77 WS-IDX         PIC 99 VALUE 0.
-       77 WS-POS         PIC 99 VALUE 0.
-       77 WS-PREV-CHAR   PIC X VALUE SPACE.
-       77 WS-CHAR        PIC X.
+      * Seuil de tolerance sur l'ecart de prix avant MERGE en base, et
+      * variables du controle de raisonnabilite fait avant chaque MAJ
+       77 WS-SEUIL-ECART-PCT   PIC 9(3)V99 VALUE 020,00.
+       77 WS-PRIX-ACTUEL       PIC S9(3)V9(2) USAGE COMP-3 VALUE ZERO.
+       77 WS-PRIX-EXISTE       PIC X VALUE 'N'.
+           88 PRODUIT-EXISTE       VALUE 'O'.
+           88 PRODUIT-NOUVEAU      VALUE 'N'.
+       77 WS-ECART-PCT         PIC S9(5)V99 VALUE ZERO.
+       77 WS-ECART-RAISONNABLE PIC X VALUE 'O'.
+           88 ECART-RAISONNABLE    VALUE 'O'.
+           88 ECART-EXCESSIF       VALUE 'N'.
 
       * TABLE DES TAUX - OPTIMISATION MEMOIRE
        01 TAB-TAUX.
            05 NB-TAUX          PIC 99 VALUE ZERO.
-           05 DEVISE-TAUX OCCURS 20 TIMES INDEXED BY IDX-TAUX.
-               10 CODE-DEVISE  PIC X(3).
-               10 TAUX-CHANGE  PIC 9(3)V9(5).
+           05 DEVISE-TAUX OCCURS 50 TIMES INDEXED BY IDX-TAUX.
+               10 CODE-DEVISE     PIC X(3).
+               10 TAUX-CHANGE     PIC 9(3)V9(5).
+               10 DATE-EFFET-TAUX PIC X(8).
 
       * Variables pour la recherche de taux
        77 WS-CODE-DEV-LU   PIC X(3).
@@ -93,6 +161,11 @@
        77 WS-TAUX-NUM      PIC 9(3)V9(5).
        77 WS-DEVISE-TROUVE PIC X VALUE 'N'.
 
+      * Taux a dates d'effet
+       77 WS-DATE-EFFET-LU      PIC X(8) VALUE SPACES.
+       77 WS-DATE-TRAITEMENT    PIC X(8) VALUE SPACES.
+       77 WS-IDX-TROUVE         PIC 99 VALUE ZERO.
+
        PROCEDURE DIVISION.
 
            DISPLAY "=== PROGRAMME MAJPROD - MAJ PRODUITS ==="
@@ -104,6 +177,9 @@
 
       * Traitement du fichier CSV
            PERFORM OUV-NEWPRODS
+           PERFORM OUV-REJETS
+           PERFORM OUV-RAPCTL
+           PERFORM OUV-PRIXREVU
            PERFORM LECT-NEWPRODS
 
            PERFORM UNTIL FF-NEWPRODS = 1
@@ -112,27 +188,45 @@
                DISPLAY "ENREGISTREMENT N : ", WS-COMPTEUR
                DISPLAY "LIGNE BRUTE : ", LIGNE-NEWPRODS
 
-      *        * Découpage de la ligne CSV
+      *        * Découpage et validation de la ligne CSV
+               SET LIGNE-VALIDE TO TRUE
                PERFORM DECOUPE-CSV
 
-      *        * Recherche du taux pour cette devise
-               PERFORM RECHERCHE-TAUX-MEMOIRE
-
-      *        * Affichage des données traitées
-               DISPLAY "NUMERO PRODUIT : ", WS-NUMERO
-               DISPLAY "DESCRIPTION    : ", WS-DESCRIPTION
-               DISPLAY "PRIX ORIGINE   : ", WS-PRIX, " ", WS-DEVISE
-               MOVE WS-PRIX-USD TO ED-PRIX-USD
-               DISPLAY "PRIX EN USD    : ", ED-PRIX-USD
+               IF LIGNE-INVALIDE
+                   PERFORM REJETER-LIGNE
+               ELSE
+      *            * Recherche du taux pour cette devise
+                   PERFORM RECHERCHE-TAUX-MEMOIRE
 
-      *        * Préparation et insertion en base
-               PERFORM PREPARER-DONNEES-DB2
-               PERFORM INSERER-PRODUIT
+                   IF LIGNE-INVALIDE
+                       PERFORM REJETER-LIGNE
+                   ELSE
+      *                * Affichage des données traitées
+                       DISPLAY "NUMERO PRODUIT : ", WS-NUMERO
+                       DISPLAY "DESCRIPTION    : ", WS-DESCRIPTION
+                       DISPLAY "PRIX ORIGINE   : ", WS-PRIX, " ",
+                               WS-DEVISE
+                       MOVE WS-PRIX-USD TO ED-PRIX-USD
+                       DISPLAY "PRIX EN USD    : ", ED-PRIX-USD
+
+      *                * Préparation et insertion/MAJ en base, avec
+      *                * controle de raisonnabilite de l'ecart de prix
+                       PERFORM PREPARER-DONNEES-DB2
+                       PERFORM VERIFIER-RAISONNABILITE-PRIX
+                       IF ECART-EXCESSIF
+                           PERFORM SIGNALER-PRIX-A-REVOIR
+                       ELSE
+                           PERFORM INSERER-PRODUIT
+                       END-IF
+                   END-IF
+               END-IF
 
                PERFORM LECT-NEWPRODS
            END-PERFORM
 
            PERFORM FERM-NEWPRODS
+           PERFORM FERM-REJETS
+           PERFORM FERM-PRIXREVU
 
       * Validation finale de la transaction
            EXEC SQL COMMIT END-EXEC
@@ -153,34 +247,28 @@
            DISPLAY "TOTAL ENREGISTREMENTS LUS : ", WS-COMPTEUR
            DISPLAY "PRODUITS INSERES         : ", WS-NB-INSERES
            DISPLAY "ERREURS DETECTEES        : ", WS-NB-ERREURS
+           DISPLAY "LIGNES REJETEES (SUSPENS): ", WS-NB-REJETS
+           DISPLAY "PRIX A REVOIR (SUSPENS)  : ", WS-NB-PRIX-A-REVOIR
            DISPLAY "========================================"
            DISPLAY "=== FIN DU PROGRAMME MAJPROD ==="
 
+           PERFORM ECRIRE-RAPPORT-CONTROLE
+           PERFORM FERM-RAPCTL
+
            GOBACK.
 
        CHARGE-TAUX-MEMOIRE.
            DISPLAY "CHARGEMENT DES TAUX EN MEMOIRE..."
            MOVE ZERO TO NB-TAUX
+           ACCEPT WS-DATE-TRAITEMENT FROM DATE YYYYMMDD
 
            PERFORM OUV-TAUX
            IF FF-TAUX = 0 THEN
                PERFORM LECT-TAUX
 
-               PERFORM UNTIL FF-TAUX = 1 OR NB-TAUX >= 20
-                   ADD 1 TO NB-TAUX
-                   SET IDX-TAUX TO NB-TAUX
-
+               PERFORM UNTIL FF-TAUX = 1
                    PERFORM DECOUPE-TAUX
-
-      *            * Stockage dans la table
-                   MOVE WS-CODE-DEV-LU TO CODE-DEVISE(IDX-TAUX)
-                   COMPUTE TAUX-CHANGE(IDX-TAUX) =
-                                        FUNCTION NUMVAL(WS-TAUX-LU)
-
-                   DISPLAY "TAUX CHARGE : ",
-                           CODE-DEVISE(IDX-TAUX), " = ",
-                           TAUX-CHANGE(IDX-TAUX)
-
+                   PERFORM MAJ-TAB-TAUX-EFFECTIVE
                    PERFORM LECT-TAUX
                END-PERFORM
 
@@ -217,13 +305,31 @@
 
                IF WS-DEVISE-TROUVE = 'N' THEN
                    DISPLAY "DEVISE NON TROUVEE EN MEMOIRE : ", WS-DEVISE
+                   MOVE "DEV1" TO WS-CODE-REJET
+                   MOVE "DEVISE SANS TAUX DE CHANGE CONNU"
+                       TO WS-LIBELLE-REJET
+                   SET LIGNE-INVALIDE TO TRUE
                END-IF
            END-IF
 
-           IF WS-DEVISE = "DO" OR WS-DEVISE = "USD"
-               MOVE WS-PRIX-NUM TO WS-PRIX-USD
-           ELSE
-               COMPUTE WS-PRIX-USD = WS-PRIX-NUM * WS-TAUX-NUM
+           IF LIGNE-VALIDE
+               IF WS-DEVISE = "DO" OR WS-DEVISE = "USD"
+                   MOVE WS-PRIX-NUM TO WS-PRIX-USD-CALC
+               ELSE
+                   COMPUTE WS-PRIX-USD-CALC = WS-PRIX-NUM * WS-TAUX-NUM
+               END-IF
+
+      *        * Rejet si le prix converti ne tient pas dans le champ
+      *        * PROD-PRICE (999,99 MAX) AU LIEU DE LE CHARGER TRONQUE
+      *        * EN BASE
+               IF WS-PRIX-USD-CALC > 999,99
+                   MOVE "PRX3" TO WS-CODE-REJET
+                   MOVE "PRIX CONVERTI USD TROP ELEVE" TO
+                       WS-LIBELLE-REJET
+                   SET LIGNE-INVALIDE TO TRUE
+               ELSE
+                   MOVE WS-PRIX-USD-CALC TO WS-PRIX-USD
+               END-IF
            END-IF
            .
 
@@ -248,50 +354,129 @@
            DISPLAY "  PRIX     : ", ED-PRIX-USD
            .
 
+      * Verifie l'ecart entre le prix actuel en base et le nouveau
+      * prix converti avant de le laisser ecraser PRICE par le MERGE
+       VERIFIER-RAISONNABILITE-PRIX.
+           SET ECART-RAISONNABLE TO TRUE
+           SET PRODUIT-NOUVEAU TO TRUE
+           MOVE ZERO TO WS-PRIX-ACTUEL
+
+           EXEC SQL
+               SELECT PRICE INTO :WS-PRIX-ACTUEL
+               FROM PRODUCTS
+               WHERE P_NO = :PROD-P-NO
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   SET PRODUIT-EXISTE TO TRUE
+               WHEN +100
+                   SET PRODUIT-NOUVEAU TO TRUE
+               WHEN OTHER
+                   DISPLAY "ERREUR SQL LECTURE PRIX ACTUEL : ", SQLCODE
+           END-EVALUATE
+
+           IF PRODUIT-EXISTE AND WS-PRIX-ACTUEL > ZERO
+               COMPUTE WS-ECART-PCT =
+                   FUNCTION ABS(PROD-PRICE - WS-PRIX-ACTUEL)
+                   * 100 / WS-PRIX-ACTUEL
+               IF WS-ECART-PCT > WS-SEUIL-ECART-PCT
+                   SET ECART-EXCESSIF TO TRUE
+               END-IF
+           END-IF
+           .
+
+      * Ecart de prix trop important : la MAJ est mise de cote pour
+      * revue manuelle au lieu d'ecraser PRICE en silence
+       SIGNALER-PRIX-A-REVOIR.
+           MOVE PROD-P-NO TO PXR-NUMERO
+           MOVE WS-PRIX-ACTUEL TO PXR-PRIX-ACTUEL
+           MOVE PROD-PRICE TO PXR-PRIX-NOUVEAU
+           MOVE WS-ECART-PCT TO PXR-ECART-PCT
+           WRITE ENR-PRIXREVU
+           ADD 1 TO WS-NB-PRIX-A-REVOIR
+           DISPLAY "PRIX A REVOIR - PRODUIT ", PROD-P-NO,
+                   " ECART ", WS-ECART-PCT, "% - MAJ IGNOREE"
+           .
+
        INSERER-PRODUIT.
-           DISPLAY "INSERTION DU PRODUIT EN BASE..."
+           DISPLAY "INSERTION/MAJ DU PRODUIT EN BASE..."
 
            EXEC SQL
-               INSERT INTO PRODUCTS
-                   (P_NO, DESCRIPTION, PRICE)
-               VALUES
-                   (:PROD-P-NO,
-                    :PROD-DESCRIPTION,
-                    :PROD-PRICE)
+               MERGE INTO PRODUCTS P
+               USING (VALUES (:PROD-P-NO,
+                              :PROD-DESCRIPTION,
+                              :PROD-PRICE))
+                              AS N(P_NO, DESCR, PRIX)
+               ON P.P_NO = N.P_NO
+               WHEN MATCHED THEN
+                   UPDATE SET DESCRIPTION = N.DESCR,
+                              PRICE       = N.PRIX
+               WHEN NOT MATCHED THEN
+                   INSERT (P_NO, DESCRIPTION, PRICE)
+                   VALUES (N.P_NO, N.DESCR, N.PRIX)
            END-EXEC
 
            EVALUATE SQLCODE
                WHEN ZERO
-                   DISPLAY "PRODUIT ", PROD-P-NO,
-                           " INSERE AVEC SUCCES"
+                   IF PRODUIT-EXISTE
+                       DISPLAY "PRODUIT ", PROD-P-NO,
+                               " MIS A JOUR AVEC SUCCES"
+                   ELSE
+                       DISPLAY "PRODUIT ", PROD-P-NO,
+                               " INSERE AVEC SUCCES"
+                   END-IF
                    ADD 1 TO WS-NB-INSERES
-               WHEN -803
-                   DISPLAY "ERREUR : PRODUIT ", PROD-P-NO,
-                           " DEJA EXISTANT (DOUBLON)"
-                   ADD 1 TO WS-NB-ERREURS
+                   ADD WS-PRIX-USD TO WS-TOTAL-USD
+                   PERFORM ENREGISTRER-HISTORIQUE-PRIX
                WHEN OTHER
                    IF SQLCODE < 0 THEN
-                       DISPLAY "ERREUR INSERTION - SQLCODE : ", SQLCODE
+                       DISPLAY "ERREUR MERGE - SQLCODE : ", SQLCODE
                        ADD 1 TO WS-NB-ERREURS
                        PERFORM ABEND-PROG
                    ELSE
-                       DISPLAY "WARNING INSERTION - SQLCODE : ", SQLCODE
+                       DISPLAY "WARNING MERGE - SQLCODE : ", SQLCODE
                        ADD 1 TO WS-NB-INSERES
+                       ADD WS-PRIX-USD TO WS-TOTAL-USD
+                       PERFORM ENREGISTRER-HISTORIQUE-PRIX
                    END-IF
            END-EVALUATE
            .
 
+      * Conserve la trace du prix avant/apres au lieu de le laisser
+      * s'effacer par l'ecrasement fait par le MERGE
+       ENREGISTRER-HISTORIQUE-PRIX.
+           EXEC SQL
+               INSERT INTO PRODUCTS_PRICE_HISTORY
+                   (P_NO, ANCIEN_PRIX_USD, NOUVEAU_PRIX_USD, DATE_MAJ)
+               VALUES
+                   (:PROD-P-NO, :WS-PRIX-ACTUEL, :PROD-PRICE,
+                    CURRENT DATE)
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY "ERREUR SQL HISTORIQUE PRIX : ", SQLCODE,
+                       " SUR PRODUIT ", PROD-P-NO
+           END-IF
+           .
+
+      * CODE RETOUR NON NUL EN LIEU D'UN ABEND S0C7 PAR DIVISION PAR
+      * ZERO, POUR QUE L'ORDONNANCEUR PUISSE DETECTER L'ANOMALIE SUR
+      * UNE VRAIE CONDITION CODE PLUTOT QUE SUR UN PATTERN-MATCHING
+      * DU JOBLOG
        ABEND-PROG.
            DISPLAY "ANOMALIE GRAVE DETECTEE"
            EXEC SQL ROLLBACK END-EXEC
            DISPLAY "ROLLBACK EFFECTUE"
-           COMPUTE WS-ANO = 1 / WS-ANO
+           MOVE 16 TO RETURN-CODE
+           GOBACK
            .
 
        DECOUPE-TAUX.
       *    * Initialisation
            MOVE SPACES TO WS-CODE-DEV-LU
            MOVE SPACES TO WS-TAUX-LU
+           MOVE SPACES TO WS-DATE-EFFET-LU
            MOVE 1 TO WS-POSITION
            MOVE 1 TO WS-DEBUT
 
@@ -302,6 +487,13 @@
       *    * Extraction du taux (2ème champ)
            PERFORM TROUVE-CHAMP-TAUX
            MOVE LIGNE-TAUX(WS-DEBUT:WS-LONGUEUR) TO WS-TAUX-LU
+
+      *    * Extraction de la date d'effet (3ème champ, optionnel -
+      *    * ancien format TAUX sans date reste supporte)
+           PERFORM TROUVE-CHAMP-TAUX
+           IF WS-LONGUEUR > 0
+               MOVE LIGNE-TAUX(WS-DEBUT:WS-LONGUEUR) TO WS-DATE-EFFET-LU
+           END-IF
            .
 
        TROUVE-CHAMP-TAUX.
@@ -310,19 +502,65 @@
 
       *    * Cherche le prochain point-virgule ou la fin de ligne
            PERFORM VARYING WS-POSITION FROM WS-POSITION BY 1
-               UNTIL WS-POSITION > 20
+               UNTIL WS-POSITION > 30
                   OR LIGNE-TAUX(WS-POSITION:1) = ";"
                   OR LIGNE-TAUX(WS-POSITION:1) = SPACE
                ADD 1 TO WS-LONGUEUR
            END-PERFORM
 
       *    * Passe le point-virgule pour le champ suivant
-           IF WS-POSITION <= 20
+           IF WS-POSITION <= 30
               AND LIGNE-TAUX(WS-POSITION:1) = ";" THEN
                ADD 1 TO WS-POSITION
            END-IF
            .
 
+       MAJ-TAB-TAUX-EFFECTIVE.
+           MOVE ZERO TO WS-IDX-TROUVE
+           PERFORM VARYING IDX-TAUX FROM 1 BY 1 UNTIL IDX-TAUX > NB-TAUX
+               IF CODE-DEVISE(IDX-TAUX) = WS-CODE-DEV-LU
+                   SET WS-IDX-TROUVE TO IDX-TAUX
+               END-IF
+           END-PERFORM
+
+           IF WS-DATE-EFFET-LU > WS-DATE-TRAITEMENT
+               DISPLAY "TAUX IGNORE (DATE D'EFFET FUTURE) : ",
+                       WS-CODE-DEV-LU, " EFFET LE ", WS-DATE-EFFET-LU
+           ELSE
+               IF WS-IDX-TROUVE > ZERO
+                   IF WS-DATE-EFFET-LU >= DATE-EFFET-TAUX(WS-IDX-TROUVE)
+                       COMPUTE TAUX-CHANGE(WS-IDX-TROUVE) =
+                                            FUNCTION NUMVAL(WS-TAUX-LU)
+                       MOVE WS-DATE-EFFET-LU
+                           TO DATE-EFFET-TAUX(WS-IDX-TROUVE)
+                       DISPLAY "TAUX MIS A JOUR (EFFET ",
+                               WS-DATE-EFFET-LU, ") : ",
+                               CODE-DEVISE(WS-IDX-TROUVE), " = ",
+                               TAUX-CHANGE(WS-IDX-TROUVE)
+                   ELSE
+                       DISPLAY "TAUX IGNORE (ANTERIEUR AU TAUX ACTIF) :"
+                               , WS-CODE-DEV-LU
+                   END-IF
+               ELSE
+                   IF NB-TAUX < 50
+                       ADD 1 TO NB-TAUX
+                       SET IDX-TAUX TO NB-TAUX
+                       MOVE WS-CODE-DEV-LU TO CODE-DEVISE(IDX-TAUX)
+                       COMPUTE TAUX-CHANGE(IDX-TAUX) =
+                                            FUNCTION NUMVAL(WS-TAUX-LU)
+                       MOVE WS-DATE-EFFET-LU TO
+                                            DATE-EFFET-TAUX(IDX-TAUX)
+                       DISPLAY "TAUX CHARGE : ",
+                               CODE-DEVISE(IDX-TAUX), " = ",
+                               TAUX-CHANGE(IDX-TAUX)
+                   ELSE
+                       DISPLAY "ATTENTION : TABLE DES TAUX PLEINE - ",
+                               WS-CODE-DEV-LU, " IGNORE"
+                   END-IF
+               END-IF
+           END-IF
+           .
+
        CONVERT-POINT-TO-COMMA.
            PERFORM VARYING WS-I FROM 1 BY 1
                UNTIL WS-I > LENGTH OF WS-PRIX
@@ -339,23 +577,87 @@
 
       *    * Extraction du numéro de produit (1er champ)
            PERFORM TROUVE-CHAMP
-           MOVE LIGNE-NEWPRODS(WS-DEBUT:WS-LONGUEUR) TO WS-NUMERO
+           IF WS-LONGUEUR = 0
+               MOVE "NUM0" TO WS-CODE-REJET
+               MOVE "NUMERO PRODUIT MANQUANT" TO WS-LIBELLE-REJET
+               SET LIGNE-INVALIDE TO TRUE
+           ELSE
+               MOVE LIGNE-NEWPRODS(WS-DEBUT:WS-LONGUEUR) TO WS-NUMERO
+           END-IF
 
-      *    * Extraction de la description (2ème champ)
-           PERFORM TROUVE-CHAMP
-           MOVE LIGNE-NEWPRODS(WS-DEBUT:WS-LONGUEUR) TO WS-DESCRIPTION
-           PERFORM FORMATE-DESCRIPTION
+      *    * Extraction de la description (2ème champ) ; une ligne
+      *    * tronquee (pas de delimiteur restant apres le champ
+      *    * precedent) est rejetee ici, avant tout adressage de
+      *    * LIGNE-NEWPRODS au-dela de sa longueur
+           IF LIGNE-VALIDE
+               IF WS-POSITION > 80
+                   MOVE "DES0" TO WS-CODE-REJET
+                   MOVE "LIGNE CSV TRONQUEE AVANT LA DESCRIPTION"
+                       TO WS-LIBELLE-REJET
+                   SET LIGNE-INVALIDE TO TRUE
+               ELSE
+                   PERFORM TROUVE-CHAMP
+                   IF WS-LONGUEUR = 0
+                       MOVE "DES0" TO WS-CODE-REJET
+                       MOVE "DESCRIPTION MANQUANTE" TO WS-LIBELLE-REJET
+                       SET LIGNE-INVALIDE TO TRUE
+                   ELSE
+                       MOVE LIGNE-NEWPRODS(WS-DEBUT:WS-LONGUEUR)
+                           TO WS-DESCRIPTION
+                       MOVE LENGTH OF WS-DESCRIPTION TO WS-LEN-PARAM
+                       CALL 'FORMATDESC' USING
+                           BY REFERENCE WS-DESCRIPTION
+                           BY CONTENT WS-LEN-PARAM
+                   END-IF
+               END-IF
+           END-IF
 
       *    * Extraction du prix (3ème champ)
-           PERFORM TROUVE-CHAMP
-           MOVE LIGNE-NEWPRODS(WS-DEBUT:WS-LONGUEUR) TO WS-PRIX
-           PERFORM CONVERT-POINT-TO-COMMA
-           COMPUTE WS-PRIX-NUM = FUNCTION NUMVAL(WS-PRIX)
+           IF LIGNE-VALIDE
+               IF WS-POSITION > 80
+                   MOVE "PRX0" TO WS-CODE-REJET
+                   MOVE "LIGNE CSV TRONQUEE AVANT LE PRIX"
+                       TO WS-LIBELLE-REJET
+                   SET LIGNE-INVALIDE TO TRUE
+               ELSE
+                   PERFORM TROUVE-CHAMP
+                   IF WS-LONGUEUR = 0
+                       MOVE "PRX0" TO WS-CODE-REJET
+                       MOVE "PRIX MANQUANT" TO WS-LIBELLE-REJET
+                       SET LIGNE-INVALIDE TO TRUE
+                   ELSE
+                       MOVE LIGNE-NEWPRODS(WS-DEBUT:WS-LONGUEUR)
+                           TO WS-PRIX
+                       PERFORM CONVERT-POINT-TO-COMMA
+                       COMPUTE WS-PRIX-NUM = FUNCTION NUMVAL(WS-PRIX)
+                       IF WS-PRIX-NUM = 0
+                           MOVE "PRX2" TO WS-CODE-REJET
+                           MOVE "PRIX A ZERO OU INVALIDE"
+                               TO WS-LIBELLE-REJET
+                           SET LIGNE-INVALIDE TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
 
       *    * Extraction de la devise (4ème champ)
-           PERFORM TROUVE-CHAMP
-           IF WS-LONGUEUR > 0 THEN
-               MOVE LIGNE-NEWPRODS(WS-DEBUT:WS-LONGUEUR) TO WS-DEVISE
+           IF LIGNE-VALIDE
+               IF WS-POSITION > 80
+                   MOVE "DEV0" TO WS-CODE-REJET
+                   MOVE "LIGNE CSV TRONQUEE AVANT LA DEVISE"
+                       TO WS-LIBELLE-REJET
+                   SET LIGNE-INVALIDE TO TRUE
+               ELSE
+                   PERFORM TROUVE-CHAMP
+                   IF WS-LONGUEUR = 0
+                       MOVE "DEV0" TO WS-CODE-REJET
+                       MOVE "DEVISE MANQUANTE" TO WS-LIBELLE-REJET
+                       SET LIGNE-INVALIDE TO TRUE
+                   ELSE
+                       MOVE LIGNE-NEWPRODS(WS-DEBUT:WS-LONGUEUR)
+                           TO WS-DEVISE
+                   END-IF
+               END-IF
            END-IF
            .
 
@@ -363,17 +665,47 @@
            MOVE ZERO TO WS-LONGUEUR
            MOVE WS-POSITION TO WS-DEBUT
 
-      *    * Cherche le prochain point-virgule
-           PERFORM VARYING WS-POSITION FROM WS-POSITION BY 1
-               UNTIL WS-POSITION > 45
-                  OR LIGNE-NEWPRODS(WS-POSITION:1) = ";"
-               ADD 1 TO WS-LONGUEUR
-           END-PERFORM
+      *    * Appele uniquement quand il reste un champ a lire ; ce
+      *    * test protege quand meme TROUVE-CHAMP contre tout futur
+      *    * appel avec WS-POSITION deja hors de LIGNE-NEWPRODS
+           IF WS-POSITION > 80
+               CONTINUE
+      *    * Champ entre guillemets : le ";" a l'interieur ne separe
+      *    * pas les champs
+           ELSE
+               IF LIGNE-NEWPRODS(WS-POSITION:1) = '"'
+                   ADD 1 TO WS-POSITION
+                   MOVE WS-POSITION TO WS-DEBUT
+
+                   PERFORM VARYING WS-POSITION FROM WS-POSITION BY 1
+                       UNTIL WS-POSITION > 80
+                          OR LIGNE-NEWPRODS(WS-POSITION:1) = '"'
+                       ADD 1 TO WS-LONGUEUR
+                   END-PERFORM
 
-      *    * Passe le point-virgule pour le champ suivant
-           IF WS-POSITION <= 45
-              AND LIGNE-NEWPRODS(WS-POSITION:1) = ";" THEN
-               ADD 1 TO WS-POSITION
+                   IF WS-POSITION <= 80
+                      AND LIGNE-NEWPRODS(WS-POSITION:1) = '"' THEN
+                       ADD 1 TO WS-POSITION
+                   END-IF
+
+                   IF WS-POSITION <= 80
+                      AND LIGNE-NEWPRODS(WS-POSITION:1) = ";" THEN
+                       ADD 1 TO WS-POSITION
+                   END-IF
+               ELSE
+      *            * Cherche le prochain point-virgule
+                   PERFORM VARYING WS-POSITION FROM WS-POSITION BY 1
+                       UNTIL WS-POSITION > 80
+                          OR LIGNE-NEWPRODS(WS-POSITION:1) = ";"
+                       ADD 1 TO WS-LONGUEUR
+                   END-PERFORM
+
+      *            * Passe le point-virgule pour le champ suivant
+                   IF WS-POSITION <= 80
+                      AND LIGNE-NEWPRODS(WS-POSITION:1) = ";" THEN
+                       ADD 1 TO WS-POSITION
+                   END-IF
+               END-IF
            END-IF
            .
 
@@ -405,6 +737,102 @@
                DISPLAY "ERR CLOSE TAUX - FS : ", FS-TAUX
            END-IF.
 
+       OUV-REJETS.
+           OPEN OUTPUT NEWPRODS-REJETS
+           IF FS-REJETS NOT = ZERO THEN
+               DISPLAY "ERR OPEN REJETS - FS : ", FS-REJETS
+           END-IF.
+
+       FERM-REJETS.
+           CLOSE NEWPRODS-REJETS
+           IF FS-REJETS NOT = ZERO THEN
+               DISPLAY "ERR CLOSE REJETS - FS : ", FS-REJETS
+           END-IF.
+
+       OUV-PRIXREVU.
+           OPEN OUTPUT PRIX-A-REVOIR
+           IF FS-PRIXREVU NOT = ZERO THEN
+               DISPLAY "ERR OPEN PRIXREVU - FS : ", FS-PRIXREVU
+           END-IF.
+
+       FERM-PRIXREVU.
+           CLOSE PRIX-A-REVOIR
+           IF FS-PRIXREVU NOT = ZERO THEN
+               DISPLAY "ERR CLOSE PRIXREVU - FS : ", FS-PRIXREVU
+           END-IF.
+
+       OUV-RAPCTL.
+           OPEN OUTPUT RAPPORT-CONTROLE
+           IF FS-RAPCTL NOT = ZERO THEN
+               DISPLAY "ERR OPEN RAPCTL - FS : ", FS-RAPCTL
+           END-IF.
+
+       FERM-RAPCTL.
+           CLOSE RAPPORT-CONTROLE
+           IF FS-RAPCTL NOT = ZERO THEN
+               DISPLAY "ERR CLOSE RAPCTL - FS : ", FS-RAPCTL
+           END-IF.
+
+      * Rapport de controle de lot
+       ECRIRE-RAPPORT-CONTROLE.
+           MOVE WS-COMPTEUR   TO ED-WS-COMPTEUR
+           MOVE WS-NB-INSERES TO ED-WS-NB-INSERES
+           MOVE WS-NB-ERREURS TO ED-WS-NB-ERREURS
+           MOVE WS-NB-REJETS  TO ED-WS-NB-REJETS
+           MOVE WS-NB-PRIX-A-REVOIR TO ED-WS-NB-PRIX-A-REVOIR
+           MOVE WS-TOTAL-USD  TO ED-TOTAL-USD
+
+           MOVE SPACES TO ENR-RAPCTL
+           STRING "=== RAPPORT DE CONTROLE MAJPROD ==="
+               DELIMITED BY SIZE INTO ENR-RAPCTL
+           WRITE ENR-RAPCTL
+
+           MOVE SPACES TO ENR-RAPCTL
+           STRING "ENREGISTREMENTS LUS      : " ED-WS-COMPTEUR
+               DELIMITED BY SIZE INTO ENR-RAPCTL
+           WRITE ENR-RAPCTL
+
+           MOVE SPACES TO ENR-RAPCTL
+           STRING "PRODUITS INSERES         : " ED-WS-NB-INSERES
+               DELIMITED BY SIZE INTO ENR-RAPCTL
+           WRITE ENR-RAPCTL
+
+           MOVE SPACES TO ENR-RAPCTL
+           STRING "ERREURS DETECTEES        : " ED-WS-NB-ERREURS
+               DELIMITED BY SIZE INTO ENR-RAPCTL
+           WRITE ENR-RAPCTL
+
+           MOVE SPACES TO ENR-RAPCTL
+           STRING "LIGNES REJETEES           : " ED-WS-NB-REJETS
+               DELIMITED BY SIZE INTO ENR-RAPCTL
+           WRITE ENR-RAPCTL
+
+           MOVE SPACES TO ENR-RAPCTL
+           STRING "PRIX A REVOIR (SUSPENS)   : "
+               ED-WS-NB-PRIX-A-REVOIR
+               DELIMITED BY SIZE INTO ENR-RAPCTL
+           WRITE ENR-RAPCTL
+
+           MOVE SPACES TO ENR-RAPCTL
+           STRING "TOTAL USD PRODUITS INSERES: " ED-TOTAL-USD
+               DELIMITED BY SIZE INTO ENR-RAPCTL
+           WRITE ENR-RAPCTL
+
+           IF FS-RAPCTL NOT = ZERO
+               DISPLAY "ERR WRITE RAPCTL - FS : ", FS-RAPCTL
+           END-IF
+           .
+
+       REJETER-LIGNE.
+           MOVE WS-CODE-REJET TO REJ-CODE-RAISON
+           MOVE WS-LIBELLE-REJET TO REJ-LIBELLE
+           MOVE LIGNE-NEWPRODS TO REJ-LIGNE
+           WRITE ENR-REJETS
+           ADD 1 TO WS-NB-REJETS
+           DISPLAY "LIGNE REJETEE [", WS-CODE-REJET, "] ",
+                   WS-LIBELLE-REJET
+           .
+
        LECT-NEWPRODS.
            READ NEWPRODS AT END
                DISPLAY "FIN DE FICHIER NEWPRODS - FS : ", FS-NEWPRODS
@@ -416,38 +844,3 @@
                MOVE 1 TO FF-TAUX
            END-READ.
 
-       FORMATE-DESCRIPTION.
-           MOVE SPACE TO WS-PREV-CHAR
-
-           PERFORM VARYING WS-IDX FROM 1 BY 1
-               UNTIL WS-IDX > FUNCTION LENGTH(WS-DESCRIPTION)
-
-               MOVE WS-DESCRIPTION(WS-IDX:1) TO WS-CHAR
-
-      *       *--- Tout passer en minuscules ---
-               PERFORM VARYING WS-POS FROM 1 BY 1
-                   UNTIL WS-POS > 26 OR WS-CHAR
-                                            = WS-MAJUSCULES(WS-POS:1)
-               END-PERFORM
-
-               IF WS-POS <= 26 THEN
-                   MOVE WS-MINUSCULES(WS-POS:1) TO WS-CHAR
-               END-IF
-
-      *       *--- Majuscule si début de mot ---
-               IF WS-PREV-CHAR = SPACE
-                   PERFORM VARYING WS-POS FROM 1 BY 1
-                       UNTIL WS-POS > 26 OR WS-CHAR
-                                            = WS-MINUSCULES(WS-POS:1)
-                   END-PERFORM
-
-                   IF WS-POS <= 26 THEN
-                       MOVE WS-MAJUSCULES(WS-POS:1) TO WS-CHAR
-                   END-IF
-               END-IF
-
-               MOVE WS-CHAR TO WS-DESCRIPTION(WS-IDX:1)
-               MOVE WS-CHAR TO WS-PREV-CHAR
-           END-PERFORM
-           .
-
