@@ -12,17 +12,43 @@
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS FS-NEWPRODS.
 
+           SELECT PRIX-A-REVOIR ASSIGN TO PRIXREVU
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-PRIXREVU.
+
        DATA DIVISION.
        FILE SECTION.
        FD NEWPRODS.
        01 ENR-NEWPRODS.
            05 LIGNE-NEWPRODS    PIC X(100).
 
+       FD PRIX-A-REVOIR.
+       01 ENR-PRIXREVU.
+           05 PXR-NUMERO        PIC X(10).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 PXR-PRIX-ACTUEL   PIC Z(6)9,99.
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 PXR-PRIX-NOUVEAU  PIC Z(6)9,99.
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 PXR-ECART-PCT     PIC Z(3)9,99.
+
        WORKING-STORAGE SECTION.
        77 FS-NEWPRODS      PIC 99.
        77 FF-NEWPRODS      PIC 9 VALUE ZERO.
+       77 FS-PRIXREVU      PIC 99.
        77 WS-COMPTEUR      PIC 9(5) VALUE ZERO.
 
+      * Seuil de tolérance pour l'écart de prix avant MERGE
+       77 WS-SEUIL-ECART-PCT  PIC 9(3)V99 VALUE 020,00.
+       77 WS-PRIX-ACTUEL      PIC S9(7)V99 COMP-3 VALUE ZERO.
+       77 WS-PRIX-EXISTE      PIC X VALUE 'N'.
+           88 PRODUIT-EXISTE      VALUE 'O'.
+           88 PRODUIT-NOUVEAU     VALUE 'N'.
+       77 WS-ECART-PCT        PIC S9(5)V99 VALUE ZERO.
+       77 WS-ECART-RAISONNABLE PIC X VALUE 'O'.
+           88 ECART-RAISONNABLE    VALUE 'O'.
+           88 ECART-EXCESSIF       VALUE 'N'.
+
       * Champs produits
        01 WS-PRODUIT.
            05 WS-NUMERO        PIC X(10).
@@ -30,9 +56,15 @@
            05 WS-PRIX          PIC X(15).
            05 WS-DEVISE        PIC X(3).
 
-       77 WS-PRIX-NUM     PIC 9(7)V99 VALUE 0.   
+       77 WS-PRIX-NUM     PIC 9(7)V99 VALUE 0.
        77 WS-PRIX-USD     PIC 9(7)V99 VALUE 0.
 
+      ** Longueur passee BY CONTENT a FORMATDESC : BY CONTENT d'un
+      ** LENGTH OF copie la representation interne du registre special
+      ** telle quelle, sans la convertir au format PIC 9(3) attendu en
+      ** LINKAGE ; on la range donc d'abord dans un 9(3) normal
+       77 WS-LEN-PARAM     PIC 9(3) VALUE ZERO.
+
       * SQL communication area obligatoire
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -52,6 +84,7 @@
 
       * Lecture fichier produits
            PERFORM OUV-NEWPRODS
+           PERFORM OUV-PRIXREVU
            PERFORM LECT-NEWPRODS
 
            PERFORM UNTIL FF-NEWPRODS = 1
@@ -65,24 +98,35 @@
                MOVE WS-DESCRIPTION TO HST-DESCRIPTION
                MOVE WS-PRIX-USD    TO HST-PRIX-USD
 
+      *    Vérification du caractère raisonnable de l'écart de prix
+               PERFORM VERIFIER-RAISONNABILITE-PRIX
+
+               IF ECART-EXCESSIF
+                   PERFORM SIGNALER-PRIX-A-REVOIR
+               ELSE
       *    Mise à jour / insertion dans DB2
-               EXEC SQL
-                   MERGE INTO PRODUITS P
-                   USING (VALUES (:HST-NUMERO,
-                                  :HST-DESCRIPTION,
-                                  :HST-PRIX-USD)) AS N(NUM, DESCR, PRIX)
-                   ON P.NUMERO_PRODUIT = N.NUM
-                   WHEN MATCHED THEN
-                       UPDATE SET DESCRIPTION = N.DESCR,
-                                  PRIX_USD     = N.PRIX
-                   WHEN NOT MATCHED THEN
-                       INSERT (NUMERO_PRODUIT, DESCRIPTION, PRIX_USD)
-                       VALUES (N.NUM, N.DESCR, N.PRIX)
-               END-EXEC
-
-               IF SQLCODE NOT = 0
-                   DISPLAY "ERREUR SQL : " SQLCODE " SUR PRODUIT "
-                           WS-NUMERO
+                   EXEC SQL
+                       MERGE INTO PRODUITS P
+                       USING (VALUES (:HST-NUMERO,
+                                      :HST-DESCRIPTION,
+                                      :HST-PRIX-USD))
+                                      AS N(NUM, DESCR, PRIX)
+                       ON P.NUMERO_PRODUIT = N.NUM
+                       WHEN MATCHED THEN
+                           UPDATE SET DESCRIPTION = N.DESCR,
+                                      PRIX_USD     = N.PRIX
+                       WHEN NOT MATCHED THEN
+                           INSERT (NUMERO_PRODUIT, DESCRIPTION,
+                                   PRIX_USD)
+                           VALUES (N.NUM, N.DESCR, N.PRIX)
+                   END-EXEC
+
+                   IF SQLCODE NOT = 0
+                       DISPLAY "ERREUR SQL : " SQLCODE " SUR PRODUIT "
+                               WS-NUMERO
+                   ELSE
+                       PERFORM ENREGISTRER-HISTORIQUE-PRIX
+                   END-IF
                END-IF
 
                PERFORM LECT-NEWPRODS
@@ -93,9 +137,68 @@
 
            DISPLAY "TOTAL ENREGISTREMENTS TRAITES : " WS-COMPTEUR
            PERFORM FERM-NEWPRODS
+           PERFORM FERM-PRIXREVU
 
            GOBACK.
 
+       VERIFIER-RAISONNABILITE-PRIX.
+           SET ECART-RAISONNABLE TO TRUE
+           SET PRODUIT-NOUVEAU TO TRUE
+           MOVE ZERO TO WS-PRIX-ACTUEL
+
+           EXEC SQL
+               SELECT PRIX_USD INTO :WS-PRIX-ACTUEL
+               FROM PRODUITS
+               WHERE NUMERO_PRODUIT = :HST-NUMERO
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   SET PRODUIT-EXISTE TO TRUE
+               WHEN +100
+                   SET PRODUIT-NOUVEAU TO TRUE
+               WHEN OTHER
+                   DISPLAY "ERREUR SQL LECTURE PRIX ACTUEL : " SQLCODE
+           END-EVALUATE
+
+           IF PRODUIT-EXISTE AND WS-PRIX-ACTUEL > ZERO
+               COMPUTE WS-ECART-PCT =
+                   FUNCTION ABS(HST-PRIX-USD - WS-PRIX-ACTUEL)
+                   * 100 / WS-PRIX-ACTUEL
+               IF WS-ECART-PCT > WS-SEUIL-ECART-PCT
+                   SET ECART-EXCESSIF TO TRUE
+               END-IF
+           END-IF
+           .
+
+       ENREGISTRER-HISTORIQUE-PRIX.
+      *    Conserve la trace du prix avant/après au lieu de l'effacer
+      *    par l'écrasement fait par le MERGE
+           EXEC SQL
+               INSERT INTO PRODUCTS_PRICE_HISTORY
+                   (NUMERO_PRODUIT, ANCIEN_PRIX_USD, NOUVEAU_PRIX_USD,
+                    DATE_MAJ)
+               VALUES
+                   (:HST-NUMERO, :WS-PRIX-ACTUEL, :HST-PRIX-USD,
+                    CURRENT DATE)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "ERREUR SQL HISTORIQUE PRIX : " SQLCODE
+                       " SUR PRODUIT " WS-NUMERO
+           END-IF
+           .
+
+       SIGNALER-PRIX-A-REVOIR.
+           MOVE HST-NUMERO TO PXR-NUMERO
+           MOVE WS-PRIX-ACTUEL TO PXR-PRIX-ACTUEL
+           MOVE HST-PRIX-USD TO PXR-PRIX-NOUVEAU
+           MOVE WS-ECART-PCT TO PXR-ECART-PCT
+           WRITE ENR-PRIXREVU
+           DISPLAY "PRIX A REVOIR - PRODUIT " HST-NUMERO
+                   " ECART " WS-ECART-PCT "% - MAJ IGNOREE"
+           .
+
        OUV-NEWPRODS.
            OPEN INPUT NEWPRODS
            IF FS-NEWPRODS NOT = ZERO
@@ -105,6 +208,18 @@
        FERM-NEWPRODS.
            CLOSE NEWPRODS.
 
+       OUV-PRIXREVU.
+           OPEN OUTPUT PRIX-A-REVOIR
+           IF FS-PRIXREVU NOT = ZERO
+               DISPLAY "ERR OPEN PRIXREVU - FS : " FS-PRIXREVU
+           END-IF.
+
+       FERM-PRIXREVU.
+           CLOSE PRIX-A-REVOIR
+           IF FS-PRIXREVU NOT = ZERO
+               DISPLAY "ERR CLOSE PRIXREVU - FS : " FS-PRIXREVU
+           END-IF.
+
        LECT-NEWPRODS.
            READ NEWPRODS AT END
                MOVE 1 TO FF-NEWPRODS
@@ -212,7 +327,10 @@
       *    * Extraction de la description (2ème champ)
            PERFORM TROUVE-CHAMP
            MOVE LIGNE-NEWPRODS(WS-DEBUT:WS-LONGUEUR) TO WS-DESCRIPTION
-           PERFORM FORMATE-DESCRIPTION
+           MOVE LENGTH OF WS-DESCRIPTION TO WS-LEN-PARAM
+           CALL 'FORMATDESC' USING
+               BY REFERENCE WS-DESCRIPTION
+               BY CONTENT WS-LEN-PARAM
 
       *    * Extraction du prix (3ème champ)
            PERFORM TROUVE-CHAMP
@@ -282,37 +400,4 @@
        LECT-TAUX.
            READ TAUX AT END
                MOVE 1 TO FF-TAUX
-           END-READ.
-
-       FORMATE-DESCRIPTION.
-           MOVE SPACE TO WS-PREV-CHAR
-       
-           PERFORM VARYING WS-IDX FROM 1 BY 1
-               UNTIL WS-IDX > FUNCTION LENGTH(WS-DESCRIPTION)
-       
-               MOVE WS-DESCRIPTION(WS-IDX:1) TO WS-CHAR
-       
-      *       *--- Tout passer en minuscules ---
-               MOVE 0 TO WS-POS
-               PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > 26
-                   IF WS-CHAR = WS-MAJUSCULES(WS-POS:1)
-                       MOVE WS-MINUSCULES(WS-POS:1) TO WS-CHAR
-                       MOVE 99 TO WS-POS
-                   END-IF
-               END-PERFORM
-       
-      *       *--- Majuscule si début de mot ---
-               IF WS-PREV-CHAR = SPACE
-                   MOVE 0 TO WS-POS
-                   PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > 26
-                       IF WS-CHAR = WS-MINUSCULES(WS-POS:1)
-                           MOVE WS-MAJUSCULES(WS-POS:1) TO WS-CHAR
-                           MOVE 99 TO WS-POS
-                       END-IF
-                   END-PERFORM
-               END-IF
-       
-               MOVE WS-CHAR TO WS-DESCRIPTION(WS-IDX:1)
-               MOVE WS-CHAR TO WS-PREV-CHAR
-           END-PERFORM
-           .           
\ No newline at end of file
+           END-READ.
\ No newline at end of file
