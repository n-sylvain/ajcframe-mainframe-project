@@ -27,7 +27,13 @@
        77 WS-POSITION      PIC 99 VALUE 1.
        77 WS-DEBUT         PIC 99 VALUE 1.
        77 WS-LONGUEUR      PIC 99 VALUE ZERO.
-      
+
+      ** Longueur passee BY CONTENT a FORMATDESC : BY CONTENT d'un
+      ** LENGTH OF copie la representation interne du registre special
+      ** telle quelle, sans la convertir au format PIC 9(3) attendu en
+      ** LINKAGE ; on la range donc d'abord dans un 9(3) normal
+       77 WS-LEN-PARAM     PIC 9(3) VALUE ZERO.
+
       ** Champs extraits
        01 WS-PRODUIT.
            05 WS-NUMERO        PIC X(10).
@@ -35,14 +41,6 @@
            05 WS-PRIX          PIC X(10).
            05 WS-DEVISE        PIC X(2).
 
-      ** Variables pour le formatage de la description
-       77 WS-MAJUSCULES  PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-       77 WS-MINUSCULES  PIC X(26) VALUE "abcdefghijklmnopqrstuvwxyz".
-       77 WS-IDX         PIC 99 VALUE 0.
-       77 WS-POS         PIC 99 VALUE 0.
-       77 WS-PREV-CHAR   PIC X VALUE SPACE.
-       77 WS-CHAR        PIC X.
-      
        PROCEDURE DIVISION.
       
            PERFORM OUV-NEWPRODS
@@ -85,7 +83,10 @@
       *    * Extraction de la description (2ème champ)  
            PERFORM TROUVE-CHAMP
            MOVE LIGNE-NEWPRODS(WS-DEBUT:WS-LONGUEUR) TO WS-DESCRIPTION
-           PERFORM FORMATE-DESCRIPTION
+           MOVE LENGTH OF WS-DESCRIPTION TO WS-LEN-PARAM
+           CALL 'FORMATDESC' USING
+               BY REFERENCE WS-DESCRIPTION
+               BY CONTENT WS-LEN-PARAM
            
       *    * Extraction du prix (3ème champ)
            PERFORM TROUVE-CHAMP
@@ -136,37 +137,3 @@
                MOVE 1 TO FF-NEWPRODS
            END-READ.
 
-       FORMATE-DESCRIPTION.
-           MOVE SPACE TO WS-PREV-CHAR
-       
-           PERFORM VARYING WS-IDX FROM 1 BY 1
-               UNTIL WS-IDX > FUNCTION LENGTH(WS-DESCRIPTION)
-       
-               MOVE WS-DESCRIPTION(WS-IDX:1) TO WS-CHAR
-       
-      *       *--- Tout passer en minuscules ---
-               MOVE 0 TO WS-POS
-               PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > 26
-                   IF WS-CHAR = WS-MAJUSCULES(WS-POS:1)
-                       MOVE WS-MINUSCULES(WS-POS:1) TO WS-CHAR
-                       MOVE 99 TO WS-POS
-                   END-IF
-               END-PERFORM
-       
-      *       *--- Majuscule si début de mot ---
-               IF WS-PREV-CHAR = SPACE
-                   MOVE 0 TO WS-POS
-                   PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > 26
-                       IF WS-CHAR = WS-MINUSCULES(WS-POS:1)
-                           MOVE WS-MAJUSCULES(WS-POS:1) TO WS-CHAR
-                           MOVE 99 TO WS-POS
-                       END-IF
-                   END-PERFORM
-               END-IF
-       
-               MOVE WS-CHAR TO WS-DESCRIPTION(WS-IDX:1)
-               MOVE WS-CHAR TO WS-PREV-CHAR
-           END-PERFORM
-           .
-
-      
\ No newline at end of file
