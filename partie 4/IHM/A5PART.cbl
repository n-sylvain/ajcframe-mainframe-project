@@ -12,8 +12,23 @@
 001200      COPY DFHAID.
 001300      COPY MS5PART.
 001800
+      * INCLUSION DU DCLGEN PARTS, POUR LA SYNCHRONISATION TEMPS REEL
+      * VERS API4.PARTS A LA SAISIE
+           EXEC SQL
+               INCLUDE PARTS
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
 00181
 001900 01 ZONE.
+      * MARQUEUR ET HORODATAGE DU DERNIER PASSAGE, PORTES PAR LA
+      * COMMAREA RENVOYEE A CHAQUE RETURN TRANSID, POUR DETECTER
+      * L'INACTIVITE D'UNE SESSION A5PART
+           05 ZONE-MARQUEUR PIC X(4) VALUE 'A5PT'.
+           05 ZONE-DERNIERE-ACTIVITE PIC S9(8) COMP-3.
 002100     05 INFOS         PIC X(62).
            05 ID-COMM       PIC X(2).
 002310
@@ -28,12 +43,29 @@
        77 WS-RESP2      PIC S9(8) COMP.
        77 WS-RESP3      PIC S9(8) COMP.
 
+      * DECOUPAGE DE EIBTIME (HHMMSS) EN SECONDES DEPUIS MINUIT,
+      * POUR LE CONTROLE D'INACTIVITE DE LA SESSION
+       77 WS-HEURES         PIC 9(2).
+       77 WS-MINUTES        PIC 9(2).
+       77 WS-SECONDES       PIC 9(2).
+       77 WS-RESTE-TEMPS    PIC 9(4).
+       77 WS-MAX-INACTIVITE PIC 9(5) VALUE 300.
+
+      * ATTRIBUTION AUTOMATIQUE DU PROCHAIN ID LIBRE
+       77 WS-ID-CANDIDAT-NUM  PIC 99.
+       77 WS-ID-CANDIDAT      PIC X(2).
+       77 WS-ID-LIBRE-FLAG    PIC X VALUE 'N'.
+           88 ID-TROUVE-LIBRE     VALUE 'O'.
+           88 ID-NON-TROUVE-LIBRE VALUE 'N'.
+
 
        01 ENREG-KSDS.
            05 WS-IDK        PIC X(2).
            05 WS-NOMK       PIC X(30).
            05 WS-COULEURK   PIC X(20).
-           05 WS-POIDSK     PIC S9(2) COMP-3.
+      * POIDS ELARGI A 3 CHIFFRES ENTIERS + 1 DECIMALE, POUR LES
+      * PIECES LOURDES (>99) ET LES POIDS FRACTIONNAIRES
+           05 WS-POIDSK     PIC S9(3)V9 COMP-3.
            05 WS-VILLEK     PIC X(20).
        01 ZONE-ED.
            05 FILLER        PIC X(4) VALUE 'ERR '.
@@ -43,6 +75,10 @@
 002540
 002550 LINKAGE SECTION.
 002560 01 DFHCOMMAREA.
+      * MARQUEUR ET HORODATAGE D'ORIGINE A5PART, EN MIROIR DE LA
+      * ZONE CI-DESSUS
+           05 LK-MARQUEUR PIC X(4).
+           05 LK-DERNIERE-ACTIVITE PIC S9(8) COMP-3.
            05 ERR-MESS-LK PIC X(60).
 002570
 002600 PROCEDURE DIVISION USING DFHCOMMAREA.
@@ -50,6 +86,8 @@
 002900* EIBCALEN CORRESPOND A LAL LG DES PARAMETRES TRANSMIS
 003000* SI EIBCALEN = 0 ==> PREMIERE FOIS
 003100********************************************************
+           PERFORM CALCULER-SECONDES
+
 003110      EVALUATE EIBTRNID
 003120       WHEN 'T5PA'
 
@@ -57,7 +95,22 @@
 003210         MOVE LOW-VALUE TO MAP5PARO
                PERFORM ENVOI-ECRAN
               ELSE
-                   MOVE 'EIB  sup  ZERO' TO MESS1O
+                   IF LK-MARQUEUR = 'A5PT' THEN
+      * SESSION A5PART DEJA EN COURS : ON CONTROLE L'INACTIVITE
+      * PAR RAPPORT AU DERNIER PASSAGE
+                       IF (WS-TEMPS - LK-DERNIERE-ACTIVITE)
+                           > WS-MAX-INACTIVITE
+                           MOVE 'Session expirée pour inactivité.'
+                           TO ERR-MESS
+                           PERFORM FIN-TOTALE
+                       ELSE
+                           MOVE 'EIB  sup  ZERO' TO MESS1O
+                       END-IF
+                   ELSE
+      * COMMAREA ETRANGERE (ARRIVEE PAR XCTL DEPUIS A5CNX) :
+      * NOUVELLE SESSION, PAS DE CONTROLE D'INACTIVITE
+                       MOVE 'EIB  sup  ZERO' TO MESS1O
+                   END-IF
 
 003400        END-IF
 003500
@@ -74,6 +127,18 @@
 004313             PERFORM LECT-ECRAN
 004327        END-IF
 004328
+      *****************************************************
+      * PF5 : CONSULTATION D'UNE PIECE PAR IDENTIFIANT
+      * PF6 : SUPPRESSION D'UNE PIECE PAR IDENTIFIANT
+      *****************************************************
+           IF EIBAID = DFHPF5
+                PERFORM LECT-ECRAN-INQUIRY
+           END-IF
+
+           IF EIBAID = DFHPF6
+                PERFORM LECT-ECRAN-DELETE
+           END-IF
+
 005473       WHEN OTHER
 005476         MOVE LOW-VALUE TO MAP5PARO
                PERFORM ENVOI-ECRAN
@@ -109,6 +174,10 @@
 013220* REAFFICHE LA TRANSACTION, ELLE PERMET DE POUVOIR
 013230* DE NOUVO RECUPERER LES ELEMENTS SAISIS
 013240*****************************************************
+      * HORODATAGE DU PASSAGE COURANT, PORTE PAR LA COMMAREA POUR
+      * LE PROCHAIN CONTROLE D'INACTIVITE
+           MOVE WS-TEMPS TO ZONE-DERNIERE-ACTIVITE
+
 013250     EXEC CICS
 013260          RETURN TRANSID ('T5PA')
 013270          COMMAREA (ZONE)
@@ -145,10 +214,17 @@
 
            MOVE 0 TO WS-CONT-OP
 
+      * SI L'ID N'EST PAS SAISI, ON ATTRIBUE AUTOMATIQUEMENT LE
+      * PROCHAIN IDENTIFIANT LIBRE, AU LIEU DE FAIRE DEVINER A
+      * L'OPERATEUR UN CODE DISPONIBLE SUR 2 CARACTERES
            IF WS-CONT-OP = ZERO THEN
                IF IDI = SPACES OR IDI = LOW-VALUES OR IDL = ZERO
-                   MOVE 1 TO WS-CONT-OP
-                   MOVE 'L''ID doit être renseigné.' TO MESS1O
+                   PERFORM ASSIGNER-PROCHAIN-ID
+                   IF ID-NON-TROUVE-LIBRE
+                       MOVE 1 TO WS-CONT-OP
+                       MOVE 'Plus aucun identifiant disponible.'
+                       TO MESS1O
+                   END-IF
                END-IF
 
            END-IF
@@ -164,6 +240,27 @@
 
            END-IF
 
+      * VALIDATION DE LA COULEUR ET DE LA VILLE, SUR LE MEME MODELE
+      * QUE L'ID ET LE NOM
+           IF WS-CONT-OP = ZERO THEN
+
+               IF COULI = SPACES OR COULI = LOW-VALUES OR COULL = ZERO
+                   MOVE 1 TO WS-CONT-OP
+                   MOVE 'La couleur doit être renseignée.' TO MESS1O
+               END-IF
+
+           END-IF
+
+           IF WS-CONT-OP = ZERO THEN
+
+               IF VILLEI = SPACES OR VILLEI = LOW-VALUES
+                                   OR VILLEL = ZERO
+                   MOVE 1 TO WS-CONT-OP
+                   MOVE 'La ville doit être renseignée.' TO MESS1O
+               END-IF
+
+           END-IF
+
            IF WS-CONT-OP = ZERO THEN
                IF  POIDSI IS NOT NUMERIC THEN
                    IF POIDSI = SPACES  OR POIDSL = ZERO THEN
@@ -198,7 +295,6 @@
       *             LENGTH(LENGTH OF ENREG-KSDS)
       *             RESP(WS-RESP)
       *         END-EXEC
-      *
 
 
                 EXEC CICS
@@ -221,6 +317,9 @@
                        MOVE 'Insertion réussie.'
                         TO MESS1O
                        MOVE DFHDFT TO MESS1C
+      * SYNCHRONISATION IMMEDIATE VERS API4.PARTS, SANS ATTENDRE LE
+      * CHARGEMENT BATCH DE NUIT PAR K5DB2
+                       PERFORM INSERER-PART-DB2
                    WHEN WS-RESP = DFHRESP(DUPKEY) OR
                    WS-RESP = DFHRESP(DUPREC) OR
                    WS-RESP = 14
@@ -233,7 +332,6 @@
       *                     RIDFLD(IDI)
       *                      RESP(WS-RESP3)
       *                 END-EXEC
-      *
       *                 EVALUATE TRUE
       *                     WHEN WS-RESP3  = DFHRESP(NORMAL)
       *                         PERFORM RWRT
@@ -242,9 +340,7 @@
       *                         MOVE 'RESP' TO ERR-TYPE
       *                         MOVE WS-RESP TO ERR-ED
       *                         MOVE ZONE-ED TO MESS1O
-      *
       *                 END-EVALUATE
-      *
                    WHEN OTHER
                         INITIALIZE ZONE-ED
                         MOVE 'RESP' TO ERR-TYPE
@@ -282,6 +378,78 @@
 
            .
 
+      * CONVERSION DE EIBTIME (FORMAT HHMMSS) EN NOMBRE DE SECONDES
+      * DEPUIS MINUIT, POUR LE CONTROLE D'INACTIVITE DE SESSION
+       CALCULER-SECONDES.
+           DIVIDE EIBTIME BY 10000 GIVING WS-HEURES
+               REMAINDER WS-RESTE-TEMPS
+           DIVIDE WS-RESTE-TEMPS BY 100 GIVING WS-MINUTES
+               REMAINDER WS-SECONDES
+           COMPUTE WS-TEMPS = (WS-HEURES * 3600)
+               + (WS-MINUTES * 60) + WS-SECONDES
+           .
+
+      * RECHERCHE DU PROCHAIN IDENTIFIANT LIBRE DANS LE KSDS A5PARK,
+      * PAR BALAYAGE SEQUENTIEL DE 00 A 99 PUISQUE L'ID NE FAIT QUE
+      * 2 CARACTERES ; LE PREMIER CODE NON TROUVE (RESP NOTFND) EST
+      * ATTRIBUE A IDI
+       ASSIGNER-PROCHAIN-ID.
+           MOVE 'N' TO WS-ID-LIBRE-FLAG
+
+           PERFORM VARYING WS-ID-CANDIDAT-NUM FROM 0 BY 1
+               UNTIL WS-ID-CANDIDAT-NUM > 99
+                  OR ID-TROUVE-LIBRE
+
+               MOVE WS-ID-CANDIDAT-NUM TO WS-ID-CANDIDAT
+
+               EXEC CICS
+                   READ DATASET ('A5PARK')
+                        INTO (ENREG-KSDS)
+                        RIDFLD (WS-ID-CANDIDAT)
+                        RESP (WS-RESP)
+               END-EXEC
+
+               IF WS-RESP = DFHRESP(NOTFND)
+                   MOVE 'O' TO WS-ID-LIBRE-FLAG
+                   MOVE WS-ID-CANDIDAT TO IDI
+               END-IF
+           END-PERFORM
+           .
+
+      * SYNCHRONISATION TEMPS REEL DE LA NOUVELLE PIECE VERS LA TABLE
+      * DB2 API4.PARTS, AU MOMENT DE LA SAISIE SUR A5PART, PLUTOT QUE
+      * D'ATTENDRE LE CHARGEMENT BATCH DE NUIT PAR K5DB2
+       INSERER-PART-DB2.
+
+           MOVE WS-IDK TO PARTPNO
+           MOVE WS-NOMK TO PARTPNAME-TEXT
+           MOVE LENGTH OF WS-NOMK TO PARTPNAME-LEN
+           MOVE WS-COULEURK TO PARTCOLOR-TEXT
+           MOVE LENGTH OF WS-COULEURK TO PARTCOLOR-LEN
+           MOVE WS-POIDSK TO PARTWEIGHT
+           MOVE WS-VILLEK TO PARTCITY-TEXT
+           MOVE LENGTH OF WS-VILLEK TO PARTCITY-LEN
+
+           EXEC SQL
+               INSERT INTO API4.PARTS (PNO, PNAME, COLOR, WEIGHT, CITY)
+               VALUES (:PARTPNO, :PARTPNAME, :PARTCOLOR,
+               :PARTWEIGHT, :PARTCITY)
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                   CONTINUE
+               WHEN SQLCODE = -803
+                   MOVE 'Insertion réussie (déjà en DB2).'
+                   TO MESS1O
+               WHEN OTHER
+                   INITIALIZE ZONE-ED
+                   MOVE 'SQLC' TO ERR-TYPE
+                   MOVE SQLCODE TO ERR-ED
+                   MOVE ZONE-ED TO MESS1O
+           END-EVALUATE
+           .
+
 
 014191 LECT-ECRAN.
 
@@ -312,3 +480,133 @@
 014300     .
 014400
 014500
+      *****************************************************
+      * CONSULTATION D'UNE PIECE A5PARK PAR IDENTIFIANT,
+      * DECLENCHEE PAR PF5
+      *****************************************************
+       LECT-ECRAN-INQUIRY.
+
+           EXEC CICS
+               RECEIVE MAP('MAP5PAR')
+               MAPSET('MS5PART')
+               INTO(MAP5PARI)
+               RESP(WS-CD-ERR)
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN WS-CD-ERR = DFHRESP(MAPFAIL)
+                   MOVE 'Renseignez l''ID a consulter.' TO MESS1O
+               WHEN WS-CD-ERR = DFHRESP(NORMAL)
+                   PERFORM CONSULTER-PART-KSDS
+               WHEN OTHER
+                   MOVE 'ERR RECEIVE' TO ERR-MESS
+                   PERFORM FIN-TOTALE
+           END-EVALUATE
+           .
+
+       CONSULTER-PART-KSDS.
+           IF IDI = SPACES OR IDI = LOW-VALUES THEN
+               MOVE 'L''ID doit être renseigné.' TO MESS1O
+           ELSE
+               EXEC CICS
+                   READ DATASET ('A5PARK')
+                        INTO (ENREG-KSDS)
+                        RIDFLD (IDI)
+                        RESP (WS-RESP)
+               END-EXEC
+
+               EVALUATE TRUE
+                   WHEN WS-RESP = DFHRESP(NORMAL)
+                       MOVE WS-IDK TO IDO
+                       MOVE WS-NOMK TO NOMO
+                       MOVE WS-COULEURK TO COULO
+                       MOVE WS-POIDSK TO POIDSO
+                       MOVE WS-VILLEK TO VILLEO
+                       MOVE 'Pièce trouvée.' TO MESS1O
+                       MOVE DFHDFT TO MESS1C
+                   WHEN WS-RESP = DFHRESP(NOTFND)
+                       MOVE 'Aucune pièce pour cet identifiant.'
+                       TO MESS1O
+                   WHEN OTHER
+                       INITIALIZE ZONE-ED
+                       MOVE 'RESP' TO ERR-TYPE
+                       MOVE WS-RESP TO ERR-ED
+                       MOVE ZONE-ED TO MESS1O
+               END-EVALUATE
+           END-IF
+           .
+
+      *****************************************************
+      * SUPPRESSION D'UNE PIECE A5PARK PAR IDENTIFIANT,
+      * DECLENCHEE PAR PF6
+      *****************************************************
+       LECT-ECRAN-DELETE.
+
+           EXEC CICS
+               RECEIVE MAP('MAP5PAR')
+               MAPSET('MS5PART')
+               INTO(MAP5PARI)
+               RESP(WS-CD-ERR)
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN WS-CD-ERR = DFHRESP(MAPFAIL)
+                   MOVE 'Renseignez l''ID a supprimer.' TO MESS1O
+               WHEN WS-CD-ERR = DFHRESP(NORMAL)
+                   PERFORM SUPPRIMER-PART-KSDS
+               WHEN OTHER
+                   MOVE 'ERR RECEIVE' TO ERR-MESS
+                   PERFORM FIN-TOTALE
+           END-EVALUATE
+           .
+
+       SUPPRIMER-PART-KSDS.
+           IF IDI = SPACES OR IDI = LOW-VALUES THEN
+               MOVE 'L''ID doit être renseigné.' TO MESS1O
+           ELSE
+               EXEC CICS
+                   DELETE DATASET ('A5PARK')
+                          RIDFLD (IDI)
+                          RESP (WS-RESP)
+               END-EXEC
+
+               EVALUATE TRUE
+                   WHEN WS-RESP = DFHRESP(NORMAL)
+                       MOVE 'Pièce supprimée.' TO MESS1O
+                       MOVE DFHDFT TO MESS1C
+      * SYNCHRONISATION DE LA SUPPRESSION VERS API4.PARTS, PAR
+      * COHERENCE AVEC L'INSERTION TEMPS REEL FAITE PLUS HAUT
+                       PERFORM SUPPRIMER-PART-DB2
+                   WHEN WS-RESP = DFHRESP(NOTFND)
+                       MOVE 'Aucune pièce pour cet identifiant.'
+                       TO MESS1O
+                   WHEN OTHER
+                       INITIALIZE ZONE-ED
+                       MOVE 'RESP' TO ERR-TYPE
+                       MOVE WS-RESP TO ERR-ED
+                       MOVE ZONE-ED TO MESS1O
+               END-EVALUATE
+           END-IF
+           .
+
+      * SUPPRESSION DE LA PIECE DANS API4.PARTS, APRES SUPPRESSION
+      * REUSSIE DANS LE KSDS A5PARK, PAR COHERENCE AVEC LA
+      * SYNCHRONISATION TEMPS REEL CI-DESSUS
+       SUPPRIMER-PART-DB2.
+           MOVE IDI TO PARTPNO
+
+           EXEC SQL
+               DELETE FROM API4.PARTS
+               WHERE PNO = :PARTPNO
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                   CONTINUE
+               WHEN OTHER
+                   INITIALIZE ZONE-ED
+                   MOVE 'SQLC' TO ERR-TYPE
+                   MOVE SQLCODE TO ERR-ED
+                   MOVE ZONE-ED TO MESS1O
+           END-EVALUATE
+           .
