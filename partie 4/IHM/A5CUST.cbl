@@ -0,0 +1,185 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. A5CUST.
+000300
+000400 ENVIRONMENT DIVISION.
+000500 CONFIGURATION SECTION.
+000600 SPECIAL-NAMES.
+000700     DECIMAL-POINT IS COMMA.
+000800
+000900 DATA DIVISION.
+001000 WORKING-STORAGE SECTION.
+001100      COPY DFHBMSCA.
+001200      COPY DFHAID.
+001300      COPY MS5CUST.
+
+      * INCLUSION DU DCLGEN CUSTOMERS, POUR LA CONSULTATION EN
+      * TEMPS REEL D'UN CLIENT PAR C_NO, SUR LE MEME MODELE QUE LA
+      * SYNCHRONISATION DB2 DE A5PART
+           EXEC SQL
+               INCLUDE CUST
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       01 ZONE.
+           05 INFOS         PIC X(62).
+
+       01 ERR-MESS PIC X(60) VALUE 'FIN'.
+       01 ZONE-ED.
+           05 FILLER        PIC X(4) VALUE 'ERR '.
+           05 ERR-TYPE      PIC X(4).
+           05 FILLER        PIC X(3) VALUE ' : '.
+           05 ERR-ED        PIC Z9   VALUE ' 0'.
+
+       77 WS-CD-ERR     PIC 9(2).
+       77 WS-SOLDE-ED   PIC -(7)9,99.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           05 ERR-MESS-LK PIC X(60).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      ********************************************************
+      * EIBCALEN CORRESPOND A LAL LG DES PARAMETRES TRANSMIS
+      * SI EIBCALEN = 0 ==> PREMIERE FOIS
+      ********************************************************
+           EVALUATE EIBTRNID
+            WHEN 'T5CU'
+
+             IF EIBCALEN = ZERO  THEN
+              MOVE LOW-VALUE TO MAP5CSO
+              PERFORM ENVOI-ECRAN
+             END-IF
+
+      ********************************************************
+      * EIBAID PERMET DE RECUPERER LA TOUCHE APPUYEE
+      * DFHCLEAR ==> ESC
+      ********************************************************
+             IF EIBAID = DFHCLEAR
+                   MOVE 'BYE !!' TO ERR-MESS
+                   PERFORM FIN-TOTALE
+             END-IF
+
+             IF EIBAID = DFHENTER
+                  PERFORM LECT-ECRAN
+             END-IF
+
+            WHEN OTHER
+                MOVE LOW-VALUE TO MAP5CSO
+                PERFORM ENVOI-ECRAN
+           END-EVALUATE
+
+           PERFORM ENVOI-ECRAN
+           .
+
+      ******************************************************************
+      *                       LISTE DES PARAGRAPHES
+      ******************************************************************
+       ENVOI-ECRAN.
+
+      ******************************************************************
+      *       ICI ON ENVOIE LES DIFFERNTES MAPS CONSTITUANT LE MAPSET
+      ******************************************************************
+
+      * ENVOI MAP
+      *****************
+           EXEC CICS
+              SEND MAP('MAP5CUS')
+                   MAPSET('MS5CUST')
+                   RESP(WS-CD-ERR)
+                   ERASE
+                   CURSOR
+                   WAIT
+           END-EXEC
+           IF WS-CD-ERR  NOT EQUAL  DFHRESP(NORMAL)
+                MOVE 'ERR SEND' TO ERR-MESS
+                PERFORM FIN-TOTALE
+           END-IF
+
+      ****************************************************
+      * REAFFICHE LA TRANSACTION, ELLE PERMET DE POUVOIR
+      * DE NOUVO RECUPERER LES ELEMENTS SAISIS
+      *****************************************************
+           EXEC CICS
+                RETURN TRANSID ('T5CU')
+                COMMAREA (ZONE)
+                LENGTH (LENGTH OF ZONE)
+           END-EXEC
+           .
+
+       FIN-TOTALE.
+           EXEC CICS
+             SEND FROM (ERR-MESS)
+             LENGTH (LENGTH OF ERR-MESS)
+             WAIT
+             ERASE
+           END-EXEC
+           EXEC CICS RETURN END-EXEC
+           .
+
+       LECT-ECRAN.
+           MOVE 'Patientez...' TO MESS1O
+           MOVE DFHDFT TO MESS1C
+
+           EXEC CICS
+               RECEIVE MAP('MAP5CUS')
+               MAPSET('MS5CUST')
+               INTO(MAP5CSI)
+               RESP(WS-CD-ERR)
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN WS-CD-ERR = DFHRESP(MAPFAIL)
+                   MOVE 'Renseignez le numéro de client.' TO MESS1O
+               WHEN WS-CD-ERR = DFHRESP(NORMAL)
+                   PERFORM CONSULTER-CLIENT
+               WHEN OTHER
+                   MOVE 'ERR RECEIVE' TO ERR-MESS
+                   PERFORM FIN-TOTALE
+           END-EVALUATE
+           .
+
+      * RECHERCHE D'UN CLIENT PAR C_NO DANS API6.CUSTOMERS, POUR
+      * EVITER A L'EXPLOITATION DE FAIRE LA REQUETE DB2 A LA MAIN
+       CONSULTER-CLIENT.
+           IF CNOI IS NOT NUMERIC OR CNOI = ZERO THEN
+               MOVE 'Le numéro de client doit être renseigné.'
+               TO MESS1O
+           ELSE
+               MOVE CNOI TO CUST-C-NO
+
+               EXEC SQL
+                   SELECT COMPANY, ADDRESS, CITY, STATE, ZIP,
+                          PHONE, BALANCE
+                   INTO :CUST-COMPANY, :CUST-ADDRESS, :CUST-CITY,
+                        :CUST-STATE, :CUST-ZIP, :CUST-PHONE,
+                        :CUST-BALANCE
+                   FROM API6.CUSTOMERS
+                   WHERE C_NO = :CUST-C-NO
+               END-EXEC
+
+               EVALUATE TRUE
+                   WHEN SQLCODE = 0
+                       MOVE CUST-COMPANY-TEXT TO COMPAGO
+                       MOVE CUST-ADDRESS-TEXT(1:40) TO ADRO
+                       MOVE CUST-CITY-TEXT TO VILLCO
+                       MOVE CUST-STATE TO ETATO
+                       MOVE CUST-ZIP TO CPOSTO
+                       MOVE CUST-PHONE TO TELO
+                       MOVE CUST-BALANCE TO WS-SOLDE-ED
+                       MOVE WS-SOLDE-ED TO SOLDEO
+                       MOVE 'Client trouvé.' TO MESS1O
+                       MOVE DFHDFT TO MESS1C
+                   WHEN SQLCODE = 100
+                       MOVE 'Aucun client pour ce numéro.'
+                       TO MESS1O
+                   WHEN OTHER
+                       INITIALIZE ZONE-ED
+                       MOVE 'SQLC' TO ERR-TYPE
+                       MOVE SQLCODE TO ERR-ED
+                       MOVE ZONE-ED TO MESS1O
+               END-EVALUATE
+           END-IF
+           .
