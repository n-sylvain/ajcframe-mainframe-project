@@ -0,0 +1,50 @@
+      ******************************************************************
+      * DCLGEN TABLE(API4.PARTS)                                       *
+      *        LIBRARY(API4.SOURCE.DCLGEN(PARTS))                      *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(PART)                                             *
+      *        STRUCTURE(ST-PARTS)                                     *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE API4.PARTS TABLE
+           ( PNO                            CHAR(2) NOT NULL,
+             PNAME                          VARCHAR(30) NOT NULL,
+             COLOR                          VARCHAR(20),
+             WEIGHT                         DECIMAL(4, 1),
+             CITY                           VARCHAR(20)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE API4.PARTS                         *
+      ******************************************************************
+       01  ST-PARTS.
+      *                       PNO
+           10 PARTPNO              PIC X(2).
+           10 PARTPNAME.
+      *                       PNAME LENGTH
+              49 PARTPNAME-LEN     PIC S9(4) USAGE COMP.
+      *                       PNAME
+              49 PARTPNAME-TEXT    PIC X(30).
+           10 PARTCOLOR.
+      *                       COLOR LENGTH
+              49 PARTCOLOR-LEN     PIC S9(4) USAGE COMP.
+      *                       COLOR
+              49 PARTCOLOR-TEXT    PIC X(20).
+      *                       WEIGHT
+      * ELARGI A 3 CHIFFRES ENTIERS + 1 DECIMALE
+           10 PARTWEIGHT           PIC S9(3)V9 USAGE COMP-3.
+           10 PARTCITY.
+      *                       CITY LENGTH
+              49 PARTCITY-LEN      PIC S9(4) USAGE COMP.
+      *                       CITY
+              49 PARTCITY-TEXT     PIC X(20).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  IPARTS.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 5 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
