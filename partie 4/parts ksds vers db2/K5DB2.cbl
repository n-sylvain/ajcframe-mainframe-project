@@ -15,6 +15,14 @@
            RECORD KEY IS ID-PARTK
            FILE STATUS IS FS-PARTK.
 
+      * FICHIER DE COMPTE RENDU DU CHARGEMENT, UNE LIGNE PAR PNO
+      * TRAITE AVEC SON RESULTAT, POUR QUE L'EXPLOITATION PUISSE
+      * RECONCILIER SANS RELIRE LE JOBLOG
+           SELECT K5AUDIT ASSIGN TO K5AUDIT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,9 +31,17 @@
            05 ID-PARTK         PIC X(2).
            05 NOM-PARTK        PIC X(30).
            05 COULEUR-PARTK    PIC X(20).
-           05 POIDS-PARTK      PIC S9(2)V COMP-3.
+      * POIDS ELARGI A 3 CHIFFRES ENTIERS + 1 DECIMALE, POUR LES
+      * PIECES LOURDES (>99) ET LES POIDS FRACTIONNAIRES
+           05 POIDS-PARTK      PIC S9(3)V9 COMP-3.
            05 VILLE-PARTK      PIC X(20).
 
+      * COMPTE RENDU DE CHARGEMENT
+       FD K5AUDIT
+           RECORDING MODE IS F
+           RECORD CONTAINS 60 CHARACTERS.
+       01 ENR-AUDIT                PIC X(60).
+
        WORKING-STORAGE SECTION.
 
       * INCLUSION DU DCLGEN PARTS
@@ -40,7 +56,16 @@
 
 
        77 FS-PARTK             PIC 99.
-       77 WS-ANO               PIC 9 VALUE ZERO.
+
+      * VARIABLES DU COMPTE RENDU DE CHARGEMENT
+       77 WS-AUDIT-STATUS      PIC XX.
+       77 WS-AUDIT-LIBELLE     PIC X(15).
+       77 WS-AUDIT-SQLCODE-ED  PIC -(6)9.
+
+      * NOMBRE DE LIGNES DEJA PRESENTES POUR UN PNO DONNE, POUR
+      * PERMETTRE DE RELANCER LE CHARGEMENT APRES UN ARRET PARTIEL
+      * SANS RETENTER LES PNO DEJA CONFIRMES EN BASE
+       77 WS-COUNT-PARTK       PIC S9(8) COMP.
 
        PROCEDURE DIVISION.
 
@@ -50,6 +75,12 @@
                 PERFORM ABEND-PROG
            END-IF
 
+           OPEN OUTPUT K5AUDIT
+           IF WS-AUDIT-STATUS NOT EQUAL '00' THEN
+                DISPLAY 'ERR OPEN - WS-AUDIT-STATUS : ' WS-AUDIT-STATUS
+                PERFORM ABEND-PROG
+           END-IF
+
 
 
            PERFORM UNTIL FS-PARTK NOT EQUAL ZERO
@@ -67,6 +98,12 @@
                 PERFORM ABEND-PROG
            END-IF
 
+           CLOSE K5AUDIT
+           IF WS-AUDIT-STATUS NOT EQUAL '00' THEN
+                DISPLAY 'ERR CLOSE - WS-AUDIT-STATUS : ' WS-AUDIT-STATUS
+                PERFORM ABEND-PROG
+           END-IF
+
            GOBACK.
 
 
@@ -93,30 +130,88 @@
            MOVE LENGTH OF COULEUR-PARTK TO PARTCOLOR-LEN
            MOVE LENGTH OF VILLE-PARTK TO PARTCITY-LEN
 
+      * REPRISE APRES ARRET PARTIEL : UN PNO DEJA CONFIRME
+      * EN BASE EST SAUTE SANS RETENTER L'INSERT, AU LIEU DE COMPTER
+      * SUR LE SQLCODE -803 POUR LE NEUTRALISER SILENCIEUSEMENT
+           PERFORM VERIFIER-DEJA-CHARGE
 
-
+           IF WS-COUNT-PARTK > 0
+               DISPLAY "DEJA CHARGE - ID : " ID-PARTK
+               MOVE 'SKIPPED' TO WS-AUDIT-LIBELLE
+               MOVE 0 TO SQLCODE
+               PERFORM ECRIRE-AUDIT
+           ELSE
 
            EXEC SQL
             INSERT INTO API4.PARTS (PNO, PNAME, COLOR, WEIGHT, CITY)
             VALUES (:PARTPNO, :PARTPNAME, :PARTCOLOR,
             :PARTWEIGHT, :PARTCITY)
-           END-EXEC.
+           END-EXEC
 
            EVALUATE TRUE
             WHEN SQLCODE = 0
                 DISPLAY "INSERT - ID : " ID-PARTK
+                MOVE 'INSERTED' TO WS-AUDIT-LIBELLE
+                PERFORM ECRIRE-AUDIT
             WHEN SQLCODE = -803
                 DISPLAY "ERR ALREADY IN TABLE - ID : " ID-PARTK
+                MOVE 'DUPLICATE' TO WS-AUDIT-LIBELLE
+                PERFORM ECRIRE-AUDIT
             WHEN OTHER
                 DISPLAY "ERR SQL : " SQLCODE
                 DISPLAY 'SQLERRMC : ' SQLERRMC
                 DISPLAY 'SQLERRP : ' SQLERRP
                 DISPLAY PARTPNO ' _ ' PARTPNAME  ' _ '  PARTCOLOR  ' _ '
                 PARTWEIGHT ' _ ' PARTCITY
+                MOVE 'ERROR' TO WS-AUDIT-LIBELLE
+                PERFORM ECRIRE-AUDIT
            END-EVALUATE
+
+           END-IF
+           .
+
+      * RECHERCHE SI LE PNO COURANT EST DEJA PRESENT EN BASE, POUR
+      * RENDRE LE CHARGEMENT RELANCABLE SANS RE-TRAITER CE QUI EST
+      * DEJA CONFIRME
+       VERIFIER-DEJA-CHARGE.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-COUNT-PARTK
+               FROM API4.PARTS
+               WHERE PNO = :PARTPNO
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZERO
+                DISPLAY 'ERR SQL VERIFIER-DEJA-CHARGE - SQLCODE : '
+                        SQLCODE
+                PERFORM ABEND-PROG
+           END-IF
+           .
+
+      * UNE LIGNE PAR PNO TRAITE DANS LE COMPTE RENDU DE CHARGEMENT,
+      * AVEC LE PNO, LE RESULTAT ET LE SQLCODE RENCONTRE
+       ECRIRE-AUDIT.
+           MOVE SQLCODE TO WS-AUDIT-SQLCODE-ED
+           MOVE SPACES TO ENR-AUDIT
+           STRING ID-PARTK         DELIMITED BY SIZE
+                  '  '             DELIMITED BY SIZE
+                  WS-AUDIT-LIBELLE DELIMITED BY SIZE
+                  ' SQLCODE='      DELIMITED BY SIZE
+                  WS-AUDIT-SQLCODE-ED DELIMITED BY SIZE
+               INTO ENR-AUDIT
+           END-STRING
+           WRITE ENR-AUDIT
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'ERR ECRITURE AUDIT : ' WS-AUDIT-STATUS
+               PERFORM ABEND-PROG
+           END-IF
            .
 
+      * CODE RETOUR NON NUL EN LIEU D'UN ABEND S0C7 PAR DIVISION PAR
+      * ZERO, POUR QUE L'ORDONNANCEUR PUISSE DETECTER L'ANOMALIE SUR
+      * UNE VRAIE CONDITION CODE PLUTOT QUE SUR UN PATTERN-MATCHING
+      * DU JOBLOG
        ABEND-PROG.
            DISPLAY '---- ABEND-PROG ----'
-           COMPUTE WS-ANO = 1 / WS-ANO
+           MOVE 16 TO RETURN-CODE
+           GOBACK
            .
