@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. K5RPCAT.
+
+      * RAPPORT CATALOGUE DES PIECES, LU DIRECTEMENT DANS LE KSDS
+      * A5PARK, SANS PASSER PAR DB2
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT A5PARK ASSIGN FPARTK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-PARTK
+           FILE STATUS IS FS-PARTK.
+
+      * FICHIER DE TRAVAIL POUR LE TRI PAR COULEUR OU PAR VILLE
+           SELECT SORT-CATALOGUE ASSIGN TO WRKTRI.
+
+           SELECT RAPPORT-CATALOGUE ASSIGN TO RAPCAT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-RAPCAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD A5PARK.
+       01 ENR-PARTK.
+           05 ID-PARTK         PIC X(2).
+           05 NOM-PARTK        PIC X(30).
+           05 COULEUR-PARTK    PIC X(20).
+           05 POIDS-PARTK      PIC S9(3)V9 COMP-3.
+           05 VILLE-PARTK      PIC X(20).
+
+      * LE CHAMP SD-CLE PORTE LA COULEUR OU LA VILLE SELON L'OPTION
+      * DE TRI CHOISIE, POUR NE DEPENDRE QUE D'UNE SEULE CLE DE TRI
+       SD SORT-CATALOGUE.
+       01 SD-PARTS.
+           05 SD-CLE           PIC X(20).
+           05 SD-ID            PIC X(2).
+           05 SD-NOM           PIC X(30).
+           05 SD-COULEUR       PIC X(20).
+           05 SD-POIDS         PIC S9(3)V9 COMP-3.
+           05 SD-VILLE         PIC X(20).
+
+       FD RAPPORT-CATALOGUE
+           RECORDING MODE IS F
+           RECORD CONTAINS 82 CHARACTERS.
+       01 ENR-RAPCAT           PIC X(82).
+
+       WORKING-STORAGE SECTION.
+       77 FS-PARTK             PIC 99.
+       77 FS-RAPCAT            PIC XX.
+
+      * OPTION DE TRI DU CATALOGUE, LUE DEPUIS SYSIN : 'C' = PAR
+      * COULEUR (DEFAUT), 'V' = PAR VILLE
+       77 WS-SORT-MODE         PIC X VALUE 'C'.
+
+       77 WS-POIDS-ED          PIC Z(3)9,9.
+       77 WS-NB-PIECES         PIC 9(4) VALUE ZERO.
+       77 WS-NB-PIECES-ED      PIC Z(3)9.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY '=== DEBUT RAPPORT CATALOGUE PIECES ==='
+
+      * LECTURE DE L'OPTION DE TRI
+           PERFORM LIRE-SORT-MODE
+
+           OPEN OUTPUT RAPPORT-CATALOGUE
+           IF FS-RAPCAT NOT = '00'
+               DISPLAY 'ERR OPEN - FS-RAPCAT : ' FS-RAPCAT
+               PERFORM ABEND-PROG
+           END-IF
+
+           PERFORM ECRIRE-ENTETE
+
+           SORT SORT-CATALOGUE
+               ON ASCENDING KEY SD-CLE
+               INPUT PROCEDURE IS CHARGER-TRI
+               OUTPUT PROCEDURE IS ECRIRE-LIGNES
+
+           CLOSE RAPPORT-CATALOGUE
+           IF FS-RAPCAT NOT = '00'
+               DISPLAY 'ERR CLOSE - FS-RAPCAT : ' FS-RAPCAT
+               PERFORM ABEND-PROG
+           END-IF
+
+           DISPLAY '=== NOMBRE DE PIECES CATALOGUEES : ' WS-NB-PIECES
+               ' ==='
+           DISPLAY '=== FIN RAPPORT CATALOGUE PIECES ==='
+
+           GOBACK.
+
+      * LECTURE DE L'OPTION DE TRI DEPUIS SYSIN
+       LIRE-SORT-MODE.
+           ACCEPT WS-SORT-MODE FROM SYSIN
+           IF WS-SORT-MODE NOT = 'V'
+               MOVE 'C' TO WS-SORT-MODE
+           END-IF
+           EVALUATE WS-SORT-MODE
+               WHEN 'V'
+                   DISPLAY 'CATALOGUE TRIE PAR VILLE'
+               WHEN OTHER
+                   DISPLAY 'CATALOGUE TRIE PAR COULEUR (DEFAUT)'
+           END-EVALUATE
+           .
+
+      * ALIMENTE LE TRI A PARTIR D'UNE LECTURE SEQUENTIELLE DE
+      * A5PARK ; LA CLE DE TRI EST LA COULEUR OU LA VILLE SELON
+      * L'OPTION CHOISIE
+       CHARGER-TRI.
+           OPEN INPUT A5PARK
+           IF FS-PARTK NOT = ZERO
+               DISPLAY 'ERR OPEN - FS-PARTK : ' FS-PARTK
+               PERFORM ABEND-PROG
+           END-IF
+
+           PERFORM UNTIL FS-PARTK NOT = ZERO
+               READ A5PARK
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM CONSTITUER-LIGNE-TRI
+               END-READ
+           END-PERFORM
+
+           CLOSE A5PARK
+           IF FS-PARTK NOT = ZERO
+               DISPLAY 'ERR CLOSE - FS-PARTK : ' FS-PARTK
+               PERFORM ABEND-PROG
+           END-IF
+           .
+
+       CONSTITUER-LIGNE-TRI.
+           MOVE ID-PARTK TO SD-ID
+           MOVE NOM-PARTK TO SD-NOM
+           MOVE COULEUR-PARTK TO SD-COULEUR
+           MOVE POIDS-PARTK TO SD-POIDS
+           MOVE VILLE-PARTK TO SD-VILLE
+
+           EVALUATE WS-SORT-MODE
+               WHEN 'V'
+                   MOVE VILLE-PARTK TO SD-CLE
+               WHEN OTHER
+                   MOVE COULEUR-PARTK TO SD-CLE
+           END-EVALUATE
+
+           RELEASE SD-PARTS
+           .
+
+      * RESTITUE LES PIECES TRIEES ET ECRIT UNE LIGNE DE RAPPORT
+      * PAR PIECE
+       ECRIRE-LIGNES.
+           PERFORM FOREVER
+               RETURN SORT-CATALOGUE
+                   AT END
+                       EXIT PERFORM
+               END-RETURN
+               PERFORM ECRIRE-LIGNE-CATALOGUE
+           END-PERFORM
+           .
+
+       ECRIRE-LIGNE-CATALOGUE.
+           ADD 1 TO WS-NB-PIECES
+           MOVE SD-POIDS TO WS-POIDS-ED
+           MOVE SPACES TO ENR-RAPCAT
+           STRING SD-ID          DELIMITED BY SIZE
+                  ' '            DELIMITED BY SIZE
+                  SD-NOM         DELIMITED BY SIZE
+                  ' '            DELIMITED BY SIZE
+                  SD-COULEUR     DELIMITED BY SIZE
+                  ' '            DELIMITED BY SIZE
+                  WS-POIDS-ED    DELIMITED BY SIZE
+                  ' '            DELIMITED BY SIZE
+                  SD-VILLE       DELIMITED BY SIZE
+               INTO ENR-RAPCAT
+               ON OVERFLOW
+                   DISPLAY 'ERR LIGNE CATALOGUE TROP LONGUE : '
+                           SD-ID
+                   PERFORM ABEND-PROG
+           END-STRING
+           WRITE ENR-RAPCAT
+           IF FS-RAPCAT NOT = '00'
+               DISPLAY 'ERR ECRITURE RAPCAT : ' FS-RAPCAT
+               PERFORM ABEND-PROG
+           END-IF
+           .
+
+       ECRIRE-ENTETE.
+           MOVE SPACES TO ENR-RAPCAT
+           STRING '=== CATALOGUE DES PIECES (A5PARK) ==='
+               DELIMITED BY SIZE
+               INTO ENR-RAPCAT
+           END-STRING
+           WRITE ENR-RAPCAT
+
+           MOVE SPACES TO ENR-RAPCAT
+           STRING 'ID NOM                            '
+                  DELIMITED BY SIZE
+                  'COULEUR              POIDS  VILLE'
+                  DELIMITED BY SIZE
+               INTO ENR-RAPCAT
+           END-STRING
+           WRITE ENR-RAPCAT
+           .
+
+      * CODE RETOUR NON NUL EN LIEU D'UN ABEND S0C7 PAR DIVISION PAR
+      * ZERO, PAR COHERENCE AVEC LE RESTE DE LA SUITE BATCH
+       ABEND-PROG.
+           DISPLAY '---- ABEND-PROG ----'
+           MOVE 16 TO RETURN-CODE
+           GOBACK
+           .
