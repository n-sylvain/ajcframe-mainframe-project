@@ -0,0 +1,331 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDOBAT.
+
+      * ENCHAINEMENT DU BATCH DE NUIT : MAJPROD, MAJDB, EXTRACT,
+      * FACTURE ET K5DB2 DANS L'ORDRE, AVEC CONTROLE DE PRESENCE ET
+      * DE CONTENU DE CHAQUE FICHIER D'ENTREE AVANT D'APPELER LE
+      * PROGRAMME QUI EN A BESOIN. L'ENCHAINEMENT S'ARRETE AU PREMIER
+      * PREREQUIS MANQUANT AVEC UN MESSAGE CLAIR, AU LIEU DE LAISSER
+      * UN PROGRAMME EN AVAL ABENDER SUR UN FICHIER VIDE OU ABSENT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEWPRODS ASSIGN TO NEWPRODS
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-NEWPRODS.
+
+           SELECT TAUX ASSIGN TO TAUX
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-TAUX.
+
+           SELECT VENTESEU ASSIGN TO VENTESEU
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-VENTESEU.
+
+           SELECT VENTESAS ASSIGN TO VENTESAS
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-VENTESAS.
+
+           SELECT VENTESAM ASSIGN TO VENTESAM
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-VENTESAM.
+
+           SELECT EXTRACT-FILE ASSIGN TO EXTRACT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-EXTRACT.
+
+           SELECT FICHIER-TAXES ASSIGN TO TAXRATE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-TAXRATE.
+
+           SELECT PARTK ASSIGN FPARTK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-PARTK
+           FILE STATUS IS FS-PARTK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD NEWPRODS.
+       01 ENR-NEWPRODS.
+           05 LIGNE-NEWPRODS    PIC X(80).
+
+       FD TAUX.
+       01 LIGNE-TAUX            PIC X(30).
+
+       FD VENTESEU.
+       01 ENR-VENTESEU          PIC X(35).
+
+       FD VENTESAS.
+       01 ENR-VENTESAS          PIC X(35).
+
+       FD VENTESAM.
+       01 ENR-VENTESAM          PIC X(35).
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 281 CHARACTERS.
+       01  EXTRACT-RECORD       PIC X(281).
+
+       FD  FICHIER-TAXES
+           RECORDING MODE IS F
+           RECORD CONTAINS 5 CHARACTERS.
+       01  ENR-TAXE             PIC X(5).
+
+       FD PARTK.
+       01 ENR-PARTK.
+           05 ID-PARTK          PIC X(2).
+           05 FILLER            PIC X(73).
+
+       WORKING-STORAGE SECTION.
+       77 FS-NEWPRODS           PIC XX.
+       77 FS-TAUX               PIC XX.
+       77 FS-VENTESEU           PIC XX.
+       77 FS-VENTESAS           PIC XX.
+       77 FS-VENTESAM           PIC XX.
+       77 FS-EXTRACT            PIC XX.
+       77 FS-TAXRATE            PIC XX.
+       77 FS-PARTK              PIC 99.
+       77 WS-LIBELLE-PREREQUIS  PIC X(30).
+
+       PROCEDURE DIVISION.
+
+           DISPLAY '=== ORDOBAT - ENCHAINEMENT DU BATCH DE NUIT ==='
+
+           DISPLAY '--- ETAPE 1/5 : MAJPROD ---'
+           PERFORM VERIFIER-NEWPRODS
+           PERFORM VERIFIER-TAUX
+           MOVE ZERO TO RETURN-CODE
+           CALL 'MAJPROD'
+           IF RETURN-CODE NOT = ZERO
+               MOVE 'MAJPROD' TO WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-PROG
+           END-IF
+
+           DISPLAY '--- ETAPE 2/5 : MAJDB ---'
+           PERFORM VERIFIER-VENTESEU
+           PERFORM VERIFIER-VENTESAS
+           PERFORM VERIFIER-VENTESAM
+           PERFORM VERIFIER-TAUX
+           MOVE ZERO TO RETURN-CODE
+           CALL 'MAJDB'
+           IF RETURN-CODE NOT = ZERO
+               MOVE 'MAJDB' TO WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-PROG
+           END-IF
+
+           DISPLAY '--- ETAPE 3/5 : EXTRACT ---'
+           MOVE ZERO TO RETURN-CODE
+           CALL 'EXTRACT'
+           IF RETURN-CODE NOT = ZERO
+               MOVE 'EXTRACT' TO WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-PROG
+           END-IF
+
+           DISPLAY '--- ETAPE 4/5 : FACTURE ---'
+           PERFORM VERIFIER-EXTRACT
+           PERFORM VERIFIER-TAXRATE
+           MOVE ZERO TO RETURN-CODE
+           CALL 'FACTURE'
+           IF RETURN-CODE NOT = ZERO
+               MOVE 'FACTURE' TO WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-PROG
+           END-IF
+
+           DISPLAY '--- ETAPE 5/5 : K5DB2 ---'
+           PERFORM VERIFIER-PARTK
+           MOVE ZERO TO RETURN-CODE
+           CALL 'K5DB2'
+           IF RETURN-CODE NOT = ZERO
+               MOVE 'K5DB2' TO WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-PROG
+           END-IF
+
+           DISPLAY '=== ORDOBAT - ENCHAINEMENT TERMINE AVEC SUCCES ==='
+
+           GOBACK.
+
+      * LE FICHIER CSV DE PRODUITS EST LE FLUX PRINCIPAL DE MAJPROD.
+       VERIFIER-NEWPRODS.
+           OPEN INPUT NEWPRODS
+           IF FS-NEWPRODS = '35'
+               MOVE 'NEWPRODS INTROUVABLE' TO WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-CHAINE
+           END-IF
+           IF FS-NEWPRODS NOT = '00'
+               MOVE 'NEWPRODS - ERREUR OUVERTURE' TO
+                   WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-CHAINE
+           END-IF
+           READ NEWPRODS
+               AT END
+                   MOVE 'NEWPRODS VIDE' TO WS-LIBELLE-PREREQUIS
+                   PERFORM ARRET-CHAINE
+           END-READ
+           CLOSE NEWPRODS
+           .
+
+      * LA TABLE DE TAUX EST REQUISE PAR MAJPROD ET PAR MAJDB.
+       VERIFIER-TAUX.
+           OPEN INPUT TAUX
+           IF FS-TAUX = '35'
+               MOVE 'TAUX INTROUVABLE' TO WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-CHAINE
+           END-IF
+           IF FS-TAUX NOT = '00'
+               MOVE 'TAUX - ERREUR OUVERTURE' TO WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-CHAINE
+           END-IF
+           READ TAUX
+               AT END
+                   MOVE 'TAUX VIDE' TO WS-LIBELLE-PREREQUIS
+                   PERFORM ARRET-CHAINE
+           END-READ
+           CLOSE TAUX
+           .
+
+       VERIFIER-VENTESEU.
+           OPEN INPUT VENTESEU
+           IF FS-VENTESEU = '35'
+               MOVE 'VENTESEU INTROUVABLE' TO WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-CHAINE
+           END-IF
+           IF FS-VENTESEU NOT = '00'
+               MOVE 'VENTESEU - ERREUR OUVERTURE' TO
+                   WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-CHAINE
+           END-IF
+           READ VENTESEU
+               AT END
+                   MOVE 'VENTESEU VIDE' TO WS-LIBELLE-PREREQUIS
+                   PERFORM ARRET-CHAINE
+           END-READ
+           CLOSE VENTESEU
+           .
+
+       VERIFIER-VENTESAS.
+           OPEN INPUT VENTESAS
+           IF FS-VENTESAS = '35'
+               MOVE 'VENTESAS INTROUVABLE' TO WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-CHAINE
+           END-IF
+           IF FS-VENTESAS NOT = '00'
+               MOVE 'VENTESAS - ERREUR OUVERTURE' TO
+                   WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-CHAINE
+           END-IF
+           READ VENTESAS
+               AT END
+                   MOVE 'VENTESAS VIDE' TO WS-LIBELLE-PREREQUIS
+                   PERFORM ARRET-CHAINE
+           END-READ
+           CLOSE VENTESAS
+           .
+
+       VERIFIER-VENTESAM.
+           OPEN INPUT VENTESAM
+           IF FS-VENTESAM = '35'
+               MOVE 'VENTESAM INTROUVABLE' TO WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-CHAINE
+           END-IF
+           IF FS-VENTESAM NOT = '00'
+               MOVE 'VENTESAM - ERREUR OUVERTURE' TO
+                   WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-CHAINE
+           END-IF
+           READ VENTESAM
+               AT END
+                   MOVE 'VENTESAM VIDE' TO WS-LIBELLE-PREREQUIS
+                   PERFORM ARRET-CHAINE
+           END-READ
+           CLOSE VENTESAM
+           .
+
+      * L'EXTRACT EST PRODUIT PAR EXTRACT JUSTE AVANT CETTE ETAPE ;
+      * ON VERIFIE QU'IL A BIEN ETE ALIMENTE AVANT D'APPELER FACTURE.
+       VERIFIER-EXTRACT.
+           OPEN INPUT EXTRACT-FILE
+           IF FS-EXTRACT = '35'
+               MOVE 'EXTRACT INTROUVABLE' TO WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-CHAINE
+           END-IF
+           IF FS-EXTRACT NOT = '00'
+               MOVE 'EXTRACT - ERREUR OUVERTURE' TO
+                   WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-CHAINE
+           END-IF
+           READ EXTRACT-FILE
+               AT END
+                   MOVE 'EXTRACT VIDE' TO WS-LIBELLE-PREREQUIS
+                   PERFORM ARRET-CHAINE
+           END-READ
+           CLOSE EXTRACT-FILE
+           .
+
+       VERIFIER-TAXRATE.
+           OPEN INPUT FICHIER-TAXES
+           IF FS-TAXRATE = '35'
+               MOVE 'TAXRATE INTROUVABLE' TO WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-CHAINE
+           END-IF
+           IF FS-TAXRATE NOT = '00'
+               MOVE 'TAXRATE - ERREUR OUVERTURE' TO
+                   WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-CHAINE
+           END-IF
+           READ FICHIER-TAXES
+               AT END
+                   MOVE 'TAXRATE VIDE' TO WS-LIBELLE-PREREQUIS
+                   PERFORM ARRET-CHAINE
+           END-READ
+           CLOSE FICHIER-TAXES
+           .
+
+      * LE KSDS DE PIECES EST UN VSAM ; LE FILE STATUS '35' SIGNALE
+      * SON ABSENCE AU MEME TITRE QU'UN FICHIER SEQUENTIEL.
+       VERIFIER-PARTK.
+           OPEN INPUT PARTK
+           IF FS-PARTK = 35
+               MOVE 'PARTK INTROUVABLE' TO WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-CHAINE
+           END-IF
+           IF FS-PARTK NOT = ZERO
+               MOVE 'PARTK - ERREUR OUVERTURE' TO
+                   WS-LIBELLE-PREREQUIS
+               PERFORM ARRET-CHAINE
+           END-IF
+           READ PARTK NEXT RECORD
+               AT END
+                   MOVE 'PARTK VIDE' TO WS-LIBELLE-PREREQUIS
+                   PERFORM ARRET-CHAINE
+           END-READ
+           CLOSE PARTK
+           .
+
+      * ARRET NET DE LA CHAINE AU PREMIER PREREQUIS MANQUANT, AVEC UN
+      * CODE RETOUR NON NUL POUR QUE L'ORDONNANCEUR LE DETECTE, A LA
+      * PLACE DE LAISSER LE PROGRAMME SUIVANT ABENDER SUR UN FICHIER
+      * ABSENT OU VIDE.
+       ARRET-CHAINE.
+           DISPLAY '*** ARRET DE LA CHAINE ORDOBAT ***'
+           DISPLAY 'PREREQUIS EN CAUSE : ' WS-LIBELLE-PREREQUIS
+           MOVE 16 TO RETURN-CODE
+           GOBACK
+           .
+
+      * ARRET NET DE LA CHAINE QUAND UN SOUS-PROGRAMME APPELE REND UN
+      * CODE RETOUR NON NUL ; ON PROPAGE CE CODE TEL QUEL A
+      * L'ORDONNANCEUR AU LIEU DE POURSUIVRE L'ENCHAINEMENT SUR DES
+      * DONNEES INCOMPLETES.
+       ARRET-PROG.
+           DISPLAY '*** ARRET DE LA CHAINE ORDOBAT ***'
+           DISPLAY 'PROGRAMME EN ECHEC : ' WS-LIBELLE-PREREQUIS
+           DISPLAY 'RETURN-CODE : ' RETURN-CODE
+           GOBACK
+           .
