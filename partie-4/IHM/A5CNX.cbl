@@ -29,7 +29,19 @@
            05 WS-CP-REC     PIC X(5).
            05 WS-VILLE-REC  PIC X(20).
            05 WS-SAL-REC    PIC 9(5)V99.
-           05 WS-FIL-REC    PIC X(3).
+      * COMPTEUR D'ECHECS ET VERROU DE COMPTE, EN LIEU ET PLACE DU
+      * FILLER D'ORIGINE, POUR LE VERROUILLAGE APRES ECHECS
+      * REPETES DE CONNEXION
+           05 WS-NB-ECHECS-REC PIC 9.
+           05 WS-VERROU-REC    PIC X.
+               88 COMPTE-VERROUILLE VALUE 'O'.
+               88 COMPTE-ACTIF      VALUE 'N'.
+           05 FILLER        PIC X(1).
+      * ROLE DE L'EMPLOYE, POUR AIGUILLER VERS LA BONNE TRANSACTION
+      * APRES CONNEXION AU LIEU D'ALLER SYSTEMATIQUEMENT SUR A5PART
+           05 WS-ROLE-REC   PIC X.
+               88 ROLE-ADMIN        VALUE 'A'.
+               88 ROLE-UTILISATEUR  VALUE 'U'.
 
        01 ZONE-ED.
            05 FILLER        PIC X(6) VALUE 'ERR : '.
@@ -39,7 +51,12 @@
        77 WS-TEMPS      PIC S9(15) COMP-3.
        77 WS-RES        PIC S9(10) VALUE ZERO.
        77 WS-RESP       PIC S9(8) COMP.
+       77 WS-RESP2      PIC S9(8) COMP.
        77 WS-PROG       PIC X(8)  VALUE 'A5PART'.
+
+      * NOMBRE MAXIMUM D'ECHECS DE CONNEXION AVANT VERROUILLAGE
+      * DU COMPTE
+       77 WS-MAX-TENTATIVES PIC 9 VALUE 3.
 002540
 002550 LINKAGE SECTION.
 002560 01 DFHCOMMAREA.
@@ -144,6 +161,7 @@
                RIDFLD(LOGIDI)
                RESP(WS-RESP)
                LENGTH(LENGTH OF WS-RECORD)
+               UPDATE
                EQUAL
            END-EXEC
 
@@ -155,32 +173,68 @@
                WHEN WS-RESP = 13
                    PERFORM RENS-CHAMPS
                WHEN WS-RESP = DFHRESP(NORMAL)
-                   MOVE WS-PREN-REC TO  MESS1O
-                   IF WS-PREN-REC = PWDI THEN
-                       MOVE LOW-VALUE TO MAP5COXO
-                       MOVE 'EDGSJ566' TO SEC-SMPDF56
-                       EXEC CICS SEND CONTROL
-                           ERASE
-                           FREEKB
-                       END-EXEC
 
-                       EXEC CICS XCTL
-                           PROGRAM(WS-PROG)
-                           COMMAREA(DFHCOMMAREA)
-                            LENGTH(LENGTH OF DFHCOMMAREA)
-                            RESP (WS-CD-ERR)
-                        END-EXEC
+      * UN COMPTE DEJA VERROUILLE PAR DES ECHECS ANTERIEURS EST
+      * REJETE SANS MEME COMPARER LE MOT DE PASSE
+                   IF COMPTE-VERROUILLE THEN
+                       MOVE 'Compte verrouillé.' TO MESS1O
+                   ELSE
+                       MOVE WS-PREN-REC TO  MESS1O
+                       IF WS-PREN-REC = PWDI THEN
+                           MOVE ZERO TO WS-NB-ECHECS-REC
+                           MOVE 'N' TO WS-VERROU-REC
+                           PERFORM MAJ-TENTATIVES-REC
+
+      * AIGUILLAGE SELON LE ROLE DE L'EMPLOYE : SEULE LA
+      * TRANSACTION A5PART EXISTE A CE JOUR, MAIS LE CHOIX DU
+      * PROGRAMME DE DESTINATION EST DESORMAIS BASE SUR LE ROLE
+      * PLUTOT QUE CODE EN DUR, POUR ACCUEILLIR DE FUTURS ECRANS
+                           EVALUATE TRUE
+                               WHEN ROLE-ADMIN
+                                   MOVE 'A5PART' TO WS-PROG
+                               WHEN ROLE-UTILISATEUR
+                                   MOVE 'A5PART' TO WS-PROG
+                               WHEN OTHER
+                                   MOVE SPACES TO WS-PROG
+                           END-EVALUATE
 
+                           IF WS-PROG = SPACES
+                               MOVE 'Rôle non autorisé.' TO MESS1O
+                           ELSE
+                               MOVE LOW-VALUE TO MAP5COXO
+                               MOVE 'EDGSJ566' TO SEC-SMPDF56
+                               EXEC CICS SEND CONTROL
+                                   ERASE
+                                   FREEKB
+                               END-EXEC
 
+                               EXEC CICS XCTL
+                                   PROGRAM(WS-PROG)
+                                   COMMAREA(DFHCOMMAREA)
+                                    LENGTH(LENGTH OF DFHCOMMAREA)
+                                    RESP (WS-CD-ERR)
+                                END-EXEC
 
-                       IF WS-CD-ERR  NOT EQUAL  DFHRESP(NORMAL)
-004337                      MOVE 'ERR XCTL' TO ERR-MESS
-004338                      PERFORM FIN-TOTALE
-004339                 END-IF
 
 
-                   ELSE
-                      PERFORM RENS-CHAMPS
+                               IF WS-CD-ERR  NOT EQUAL  DFHRESP(NORMAL)
+                                   MOVE 'ERR XCTL' TO ERR-MESS
+                                   PERFORM FIN-TOTALE
+                               END-IF
+                           END-IF
+
+                       ELSE
+      * ECHEC DE CONNEXION : ON COMPTE LA TENTATIVE ET ON
+      * VERROUILLE LE COMPTE SI LE MAXIMUM EST ATTEINT
+                           ADD 1 TO WS-NB-ECHECS-REC
+                           IF WS-NB-ECHECS-REC >= WS-MAX-TENTATIVES
+                               MOVE 'O' TO WS-VERROU-REC
+                               MOVE 'Compte verrouillé.' TO MESS1O
+                           ELSE
+                               PERFORM RENS-CHAMPS
+                           END-IF
+                           PERFORM MAJ-TENTATIVES-REC
+                       END-IF
 
                    END-IF
 
@@ -193,6 +247,17 @@
 
            .
 
+      * PERSISTE LE COMPTEUR D'ECHECS ET L'ETAT DE VERROUILLAGE DANS
+      * LE KSDS A5EMPK, APRES LA LECTURE AVEC UPDATE FAITE DANS
+      * CHECK
+       MAJ-TENTATIVES-REC.
+           EXEC CICS REWRITE
+               FILE('A5EMPK')
+               FROM(WS-RECORD)
+               RESP(WS-RESP2)
+           END-EXEC
+           .
+
 
 014191 LECT-ECRAN.
 014200
